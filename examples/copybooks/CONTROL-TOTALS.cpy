@@ -0,0 +1,17 @@
+      * CONTROL-TOTALS Copybook
+      * One record per batch job per run, appended by the job itself
+      * at end of processing, so a downstream reconciliation job can
+      * confirm the night's whole batch - not just one program's own
+      * output - ran the expected number of times with the expected
+      * volumes. CTL-JOB-NAME/CTL-RUN-DATE together identify a run;
+      * CTL-STATUS-CODE marks whether the job reached its own
+      * finalize paragraph normally.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-JOB-NAME            PIC X(20).
+           05  CTL-RUN-DATE            PIC 9(08).
+           05  CTL-RUN-TIME            PIC 9(06).
+           05  CTL-RECORD-COUNT        PIC 9(07).
+           05  CTL-DOLLAR-TOTAL        PIC S9(13)V99 COMP-3.
+           05  CTL-STATUS-CODE         PIC X(01).
+               88  CTL-JOB-COMPLETE    VALUE 'C'.
+               88  CTL-JOB-ABENDED     VALUE 'A'.
