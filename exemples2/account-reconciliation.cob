@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECON.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * PROGRAMME DE RAPPROCHEMENT NOCTURNE DES COMPTES                 *
+      * - Traitement batch, exécuté après BANKTRAN                      *
+      * - Lecture séquentielle de UPDATED-ACCOUNT-FILE (journal des     *
+      *   soldes avant/après par transaction traitée) pour reconstituer *
+      *   le solde final attendu de chaque compte touché                *
+      * - Lecture par clé de MASTER-ACCOUNT-FILE pour comparer ce solde  *
+      *   attendu au solde réellement en place                          *
+      * - Signale tout écart par numéro de compte, avant qu'un REWRITE  *
+      *   manqué ou un code retour ignoré ne se propage sur plusieurs    *
+      *   jours                                                         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPDATED-ACCOUNT-FILE
+               ASSIGN TO ACCTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-UPD-STATUS.
+
+           SELECT MASTER-ACCOUNT-FILE
+               ASSIGN TO ACCTIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT RECON-MISMATCH-FILE
+               ASSIGN TO RECONOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MIS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Même disposition que dans BANKTRAN : UA-NEW-BALANCE porte le
+      *    solde après la transaction ayant produit l'enregistrement.
+       FD  UPDATED-ACCOUNT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  UPDATED-ACCOUNT-RECORD.
+           05  UA-ACCOUNT-NUMBER       PIC 9(12).
+           05  UA-CUST-ID              PIC 9(10).
+           05  UA-CUSTOMER-NAME        PIC X(50).
+           05  UA-ACCOUNT-TYPE         PIC X(02).
+           05  UA-OLD-BALANCE          PIC S9(13)V99 COMP-3.
+           05  UA-NEW-BALANCE          PIC S9(13)V99 COMP-3.
+           05  UA-TRANSACTION-COUNT    PIC 9(5) COMP-3.
+           05  UA-LAST-UPDATE          PIC 9(8).
+           05  UA-STATUS-CODE          PIC X(01).
+
+       FD  MASTER-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  MASTER-ACCOUNT-RECORD.
+           05  MA-ACCOUNT-NUMBER       PIC 9(12).
+           05  MA-CUST-ID              PIC 9(10).
+           05  MA-CUSTOMER-NAME        PIC X(50).
+           05  MA-ACCOUNT-TYPE         PIC X(02).
+           05  MA-CURRENT-BALANCE      PIC S9(13)V99 COMP-3.
+           05  MA-AVAILABLE-BALANCE    PIC S9(13)V99 COMP-3.
+           05  MA-OVERDRAFT-LIMIT      PIC 9(11)V99 COMP-3.
+           05  MA-LAST-TRANSACTION     PIC 9(8).
+           05  MA-OPEN-DATE            PIC 9(8).
+           05  MA-STATUS-CODE          PIC X(01).
+           05  MA-BRANCH-CODE          PIC X(6).
+           05  MA-CURRENCY-CODE        PIC X(3).
+           05  MA-OD-FEE-COUNT         PIC 9(03) COMP-3
+                                       VALUE ZERO.
+           05  FILLER                  PIC X(25).
+
+      *    Un enregistrement par compte en écart, comptes non trouvés
+      *    dans MASTER-ACCOUNT-FILE inclus (RM-STATUS = 'INTROUVABLE').
+       FD  RECON-MISMATCH-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RECON-MISMATCH-RECORD.
+           05  RM-ACCOUNT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RM-EXPECTED-BALANCE     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RM-ACTUAL-BALANCE       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RM-DIFFERENCE           PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RM-STATUS               PIC X(11).
+           05  FILLER                  PIC X(15) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-UPD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-ACCT-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-MIS-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-UPDATES-READ         PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-ACCOUNTS-EXPECTED    PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-ACCOUNTS-CHECKED     PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-MISMATCHES-FOUND     PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-ACCOUNTS-NOT-FOUND   PIC 9(7) COMP-3 VALUE ZERO.
+
+      *    Solde final attendu par compte touché, reconstitué à partir
+      *    de UPDATED-ACCOUNT-FILE : chaque nouvel enregistrement d'un
+      *    compte déjà connu écrase l'ancien solde attendu, le fichier
+      *    étant alimenté dans l'ordre chronologique des transactions.
+       01  WS-RECON-TABLE.
+           05  WS-RECON-COUNT          PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-RECON-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-RECON-COUNT
+                   INDEXED BY WS-RECON-IDX.
+               10  RC-ACCOUNT-NUMBER   PIC 9(12).
+               10  RC-EXPECTED-BALANCE PIC S9(13)V99 COMP-3.
+               10  RC-UPDATE-COUNT     PIC 9(5) COMP-3.
+
+       01  WS-RECON-FOUND-FLAG         PIC X(01) VALUE 'N'.
+           88  RECON-ENTRY-FOUND       VALUE 'Y'.
+           88  RECON-ENTRY-NOT-FOUND   VALUE 'N'.
+
+       01  WS-DIFFERENCE-WORK          PIC S9(13)V99 COMP-3.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-UPDATES       PIC X(01) VALUE 'N'.
+               88  END-OF-UPDATES      VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-BUILD-EXPECTED-BALANCES
+               UNTIL END-OF-UPDATES
+           PERFORM 400-COMPARE-EXPECTED-TO-ACTUAL
+               VARYING WS-RECON-IDX FROM 1 BY 1
+               UNTIL WS-RECON-IDX > WS-RECON-COUNT
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT RAPPROCHEMENT NOCTURNE DES COMPTES ***'
+           OPEN INPUT  UPDATED-ACCOUNT-FILE
+                I-O    MASTER-ACCOUNT-FILE
+                OUTPUT RECON-MISMATCH-FILE
+
+           IF WS-UPD-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER MOUVEMENTS: '
+                       WS-UPD-STATUS
+               MOVE 'Y' TO WS-END-OF-UPDATES
+           END-IF
+
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER COMPTES: '
+                       WS-ACCT-STATUS
+               MOVE 'Y' TO WS-END-OF-UPDATES
+           END-IF
+
+           PERFORM 110-READ-UPDATE.
+
+       110-READ-UPDATE.
+           READ UPDATED-ACCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-UPDATES
+               NOT AT END
+                   ADD 1 TO WS-UPDATES-READ
+           END-READ.
+
+       200-BUILD-EXPECTED-BALANCES.
+           IF NOT END-OF-UPDATES
+               PERFORM 210-ACCUMULATE-EXPECTED-BALANCE
+               PERFORM 110-READ-UPDATE
+           END-IF.
+
+       210-ACCUMULATE-EXPECTED-BALANCE.
+           MOVE 'N' TO WS-RECON-FOUND-FLAG
+           IF WS-RECON-COUNT > 0
+               SET WS-RECON-IDX TO 1
+               SEARCH WS-RECON-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN RC-ACCOUNT-NUMBER(WS-RECON-IDX)
+                           = UA-ACCOUNT-NUMBER
+                       MOVE UA-NEW-BALANCE
+                           TO RC-EXPECTED-BALANCE(WS-RECON-IDX)
+                       ADD 1 TO RC-UPDATE-COUNT(WS-RECON-IDX)
+                       MOVE 'Y' TO WS-RECON-FOUND-FLAG
+               END-SEARCH
+           END-IF
+
+           IF RECON-ENTRY-NOT-FOUND AND WS-RECON-COUNT < 5000
+               ADD 1 TO WS-RECON-COUNT
+               MOVE UA-ACCOUNT-NUMBER
+                   TO RC-ACCOUNT-NUMBER(WS-RECON-COUNT)
+               MOVE UA-NEW-BALANCE
+                   TO RC-EXPECTED-BALANCE(WS-RECON-COUNT)
+               MOVE 1 TO RC-UPDATE-COUNT(WS-RECON-COUNT)
+               ADD 1 TO WS-ACCOUNTS-EXPECTED
+           END-IF.
+
+       400-COMPARE-EXPECTED-TO-ACTUAL.
+           MOVE RC-ACCOUNT-NUMBER(WS-RECON-IDX) TO MA-ACCOUNT-NUMBER
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+
+           READ MASTER-ACCOUNT-FILE
+               INVALID KEY
+                   PERFORM 420-WRITE-NOT-FOUND-RECORD
+               NOT INVALID KEY
+                   PERFORM 410-CHECK-BALANCE-MATCH
+           END-READ.
+
+       410-CHECK-BALANCE-MATCH.
+           IF MA-CURRENT-BALANCE NOT =
+                   RC-EXPECTED-BALANCE(WS-RECON-IDX)
+               COMPUTE WS-DIFFERENCE-WORK =
+                   MA-CURRENT-BALANCE
+                       - RC-EXPECTED-BALANCE(WS-RECON-IDX)
+               PERFORM 430-WRITE-MISMATCH-RECORD
+           END-IF.
+
+       420-WRITE-NOT-FOUND-RECORD.
+           MOVE RC-ACCOUNT-NUMBER(WS-RECON-IDX) TO RM-ACCOUNT-NUMBER
+           MOVE RC-EXPECTED-BALANCE(WS-RECON-IDX) TO RM-EXPECTED-BALANCE
+           MOVE ZERO TO RM-ACTUAL-BALANCE
+           MOVE RC-EXPECTED-BALANCE(WS-RECON-IDX) TO RM-DIFFERENCE
+           MOVE 'INTROUVABLE' TO RM-STATUS
+
+           WRITE RECON-MISMATCH-RECORD.
+           ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+           ADD 1 TO WS-MISMATCHES-FOUND.
+
+       430-WRITE-MISMATCH-RECORD.
+           MOVE RC-ACCOUNT-NUMBER(WS-RECON-IDX) TO RM-ACCOUNT-NUMBER
+           MOVE RC-EXPECTED-BALANCE(WS-RECON-IDX) TO RM-EXPECTED-BALANCE
+           MOVE MA-CURRENT-BALANCE TO RM-ACTUAL-BALANCE
+           MOVE WS-DIFFERENCE-WORK TO RM-DIFFERENCE
+           MOVE 'ECART' TO RM-STATUS
+
+           WRITE RECON-MISMATCH-RECORD.
+           ADD 1 TO WS-MISMATCHES-FOUND.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION RAPPROCHEMENT ***'
+
+           PERFORM 310-PRINT-SUMMARY
+
+           CLOSE UPDATED-ACCOUNT-FILE
+                 MASTER-ACCOUNT-FILE
+                 RECON-MISMATCH-FILE
+
+           DISPLAY '*** FIN RAPPROCHEMENT NOCTURNE DES COMPTES ***'.
+
+       310-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '    RAPPORT SOMMAIRE - RAPPROCHEMENT COMPTES    '
+           DISPLAY '================================================'
+           DISPLAY 'MOUVEMENTS LUS            : ' WS-UPDATES-READ
+           DISPLAY 'COMPTES DISTINCTS ATTENDUS: ' WS-ACCOUNTS-EXPECTED
+           DISPLAY 'COMPTES VERIFIES          : ' WS-ACCOUNTS-CHECKED
+           DISPLAY 'COMPTES INTROUVABLES      : ' WS-ACCOUNTS-NOT-FOUND
+           DISPLAY 'ECARTS DETECTES           : ' WS-MISMATCHES-FOUND
+           DISPLAY '================================================'
+           DISPLAY ' '.
