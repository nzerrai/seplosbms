@@ -12,10 +12,25 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANSACTION-FILE
+      *    RAW-TRANSACTION-FILE arrives in arrival order; 100-INITIALIZE
+      *    sorts it by account/date/time into TRANSACTION-FILE below
+      *    before the main paragraph starts reading, so 221-READ-ACCOUNT
+      *    sees runs of transactions against the same account together
+      *    and the audit trail comes out in chronological order per
+      *    account.
+           SELECT RAW-TRANSACTION-FILE
                ASSIGN TO TRANIN
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RAWTRAN-STATUS.
+
+           SELECT SORT-TRAN-FILE
+               ASSIGN TO SORTWK1.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANSRT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-TRAN-STATUS.
 
            SELECT MASTER-ACCOUNT-FILE
@@ -43,8 +58,116 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-AUD-STATUS.
 
+           SELECT OVERDRAFT-EXCEPTION-FILE
+               ASSIGN TO OVERDFT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OVD-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPNT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO GLEXTRCT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GLX-STATUS.
+
+           SELECT LARGE-TRANSACTION-ALERT-FILE
+               ASSIGN TO LGALERT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LGA-STATUS.
+
+      *    Débits rejetés pour découvert (E008) uniquement, dans le
+      *    même format que RAW-TRANSACTION-RECORD, pour qu'une
+      *    prochaine exécution de BANKTRAN ce même jour puisse les
+      *    reprendre telles quelles en les concaténant à TRANIN, une
+      *    fois que d'autres crédits auront eu le temps d'être postés.
+      *    EXTEND comme CONTROL-TOTALS-FILE : plusieurs passages dans
+      *    la même journée s'accumulent dans la même file d'attente.
+           SELECT NSF-RETRY-FILE
+               ASSIGN TO NSFRETRY
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NSF-STATUS.
+
+      *    Un seul fichier de contrôle partagé par BANKTRAN,
+      *    ORDER-PROCESSOR et EMPLOYEE-PAYROLL ; chaque job y ajoute
+      *    (EXTEND) son propre enregistrement en fin de traitement.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      *    Même fichier client que VSAM-CUSTOMER-PROCESSOR (CUSTFILE) ;
+      *    ouvert en lecture seule pour croiser CUST-STATUS avec
+      *    MA-CUST-ID lors de 222-CHECK-ACCOUNT-STATUS.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTFILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RAW-TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RAW-TRANSACTION-RECORD.
+           05  RAW-TR-TRANSACTION-ID   PIC X(16).
+           05  RAW-TR-ACCOUNT-NUMBER   PIC 9(12).
+           05  RAW-TR-TRANSACTION-TYPE PIC X(02).
+           05  RAW-TR-AMOUNT           PIC 9(13)V99 COMP-3.
+           05  RAW-TR-DEST-ACCOUNT     PIC 9(12).
+           05  RAW-TR-TRANSACTION-DATE PIC 9(8).
+           05  RAW-TR-TRANSACTION-TIME PIC 9(6).
+           05  RAW-TR-BRANCH-CODE      PIC X(6).
+           05  RAW-TR-TELLER-ID        PIC X(8).
+           05  RAW-TR-REFERENCE        PIC X(20).
+           05  RAW-TR-CURRENCY-CODE    PIC X(3).
+           05  FILLER                  PIC X(14).
+
+      *    Même disposition que RAW-TRANSACTION-RECORD ci-dessus, afin
+      *    que ce fichier puisse être relu comme entrée d'un prochain
+      *    passage de BANKTRAN sans transformation.
+       FD  NSF-RETRY-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  NSF-RETRY-RECORD.
+           05  NSF-TRANSACTION-ID      PIC X(16).
+           05  NSF-ACCOUNT-NUMBER      PIC 9(12).
+           05  NSF-TRANSACTION-TYPE    PIC X(02).
+           05  NSF-AMOUNT              PIC 9(13)V99 COMP-3.
+           05  NSF-DEST-ACCOUNT        PIC 9(12).
+           05  NSF-TRANSACTION-DATE    PIC 9(8).
+           05  NSF-TRANSACTION-TIME    PIC 9(6).
+           05  NSF-BRANCH-CODE         PIC X(6).
+           05  NSF-TELLER-ID           PIC X(8).
+           05  NSF-REFERENCE           PIC X(20).
+           05  NSF-CURRENCY-CODE       PIC X(3).
+           05  FILLER                  PIC X(14).
+
+       SD  SORT-TRAN-FILE.
+       01  SORT-TRAN-RECORD.
+           05  SRT-TRANSACTION-ID      PIC X(16).
+           05  SRT-ACCOUNT-NUMBER      PIC 9(12).
+           05  SRT-TRANSACTION-TYPE    PIC X(02).
+           05  SRT-AMOUNT              PIC 9(13)V99 COMP-3.
+           05  SRT-DEST-ACCOUNT        PIC 9(12).
+           05  SRT-TRANSACTION-DATE    PIC 9(8).
+           05  SRT-TRANSACTION-TIME    PIC 9(6).
+           05  SRT-BRANCH-CODE         PIC X(6).
+           05  SRT-TELLER-ID           PIC X(8).
+           05  SRT-REFERENCE           PIC X(20).
+           05  SRT-CURRENCY-CODE       PIC X(3).
+           05  FILLER                  PIC X(14).
+
        FD  TRANSACTION-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
@@ -55,6 +178,7 @@
                88  TR-DEBIT            VALUE 'DB'.
                88  TR-CREDIT           VALUE 'CR'.
                88  TR-TRANSFER         VALUE 'TF'.
+               88  TR-INTEREST         VALUE 'IN'.
            05  TR-AMOUNT               PIC 9(13)V99 COMP-3.
            05  TR-DEST-ACCOUNT         PIC 9(12).
            05  TR-TRANSACTION-DATE     PIC 9(8).
@@ -62,12 +186,18 @@
            05  TR-BRANCH-CODE          PIC X(6).
            05  TR-TELLER-ID            PIC X(8).
            05  TR-REFERENCE            PIC X(20).
-           05  FILLER                  PIC X(17).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  FILLER                  PIC X(14).
 
        FD  MASTER-ACCOUNT-FILE
            RECORDING MODE IS F.
        01  MASTER-ACCOUNT-RECORD.
            05  MA-ACCOUNT-NUMBER       PIC 9(12).
+      *    Cross-reference to CUST-ID in CUSTOMER-RECORD.cpy (used by
+      *    VSAM-CUSTOMER-PROCESSOR) so a depositor's name, address and
+      *    email are maintained once, in the customer file, instead of
+      *    drifting out of sync with MA-CUSTOMER-NAME below.
+           05  MA-CUST-ID              PIC 9(10).
            05  MA-CUSTOMER-NAME        PIC X(50).
            05  MA-ACCOUNT-TYPE         PIC X(02).
                88  MA-CHECKING         VALUE 'CK'.
@@ -83,13 +213,17 @@
                88  MA-FROZEN           VALUE 'F'.
                88  MA-CLOSED           VALUE 'C'.
            05  MA-BRANCH-CODE          PIC X(6).
-           05  FILLER                  PIC X(40).
+           05  MA-CURRENCY-CODE        PIC X(3).
+           05  MA-OD-FEE-COUNT         PIC 9(03) COMP-3
+                                       VALUE ZERO.
+           05  FILLER                  PIC X(25).
 
        FD  UPDATED-ACCOUNT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        01  UPDATED-ACCOUNT-RECORD.
            05  UA-ACCOUNT-NUMBER       PIC 9(12).
+           05  UA-CUST-ID              PIC 9(10).
            05  UA-CUSTOMER-NAME        PIC X(50).
            05  UA-ACCOUNT-TYPE         PIC X(02).
            05  UA-OLD-BALANCE          PIC S9(13)V99 COMP-3.
@@ -97,7 +231,7 @@
            05  UA-TRANSACTION-COUNT    PIC 9(5) COMP-3.
            05  UA-LAST-UPDATE          PIC 9(8).
            05  UA-STATUS-CODE          PIC X(01).
-           05  FILLER                  PIC X(50).
+           05  FILLER                  PIC X(40).
 
        FD  ERROR-REPORT-FILE
            RECORDING MODE IS F
@@ -109,13 +243,133 @@
            BLOCK CONTAINS 0 RECORDS.
        01  AUDIT-TRAIL-RECORD          PIC X(200).
 
+       FD  OVERDRAFT-EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  OVERDRAFT-EXCEPTION-RECORD.
+           05  OD-ACCOUNT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-TRANSACTION-ID       PIC X(16).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-ATTEMPTED-AMOUNT     PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-OVERDRAFT-LIMIT      PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-TELLER-ID            PIC X(8).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-BRANCH-CODE          PIC X(6).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  OD-REJECT-REASON        PIC X(20).
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+      *    Enregistrement de reprise : rejoué toutes les
+      *    WS-CHECKPOINT-INTERVAL transactions pour permettre à
+      *    l'exploitation de relancer le job après le dernier
+      *    identifiant traité sans tout rejouer depuis le début.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-TRANS-ID        PIC X(16).
+           05  CK-RECORDS-PROCESSED    PIC 9(7).
+           05  CK-TIMESTAMP            PIC X(26).
+
+      *    Extrait grand-livre : une ligne de détail par type de compte
+      *    (solde total MA-CURRENT-BALANCE de MASTER-ACCOUNT-FILE) suivie
+      *    d'une ligne de contrôle indiquant si la balance concorde avec
+      *    le mouvement net (crédits moins débits) constaté pendant le
+      *    run, sans se fier uniquement à WS-TOTAL-DEBITS/WS-TOTAL-CREDITS.
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  GL-EXTRACT-RECORD.
+           05  GLX-RECORD-TYPE         PIC X(01).
+               88  GLX-DETAIL          VALUE 'D'.
+               88  GLX-CONTROL         VALUE 'T'.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  GLX-ACCOUNT-TYPE        PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  GLX-ACCOUNT-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  GLX-TYPE-BALANCE        PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  GLX-BALANCE-FLAG        PIC X(01).
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+      *    Alerte "positive pay" : débits/virements sortants dont le
+      *    montant dépasse le plafond du type de compte, pour revue
+      *    fraude/AML le jour même sans dépouiller toute la piste
+      *    d'audit.
+       FD  LARGE-TRANSACTION-ALERT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  LARGE-TRANSACTION-ALERT-RECORD.
+           05  LA-ACCOUNT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-TRANSACTION-ID       PIC X(16).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-TRANSACTION-TYPE     PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-AMOUNT               PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-THRESHOLD            PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-TELLER-ID            PIC X(8).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  LA-BRANCH-CODE          PIC X(6).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+      *    Devise du compte (MA-CURRENCY-CODE) : LA-AMOUNT et
+      *    LA-THRESHOLD sont désormais l'équivalent converti dans cette
+      *    devise, pas le montant brut TR-AMOUNT dans la devise de la
+      *    transaction (voir 232-CHECK-LARGE-TRANSACTION-ALERT).
+           05  LA-CURRENCY-CODE        PIC X(03).
+           05  FILLER                  PIC X(09) VALUE SPACES.
+
+       FD  CONTROL-TOTALS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CONTROL-TOTALS.
+
+       FD  CUSTOMER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 250 CHARACTERS.
+       COPY CUSTOMER-RECORD.
+
        WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+       COPY REPORT-HEADER.
+
        01  WS-FILE-STATUS-CODES.
+           05  WS-RAWTRAN-STATUS       PIC X(02) VALUE SPACES.
            05  WS-TRAN-STATUS          PIC X(02) VALUE SPACES.
            05  WS-ACCT-STATUS          PIC X(02) VALUE SPACES.
            05  WS-UPD-STATUS           PIC X(02) VALUE SPACES.
            05  WS-ERR-STATUS           PIC X(02) VALUE SPACES.
            05  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-OVD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-CHK-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-GLX-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-LGA-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-CUSTFILE-STATUS      PIC X(02) VALUE SPACES.
+           05  WS-CTL-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-NSF-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-RESTART-FIELDS.
+           05  WS-ARG-NUM              PIC 9(02) VALUE 1.
+           05  WS-RESTART-AFTER-ID     PIC X(16) VALUE SPACES.
+           05  WS-RESTART-MODE         PIC X(01) VALUE 'N'.
+               88  RESTART-REQUESTED   VALUE 'Y'.
+               88  NO-RESTART          VALUE 'N'.
+           05  WS-SKIP-FLAG            PIC X(01) VALUE 'Y'.
+               88  SKIP-COMPLETE       VALUE 'Y'.
+               88  SKIP-PENDING        VALUE 'N'.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(07) VALUE 1000.
+           05  WS-GENERATION-PARM      PIC X(08) VALUE SPACES.
+           05  WS-RUN-GENERATION       PIC X(08) VALUE SPACES.
+           05  WS-REJECT-PCT-PARM      PIC X(03) VALUE SPACES.
+           05  WS-REJECT-THRESHOLD-PCT PIC 9(03) VALUE 025.
+           05  WS-MIN-SAMPLE-SIZE      PIC 9(05) VALUE 00050.
+           05  WS-REJECT-RATE-PCT      PIC 9(03) COMP-3 VALUE ZERO.
 
        01  WS-COUNTERS.
            05  WS-TRANS-READ           PIC 9(7) COMP-3 VALUE ZERO.
@@ -124,6 +378,7 @@
            05  WS-ACCTS-UPDATED        PIC 9(7) COMP-3 VALUE ZERO.
            05  WS-TOTAL-DEBITS         PIC S9(15)V99 COMP-3 VALUE ZERO.
            05  WS-TOTAL-CREDITS        PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-NSF-RETRIES-QUEUED   PIC 9(7) COMP-3 VALUE ZERO.
 
        01  WS-CURRENT-ACCOUNT.
            05  WS-CURR-ACCT-NUM        PIC 9(12).
@@ -138,6 +393,131 @@
            05  WS-ACCOUNT-FOUND        PIC X(01) VALUE 'N'.
                88  ACCOUNT-EXISTS      VALUE 'Y'.
                88  ACCOUNT-NOT-FOUND   VALUE 'N'.
+           05  WS-SOURCE-POSTED        PIC X(01) VALUE 'N'.
+               88  SOURCE-POSTED       VALUE 'Y'.
+               88  SOURCE-NOT-POSTED   VALUE 'N'.
+           05  WS-DUP-FOUND-FLAG       PIC X(01) VALUE 'N'.
+               88  DUP-TRANS-FOUND     VALUE 'Y'.
+               88  DUP-TRANS-NOT-FOUND VALUE 'N'.
+           05  WS-BRANCH-FOUND-FLAG    PIC X(01) VALUE 'N'.
+               88  BRANCH-FOUND        VALUE 'Y'.
+               88  BRANCH-NOT-FOUND    VALUE 'N'.
+           05  WS-TELLER-FOUND-FLAG    PIC X(01) VALUE 'N'.
+               88  TELLER-FOUND        VALUE 'Y'.
+               88  TELLER-NOT-FOUND    VALUE 'N'.
+
+      *    Table de contrôle des identifiants de transaction déjà
+      *    traités dans le run courant, pour détecter les doublons
+      *    envoyés par erreur par le système amont. Dimensionnée sur
+      *    les 200 000 comptes cités par la demande de checkpoint
+      *    (004) comme volume ordinaire d'un fichier de transactions.
+       01  WS-DUP-CHECK-TABLE.
+           05  WS-SEEN-COUNT           PIC 9(6) COMP-3 VALUE ZERO.
+           05  WS-DUP-TABLE-FULL-FLAG  PIC X(01) VALUE 'N'.
+               88  DUP-TABLE-FULL      VALUE 'Y'.
+           05  WS-SEEN-ID OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON WS-SEEN-COUNT
+                   INDEXED BY WS-SEEN-IDX
+                   PIC X(16).
+
+       01  WS-TRANSFER-DEST.
+           05  WS-DEST-OLD-BALANCE     PIC S9(13)V99 COMP-3.
+           05  WS-DEST-NEW-BALANCE     PIC S9(13)V99 COMP-3.
+
+      *    Sous-totaux par type de compte (nombre fixe de types connus)
+       01  WS-ACCTTYPE-SUBTOTAL-TABLE.
+           05  WS-AT-ENTRY OCCURS 3 TIMES INDEXED BY WS-AT-IDX.
+               10  WS-AT-CODE          PIC X(02).
+               10  WS-AT-TRANS-COUNT   PIC 9(7) COMP-3.
+               10  WS-AT-AMOUNT        PIC S9(15)V99 COMP-3.
+
+      *    Sous-totaux par agence, table variable alimentée au fil de
+      *    l'eau car l'ensemble des codes agence n'est pas connu à
+      *    l'avance (même technique que WS-DUP-CHECK-TABLE).
+       01  WS-BRANCH-SUBTOTAL-TABLE.
+           05  WS-BR-COUNT             PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-BR-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-BR-COUNT
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-CODE          PIC X(06).
+               10  WS-BR-TRANS-COUNT   PIC 9(7) COMP-3.
+               10  WS-BR-AMOUNT        PIC S9(15)V99 COMP-3.
+
+      *    Sous-totaux par guichetier, même technique que la table par
+      *    agence ci-dessus ; l'agence est mémorisée avec le guichetier
+      *    pour permettre le regroupement par agence à l'impression.
+       01  WS-TELLER-SUBTOTAL-TABLE.
+           05  WS-TL-COUNT             PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-TL-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TL-COUNT
+                   INDEXED BY WS-TL-IDX.
+               10  WS-TL-TELLER-ID     PIC X(08).
+               10  WS-TL-BRANCH-CODE   PIC X(06).
+               10  WS-TL-TRANS-COUNT   PIC 9(7) COMP-3.
+               10  WS-TL-AMOUNT        PIC S9(15)V99 COMP-3.
+
+      *    Balance de vérification (trial balance) : solde total par
+      *    type de compte lu directement dans MASTER-ACCOUNT-FILE, et
+      *    non déduit des compteurs de transactions.
+       01  WS-GL-SUBTOTAL-TABLE.
+           05  WS-GL-ENTRY OCCURS 3 TIMES INDEXED BY WS-GL-IDX.
+               10  WS-GL-CODE          PIC X(02).
+               10  WS-GL-ACCT-COUNT    PIC 9(7) COMP-3.
+               10  WS-GL-BALANCE       PIC S9(15)V99 COMP-3.
+
+       01  WS-GL-FIELDS.
+           05  WS-GL-EOF-FLAG          PIC X(01) VALUE 'N'.
+               88  WS-GL-EOF           VALUE 'Y'.
+           05  WS-GL-OPENING-TOTAL     PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-GL-CLOSING-TOTAL     PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-GL-EXPECTED-TOTAL    PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-GL-TOTAL-ACCOUNTS    PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-GL-BALANCE-FLAG      PIC X(01) VALUE 'B'.
+               88  WS-GL-IN-BALANCE    VALUE 'B'.
+               88  WS-GL-OUT-OF-BAL    VALUE 'O'.
+
+      *    Plafonds d'alerte "gros montant" par type de compte.
+       01  WS-LARGE-TXN-THRESHOLD-TABLE.
+           05  LT-ENTRY OCCURS 3 TIMES INDEXED BY LT-IDX.
+               10  LT-ACCOUNT-TYPE     PIC X(02).
+               10  LT-THRESHOLD        PIC 9(11)V99 COMP-3.
+
+       01  WS-LARGE-TXN-FIELDS.
+           05  WS-LGA-THRESH-FOUND     PIC X(01) VALUE 'N'.
+               88  LGA-THRESH-FOUND    VALUE 'Y'.
+           05  WS-LGA-FOUND-THRESHOLD  PIC 9(11)V99 COMP-3.
+           05  WS-LARGE-TXN-FOUND      PIC 9(7) COMP-3 VALUE ZERO.
+
+      *    Table de conversion : chaque devise cotée par rapport a la
+      *    devise pivot USD, pour convertir TR-AMOUNT dans la devise de
+      *    MA-CURRENCY-CODE quand elles diffèrent (voir 234-CONVERT-
+      *    TRANSACTION-AMOUNT).
+       01  WS-EXCHANGE-RATE-TABLE.
+           05  WS-FX-ENTRY OCCURS 5 TIMES INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE          PIC X(03).
+               10  WS-FX-RATE-TO-USD   PIC 9(05)V9(06) COMP-3.
+
+       01  WS-CURRENCY-FIELDS.
+           05  WS-FX-TXN-RATE          PIC 9(05)V9(06) COMP-3.
+           05  WS-FX-ACCT-RATE         PIC 9(05)V9(06) COMP-3.
+           05  WS-CONVERTED-AMOUNT     PIC S9(13)V99 COMP-3.
+           05  WS-TXN-CCY-WORK         PIC X(03).
+           05  WS-ACCT-CCY-WORK        PIC X(03).
+
+      *    Barème des frais de découvert, par rang d'occurrence dans le
+      *    même cycle (MA-OD-FEE-COUNT) : le 1er dépassement du cycle
+      *    coûte moins cher que les suivants. Le dernier rang couvre
+      *    toute occurrence au-delà de la taille de la table.
+       01  WS-OD-FEE-TABLE.
+           05  OD-FEE-ENTRY OCCURS 3 TIMES INDEXED BY OD-FEE-IDX.
+               10  OD-FEE-RANK         PIC 9(01).
+               10  OD-FEE-AMOUNT       PIC 9(05)V99 COMP-3.
+
+       01  WS-OD-FEE-FIELDS.
+           05  WS-OD-FEE-DUE           PIC S9(13)V99 COMP-3.
+           05  WS-OD-FEE-OLD-BALANCE   PIC S9(13)V99 COMP-3.
+           05  WS-OD-FEE-NEW-BALANCE   PIC S9(13)V99 COMP-3.
+           05  WS-OD-FEES-ASSESSED     PIC 9(7) COMP-3 VALUE ZERO.
 
        01  WS-ERROR-MESSAGE.
            05  WS-ERR-TRAN-ID          PIC X(16).
@@ -164,6 +544,18 @@
            05  WS-AUD-NEW-BAL          PIC Z,ZZZ,ZZZ,ZZ9.99.
            05  FILLER                  PIC X(50) VALUE SPACES.
 
+      *    Enregistrement d'en-tête écrit une fois en début de piste
+      *    d'audit, même largeur que AUDIT-TRAIL-RECORD (200 car.).
+       01  WS-AUDIT-HEADER-RECORD.
+           05  FILLER                  PIC X(10) VALUE '**HEADER**'.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUDH-GENERATION      PIC X(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUDH-RUN-DATE        PIC X(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUDH-RUN-TIME        PIC X(06).
+           05  FILLER                  PIC X(159) VALUE SPACES.
+
        01  WS-SUMMARY-REPORT.
            05  FILLER                  PIC X(50) VALUE
                '================================================'.
@@ -175,6 +567,15 @@
            05  WS-SUMM-ACCTS-UPD       PIC ZZZ,ZZ9.
            05  WS-SUMM-TOT-DEBITS      PIC Z,ZZZ,ZZZ,ZZ9.99.
            05  WS-SUMM-TOT-CREDITS     PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  WS-SUMM-AT-COUNT        PIC ZZZ,ZZ9.
+           05  WS-SUMM-AT-AMOUNT       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  WS-SUMM-BR-COUNT        PIC ZZZ,ZZ9.
+           05  WS-SUMM-BR-AMOUNT       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  WS-SUMM-GL-COUNT        PIC ZZZ,ZZ9.
+           05  WS-SUMM-GL-AMOUNT       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  WS-SUMM-GL-EXPECTED     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  WS-SUMM-TL-COUNT        PIC ZZZ,ZZ9.
+           05  WS-SUMM-TL-AMOUNT       PIC Z,ZZZ,ZZZ,ZZ9.99.
 
        01  WS-DATE-TIME-FIELDS.
            05  WS-CURRENT-DATE.
@@ -186,12 +587,45 @@
                10  WS-CURR-MINUTE      PIC 9(2).
                10  WS-CURR-SECOND      PIC 9(2).
 
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+       01  WS-RUN-TIME-DISPLAY         PIC X(08).
+       01  WS-REPORT-PAGE-NUMBER       PIC 9(4) VALUE 1.
+
+       01  WS-BATCH-TIMING.
+           05  WS-BATCH-END-TIME.
+               10  WS-END-HOUR         PIC 9(2).
+               10  WS-END-MINUTE       PIC 9(2).
+               10  WS-END-SECOND       PIC 9(2).
+           05  WS-ELAPSED-SECONDS      PIC S9(5) COMP-3 VALUE ZERO.
+           05  WS-ELAPSED-SECS-DISPLAY PIC ZZZZ9.
+           05  WS-THROUGHPUT-RATE      PIC 9(5)V99 VALUE ZERO.
+           05  WS-THROUGHPUT-DISPLAY   PIC ZZZZ9.99.
+
        01  WS-SWITCHES.
            05  WS-END-OF-TRANS         PIC X(01) VALUE 'N'.
                88  END-OF-TRANSACTIONS VALUE 'Y'.
            05  WS-PROCESS-OK           PIC X(01) VALUE 'Y'.
                88  PROCESSING-OK       VALUE 'Y'.
                88  PROCESSING-ERROR    VALUE 'N'.
+      *    Distinct de WS-PROCESS-OK, qui retombe à 'N' pour de simples
+      *    rejets métier par transaction (compte clos/gelé, client
+      *    suspendu) et n'est jamais remis à 'Y' ensuite : ce fanion ne
+      *    bascule que sur un incident de démarrage fatal (échec
+      *    d'ouverture fichier), seul cas où CONTROL-TOTALS-FILE doit
+      *    porter CTL-JOB-ABENDED.
+           05  WS-JOB-ABEND-FLAG       PIC X(01) VALUE 'N'.
+               88  JOB-ABENDED         VALUE 'Y'.
+           05  WS-CIRCUIT-BREAKER-FLAG PIC X(01) VALUE 'N'.
+               88  CIRCUIT-BREAKER-TRIPPED VALUE 'Y'.
+           05  WS-CUST-FOUND-FLAG      PIC X(01) VALUE 'N'.
+               88  CUST-RECORD-FOUND   VALUE 'Y'.
+
+      *    Exposition prospective du client (CUST-BALANCE courant plus
+      *    le montant de la transaction en cours) comparee a
+      *    CUST-CREDIT-LIMIT, pour appliquer au moment du postage ce
+      *    que VALIDATE-CUSTOMER de VSAM-CUSTOMER-PROCESSOR ne verifie
+      *    aujourd'hui qu'apres coup, lors de son propre traitement.
+       01  WS-CUST-PROJECTED-BALANCE  PIC S9(9)V99 COMP-3 VALUE ZERO.
 
        PROCEDURE DIVISION.
        000-MAIN-CONTROL.
@@ -199,31 +633,257 @@
            PERFORM 200-PROCESS-TRANSACTIONS
                UNTIL END-OF-TRANSACTIONS
            PERFORM 300-FINALIZE
+      *    Code retour du step JCL/BATCHDRV : seul un incident fatal
+      *    de démarrage (WS-JOB-ABEND-FLAG, voir 100-INITIALIZE) doit
+      *    interrompre l'enchaînement de nuit, pas un simple rejet de
+      *    transaction individuelle.
+           IF JOB-ABENDED
+               MOVE 16 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
        100-INITIALIZE.
            DISPLAY '*** DEBUT TRAITEMENT TRANSACTIONS BANCAIRES ***'
+
+           SORT SORT-TRAN-FILE
+               ON ASCENDING KEY SRT-ACCOUNT-NUMBER
+                                SRT-TRANSACTION-DATE
+                                SRT-TRANSACTION-TIME
+               USING RAW-TRANSACTION-FILE
+               GIVING TRANSACTION-FILE
+
            OPEN INPUT  TRANSACTION-FILE
                 I-O    MASTER-ACCOUNT-FILE
                 OUTPUT UPDATED-ACCOUNT-FILE
                        ERROR-REPORT-FILE
                        AUDIT-TRAIL-FILE
+                       OVERDRAFT-EXCEPTION-FILE
+                       CHECKPOINT-FILE
+                       LARGE-TRANSACTION-ALERT-FILE
+           OPEN INPUT  CUSTOMER-FILE
+           OPEN EXTEND CONTROL-TOTALS-FILE
+           OPEN EXTEND NSF-RETRY-FILE
 
            IF WS-TRAN-STATUS NOT = '00'
                DISPLAY 'ERREUR OUVERTURE FICHIER TRANSACTIONS: '
                        WS-TRAN-STATUS
                MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'Y' TO WS-JOB-ABEND-FLAG
            END-IF
 
            IF WS-ACCT-STATUS NOT = '00'
                DISPLAY 'ERREUR OUVERTURE FICHIER COMPTES: '
                        WS-ACCT-STATUS
                MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'Y' TO WS-JOB-ABEND-FLAG
+           END-IF
+
+           IF WS-CUSTFILE-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER CLIENTS: '
+                       WS-CUSTFILE-STATUS
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'Y' TO WS-JOB-ABEND-FLAG
+           END-IF
+
+           IF WS-CTL-STATUS NOT = '00' AND WS-CTL-STATUS NOT = '05'
+               DISPLAY 'ERREUR OUVERTURE FICHIER TOTAUX CONTROLE: '
+                       WS-CTL-STATUS
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'Y' TO WS-JOB-ABEND-FLAG
+           END-IF
+
+           IF WS-NSF-STATUS NOT = '00' AND WS-NSF-STATUS NOT = '05'
+               DISPLAY 'ERREUR OUVERTURE FILE ATTENTE NSF: '
+                       WS-NSF-STATUS
+               MOVE 'N' TO WS-PROCESS-OK
+               MOVE 'Y' TO WS-JOB-ABEND-FLAG
            END-IF
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
 
+           PERFORM 104-INIT-ACCTTYPE-TABLE
+           PERFORM 105-PARSE-RESTART-PARAMETER
+           PERFORM 108-PARSE-GENERATION-PARAMETER
+           PERFORM 112-PARSE-REJECT-THRESHOLD-PARAMETER
+           PERFORM 109-WRITE-AUDIT-HEADER
+           PERFORM 106-COMPUTE-OPENING-BALANCE
+           PERFORM 110-READ-TRANSACTION
+
+           IF RESTART-REQUESTED
+               PERFORM 111-SKIP-TO-RESTART-POINT
+                   UNTIL SKIP-COMPLETE OR END-OF-TRANSACTIONS
+           END-IF.
+
+       104-INIT-ACCTTYPE-TABLE.
+           MOVE 'CK' TO WS-AT-CODE(1)
+           MOVE 'SV' TO WS-AT-CODE(2)
+           MOVE 'IN' TO WS-AT-CODE(3)
+           MOVE ZERO TO WS-AT-TRANS-COUNT(1) WS-AT-AMOUNT(1)
+                        WS-AT-TRANS-COUNT(2) WS-AT-AMOUNT(2)
+                        WS-AT-TRANS-COUNT(3) WS-AT-AMOUNT(3)
+
+           PERFORM 104-INIT-LARGE-TXN-THRESHOLDS.
+           PERFORM 104-INIT-EXCHANGE-RATE-TABLE.
+           PERFORM 104-INIT-OD-FEE-TABLE.
+
+      *    Plafonds par défaut, checking/savings/investment (mêmes
+      *    codes que la table de sous-totaux ci-dessus).
+       104-INIT-LARGE-TXN-THRESHOLDS.
+           MOVE 'CK' TO LT-ACCOUNT-TYPE(1)
+           MOVE 10000.00 TO LT-THRESHOLD(1)
+           MOVE 'SV' TO LT-ACCOUNT-TYPE(2)
+           MOVE 25000.00 TO LT-THRESHOLD(2)
+           MOVE 'IN' TO LT-ACCOUNT-TYPE(3)
+           MOVE 100000.00 TO LT-THRESHOLD(3).
+
+      *    Cours de change par rapport a la devise pivot USD. A revoir
+      *    en JCL/paramètre le jour où les cours doivent être rafraîchis
+      *    sans recompiler ; en attendant, table fixe comme les autres
+      *    tables de référence à taille connue de ce programme.
+       104-INIT-EXCHANGE-RATE-TABLE.
+           MOVE 'USD' TO WS-FX-CODE(1)
+           MOVE 1.000000 TO WS-FX-RATE-TO-USD(1)
+           MOVE 'EUR' TO WS-FX-CODE(2)
+           MOVE 1.080000 TO WS-FX-RATE-TO-USD(2)
+           MOVE 'GBP' TO WS-FX-CODE(3)
+           MOVE 1.270000 TO WS-FX-RATE-TO-USD(3)
+           MOVE 'CAD' TO WS-FX-CODE(4)
+           MOVE 0.730000 TO WS-FX-RATE-TO-USD(4)
+           MOVE 'JPY' TO WS-FX-CODE(5)
+           MOVE 0.006700 TO WS-FX-RATE-TO-USD(5).
+
+      *    Barème fixe, a revoir en JCL/paramètre le jour ou les tarifs
+      *    doivent changer sans recompiler (voir la remarque identique
+      *    ci-dessus pour la table de change).
+       104-INIT-OD-FEE-TABLE.
+           MOVE 1 TO OD-FEE-RANK(1)
+           MOVE 25.00 TO OD-FEE-AMOUNT(1)
+           MOVE 2 TO OD-FEE-RANK(2)
+           MOVE 35.00 TO OD-FEE-AMOUNT(2)
+           MOVE 3 TO OD-FEE-RANK(3)
+           MOVE 50.00 TO OD-FEE-AMOUNT(3).
+
+       105-PARSE-RESTART-PARAMETER.
+      *    Premier paramètre optionnel : identifiant de la dernière
+      *    transaction traitée lors du run précédent (issu d'un
+      *    CHECKPOINT-RECORD). Permet une reprise sans tout rejouer.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-RESTART-AFTER-ID FROM ARGUMENT-VALUE
+
+           IF WS-RESTART-AFTER-ID NOT = SPACES
+               MOVE 'Y' TO WS-RESTART-MODE
+               MOVE 'N' TO WS-SKIP-FLAG
+               DISPLAY 'REPRISE DEMANDEE APRES TRANSACTION: '
+                       WS-RESTART-AFTER-ID
+           ELSE
+               MOVE 'N' TO WS-RESTART-MODE
+               MOVE 'Y' TO WS-SKIP-FLAG
+           END-IF.
+
+      *    Second paramètre optionnel : identifiant de génération de
+      *    fichier (ex. date de traitement du jeu de fichiers d'entrée),
+      *    pour garder une trace durable de quel jeu de fichiers a
+      *    produit un résultat donné, sans dépendre des DD JCL. A défaut
+      *    on retient la date système du run.
+       108-PARSE-GENERATION-PARAMETER.
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-GENERATION-PARM FROM ARGUMENT-VALUE
+
+           IF WS-GENERATION-PARM NOT = SPACES
+               MOVE WS-GENERATION-PARM TO WS-RUN-GENERATION
+           ELSE
+               MOVE WS-CURRENT-DATE TO WS-RUN-GENERATION
+           END-IF
+
+           DISPLAY 'GENERATION DE FICHIER: ' WS-RUN-GENERATION.
+
+      *    Troisième paramètre optionnel : seuil de rejet en pourcentage
+      *    au-delà duquel 250-CHECK-REJECT-THRESHOLD interrompt le run
+      *    (défaut 25% si absent ou non fourni).
+       112-PARSE-REJECT-THRESHOLD-PARAMETER.
+           MOVE 3 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-REJECT-PCT-PARM FROM ARGUMENT-VALUE
+
+           IF WS-REJECT-PCT-PARM NOT = SPACES
+               MOVE WS-REJECT-PCT-PARM TO WS-REJECT-THRESHOLD-PCT
+           END-IF
+
+           DISPLAY 'SEUIL DE REJET (%)   : ' WS-REJECT-THRESHOLD-PCT.
+
+      *    Premier enregistrement de la piste d'audit : identifie de
+      *    façon durable quelle génération de fichiers a produit les
+      *    écritures qui suivent.
+       109-WRITE-AUDIT-HEADER.
+           MOVE WS-RUN-GENERATION TO WS-AUDH-GENERATION
+           MOVE WS-CURRENT-DATE TO WS-AUDH-RUN-DATE
+           MOVE WS-CURRENT-TIME TO WS-AUDH-RUN-TIME
+
+           WRITE AUDIT-TRAIL-RECORD FROM WS-AUDIT-HEADER-RECORD.
+
+           STRING WS-CURR-YEAR   DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-CURR-MONTH  DELIMITED BY SIZE
+                  '-'            DELIMITED BY SIZE
+                  WS-CURR-DAY    DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-DISPLAY
+           END-STRING
+
+           STRING WS-CURR-HOUR   DELIMITED BY SIZE
+                  ':'            DELIMITED BY SIZE
+                  WS-CURR-MINUTE DELIMITED BY SIZE
+                  ':'            DELIMITED BY SIZE
+                  WS-CURR-SECOND DELIMITED BY SIZE
+                  INTO WS-RUN-TIME-DISPLAY
+           END-STRING
+
+           MOVE 'BANKTRAN' TO RPTHDR-PROGRAM-NAME
+           MOVE WS-RUN-DATE-DISPLAY TO RPTHDR-RUN-DATE
+           MOVE WS-RUN-TIME-DISPLAY TO RPTHDR-RUN-TIME
+           MOVE WS-REPORT-PAGE-NUMBER TO RPTHDR-PAGE-NUMBER
+
+      *    AUDIT-TRAIL-FILE est un fichier de données lu enregistrement
+      *    par enregistrement par AUDITCON/STMTGEN (AUD-TRAIL-RECORD) :
+      *    l'en-tête standard REPORT-HEADER.cpy n'y a pas sa place et
+      *    est simplement affichée, comme le sommaire de fin de run.
+           DISPLAY RPTHDR-PROGRAM-LABEL RPTHDR-PROGRAM-NAME
+                   RPTHDR-DATE-LABEL RPTHDR-RUN-DATE
+                   RPTHDR-TIME-LABEL RPTHDR-RUN-TIME
+                   RPTHDR-PAGE-LABEL RPTHDR-PAGE-NUMBER.
+
+      *    Parcours séquentiel de MASTER-ACCOUNT-FILE avant traitement,
+      *    pour disposer d'un solde d'ouverture indépendant contre
+      *    lequel confronter le mouvement net de la journée en fin de
+      *    run (voir 320-BUILD-GL-EXTRACT).
+       106-COMPUTE-OPENING-BALANCE.
+           MOVE LOW-VALUES TO MA-ACCOUNT-NUMBER
+           START MASTER-ACCOUNT-FILE
+               KEY IS GREATER THAN OR EQUAL MA-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-GL-EOF-FLAG
+           END-START
+
+           IF NOT WS-GL-EOF
+               PERFORM 107-ACCUMULATE-OPENING-BALANCE
+                   UNTIL WS-GL-EOF
+           END-IF
+
+           MOVE 'N' TO WS-GL-EOF-FLAG.
+
+       107-ACCUMULATE-OPENING-BALANCE.
+           READ MASTER-ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-GL-EOF-FLAG
+               NOT AT END
+                   ADD MA-CURRENT-BALANCE TO WS-GL-OPENING-TOTAL
+           END-READ.
+
+       111-SKIP-TO-RESTART-POINT.
+           IF TR-TRANSACTION-ID = WS-RESTART-AFTER-ID
+               MOVE 'Y' TO WS-SKIP-FLAG
+           END-IF
            PERFORM 110-READ-TRANSACTION.
 
        110-READ-TRANSACTION.
@@ -242,42 +902,115 @@
                ELSE
                    PERFORM 230-LOG-ERROR
                END-IF
-               PERFORM 110-READ-TRANSACTION
+               PERFORM 240-CHECKPOINT-IF-DUE
+               PERFORM 250-CHECK-REJECT-THRESHOLD
+               IF NOT CIRCUIT-BREAKER-TRIPPED
+                   PERFORM 110-READ-TRANSACTION
+               END-IF
+           END-IF.
+
+      *    Coupe-circuit : arrête le run dès que le taux de rejet
+      *    dépasse WS-REJECT-THRESHOLD-PCT, une fois un échantillon
+      *    minimal (WS-MIN-SAMPLE-SIZE) lu, pour éviter de dérouler un
+      *    run entier sur un flux amont corrompu.
+       250-CHECK-REJECT-THRESHOLD.
+           IF WS-TRANS-READ >= WS-MIN-SAMPLE-SIZE
+               COMPUTE WS-REJECT-RATE-PCT =
+                   (WS-TRANS-ERROR * 100) / WS-TRANS-READ
+               IF WS-REJECT-RATE-PCT > WS-REJECT-THRESHOLD-PCT
+                   MOVE 'Y' TO WS-CIRCUIT-BREAKER-FLAG
+                   MOVE 'Y' TO WS-END-OF-TRANS
+                   DISPLAY '*** COUPE-CIRCUIT: TAUX DE REJET '
+                           WS-REJECT-RATE-PCT '% DEPASSE LE SEUIL '
+                           WS-REJECT-THRESHOLD-PCT '% ***'
+                   DISPLAY '*** RUN INTERROMPU APRES '
+                           WS-TRANS-READ ' TRANSACTIONS LUES ***'
+               END-IF
            END-IF.
 
+       240-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TRANS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 241-WRITE-CHECKPOINT
+           END-IF.
+
+       241-WRITE-CHECKPOINT.
+           MOVE TR-TRANSACTION-ID TO CK-LAST-TRANS-ID
+           MOVE WS-TRANS-READ TO CK-RECORDS-PROCESSED
+           MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+
+           WRITE CHECKPOINT-RECORD.
+
        210-VALIDATE-TRANSACTION.
            MOVE 'Y' TO WS-VALID-TRANSACTION
 
       *    Validation du numéro de compte
            IF TR-ACCOUNT-NUMBER = ZERO
                MOVE 'N' TO WS-VALID-TRANSACTION
-               MOVE 'E001' TO WS-ERR-CODE
-               MOVE 'NUMERO DE COMPTE INVALIDE'
-                   TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E001-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E001-DESC TO WS-ERR-DESCRIPTION
            END-IF
 
       *    Validation du type de transaction
-           IF NOT (TR-DEBIT OR TR-CREDIT OR TR-TRANSFER)
+           IF NOT (TR-DEBIT OR TR-CREDIT OR TR-TRANSFER OR TR-INTEREST)
                MOVE 'N' TO WS-VALID-TRANSACTION
-               MOVE 'E002' TO WS-ERR-CODE
-               MOVE 'TYPE DE TRANSACTION INVALIDE'
-                   TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E002-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E002-DESC TO WS-ERR-DESCRIPTION
            END-IF
 
       *    Validation du montant
            IF TR-AMOUNT <= ZERO
                MOVE 'N' TO WS-VALID-TRANSACTION
-               MOVE 'E003' TO WS-ERR-CODE
-               MOVE 'MONTANT INVALIDE'
-                   TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E003-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E003-DESC TO WS-ERR-DESCRIPTION
            END-IF
 
       *    Validation de la date
            IF TR-TRANSACTION-DATE NOT NUMERIC
                MOVE 'N' TO WS-VALID-TRANSACTION
-               MOVE 'E004' TO WS-ERR-CODE
-               MOVE 'DATE INVALIDE'
-                   TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E004-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E004-DESC TO WS-ERR-DESCRIPTION
+           END-IF
+
+      *    Détection des identifiants de transaction en double
+           IF VALID-TRANS
+               PERFORM 211-CHECK-DUPLICATE-TRANS-ID
+           END-IF.
+
+       211-CHECK-DUPLICATE-TRANS-ID.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG
+
+           IF WS-SEEN-COUNT > 0
+               SET WS-SEEN-IDX TO 1
+               SEARCH WS-SEEN-ID
+                   AT END
+                       CONTINUE
+                   WHEN WS-SEEN-ID(WS-SEEN-IDX) = TR-TRANSACTION-ID
+                       MOVE 'Y' TO WS-DUP-FOUND-FLAG
+               END-SEARCH
+           END-IF
+
+           IF DUP-TRANS-FOUND
+               MOVE 'N' TO WS-VALID-TRANSACTION
+               MOVE ERR-BNK-E010-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E010-DESC TO WS-ERR-DESCRIPTION
+           ELSE
+               IF WS-SEEN-COUNT < 200000
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE TR-TRANSACTION-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+      *        Au-delà de WS-SEEN-COUNT maximum la table ne peut plus
+      *        enregistrer de nouveaux identifiants : signalé une seule
+      *        fois (WS-DUP-TABLE-FULL-FLAG) pour que l'opérateur sache
+      *        que la détection de doublon E010 n'est plus fiable pour
+      *        le reste du run, plutôt que ce silence ne passe inaperçu.
+               ELSE
+                   IF NOT DUP-TABLE-FULL
+                       MOVE 'Y' TO WS-DUP-TABLE-FULL-FLAG
+                       DISPLAY '*** ALERTE: TABLE DE DETECTION DE '
+                           'DOUBLONS SATUREE (' WS-SEEN-COUNT
+                           ') - DETECTION E010 DESACTIVEE POUR LA '
+                           'SUITE DU RUN ***'
+                   END-IF
+               END-IF
            END-IF.
 
        220-PROCESS-VALID-TRANSACTION.
@@ -288,8 +1021,24 @@
                IF PROCESSING-OK
                    PERFORM 223-UPDATE-ACCOUNT-BALANCE
                    PERFORM 224-WRITE-AUDIT-TRAIL
-                   PERFORM 225-WRITE-UPDATED-ACCOUNT
                    ADD 1 TO WS-TRANS-PROCESSED
+      *            UPDATED-ACCOUNT-FILE ne doit porter que le solde
+      *            réellement rejoué : un débit rejeté pour découvert
+      *            (E008) ou limite de crédit (E012) restaure
+      *            MA-CURRENT-BALANCE mais WS-CURR-NEW-BALANCE garde le
+      *            solde tenté, qui ne doit pas apparaître comme
+      *            dernier mouvement du compte pour ACCTRECON.
+                   IF SOURCE-POSTED
+                       PERFORM 225-WRITE-UPDATED-ACCOUNT
+                       PERFORM 229-ACCUMULATE-SUBTOTALS
+                       PERFORM 231-ACCUMULATE-TELLER-SUBTOTAL
+                   END-IF
+                   IF SOURCE-POSTED AND (TR-DEBIT OR TR-TRANSFER)
+                       PERFORM 232-CHECK-LARGE-TRANSACTION-ALERT
+                   END-IF
+                   IF TR-TRANSFER AND SOURCE-POSTED
+                       PERFORM 227-PROCESS-TRANSFER
+                   END-IF
                END-IF
            ELSE
                PERFORM 230-LOG-ERROR
@@ -301,8 +1050,8 @@
                KEY IS MA-ACCOUNT-NUMBER
                INVALID KEY
                    MOVE 'N' TO WS-ACCOUNT-FOUND
-                   MOVE 'E005' TO WS-ERR-CODE
-                   MOVE 'COMPTE NON TROUVE' TO WS-ERR-DESCRIPTION
+                   MOVE ERR-BNK-E005-CODE TO WS-ERR-CODE
+                   MOVE ERR-BNK-E005-DESC TO WS-ERR-DESCRIPTION
                NOT INVALID KEY
                    MOVE 'Y' TO WS-ACCOUNT-FOUND
            END-READ.
@@ -310,51 +1059,136 @@
        222-CHECK-ACCOUNT-STATUS.
            IF MA-CLOSED
                MOVE 'N' TO WS-PROCESS-OK
-               MOVE 'E006' TO WS-ERR-CODE
-               MOVE 'COMPTE FERME' TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E006-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E006-DESC TO WS-ERR-DESCRIPTION
                PERFORM 230-LOG-ERROR
            END-IF
 
            IF MA-FROZEN
                MOVE 'N' TO WS-PROCESS-OK
-               MOVE 'E007' TO WS-ERR-CODE
-               MOVE 'COMPTE GELE' TO WS-ERR-DESCRIPTION
+               MOVE ERR-BNK-E007-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E007-DESC TO WS-ERR-DESCRIPTION
                PERFORM 230-LOG-ERROR
-           END-IF.
+           END-IF
+
+           PERFORM 236-CHECK-CUSTOMER-STATUS.
+
+      *    Consulte CUST-STATUS (CUSTOMER-RECORD, partagé avec VSAM-
+      *    CUSTOMER-PROCESSOR via MA-CUST-ID) : un client suspendu voit
+      *    ses comptes bloqués même si MA-STATUS-CODE affiche encore
+      *    actif, l'un ne se met pas forcément à jour avec l'autre.
+       236-CHECK-CUSTOMER-STATUS.
+           MOVE 'N' TO WS-CUST-FOUND-FLAG
+           MOVE MA-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CUST-FOUND-FLAG
+                   IF CUST-STATUS = 'S'
+                       MOVE 'N' TO WS-PROCESS-OK
+                       MOVE ERR-BNK-E011-CODE TO WS-ERR-CODE
+                       MOVE ERR-BNK-E011-DESC TO WS-ERR-DESCRIPTION
+                       PERFORM 230-LOG-ERROR
+                   END-IF
+           END-READ.
 
        223-UPDATE-ACCOUNT-BALANCE.
            MOVE MA-CURRENT-BALANCE TO WS-CURR-OLD-BALANCE
+           MOVE 'N' TO WS-SOURCE-POSTED
+           PERFORM 234-CONVERT-TRANSACTION-AMOUNT
 
            EVALUATE TRUE
                WHEN TR-DEBIT
-                   SUBTRACT TR-AMOUNT FROM MA-CURRENT-BALANCE
-                   ADD TR-AMOUNT TO WS-TOTAL-DEBITS
+                   SUBTRACT WS-CONVERTED-AMOUNT FROM MA-CURRENT-BALANCE
                WHEN TR-CREDIT
-                   ADD TR-AMOUNT TO MA-CURRENT-BALANCE
-                   ADD TR-AMOUNT TO WS-TOTAL-CREDITS
+                   ADD WS-CONVERTED-AMOUNT TO MA-CURRENT-BALANCE
+               WHEN TR-INTEREST
+                   ADD WS-CONVERTED-AMOUNT TO MA-CURRENT-BALANCE
+                   ADD WS-CONVERTED-AMOUNT TO MA-AVAILABLE-BALANCE
                WHEN TR-TRANSFER
-                   SUBTRACT TR-AMOUNT FROM MA-CURRENT-BALANCE
-                   PERFORM 227-PROCESS-TRANSFER
+                   SUBTRACT WS-CONVERTED-AMOUNT FROM MA-CURRENT-BALANCE
            END-EVALUATE
 
            MOVE MA-CURRENT-BALANCE TO WS-CURR-NEW-BALANCE
            MOVE TR-TRANSACTION-DATE TO MA-LAST-TRANSACTION
 
-      *    Vérification découvert
-           IF MA-CURRENT-BALANCE < (MA-OVERDRAFT-LIMIT * -1)
-               MOVE 'E008' TO WS-ERR-CODE
-               MOVE 'DEPASSEMENT DECOUVERT AUTORISE'
-                   TO WS-ERR-DESCRIPTION
-               PERFORM 230-LOG-ERROR
-               MOVE WS-CURR-OLD-BALANCE TO MA-CURRENT-BALANCE
-           ELSE
-               REWRITE MASTER-ACCOUNT-RECORD
-                   INVALID KEY
-                       DISPLAY 'ERREUR REWRITE COMPTE: '
-                               MA-ACCOUNT-NUMBER
-               END-REWRITE
-               ADD 1 TO WS-ACCTS-UPDATED
-           END-IF.
+      *    Exposition client projetee (CUST-BALANCE + montant du
+      *    debit/virement en cours), calculee seulement quand
+      *    236-CHECK-CUSTOMER-STATUS a retrouve le client, pour la
+      *    comparer plus bas a CUST-CREDIT-LIMIT au meme moment que
+      *    la verification MA-OVERDRAFT-LIMIT ci-dessous.
+           MOVE ZERO TO WS-CUST-PROJECTED-BALANCE
+           IF CUST-RECORD-FOUND AND (TR-DEBIT OR TR-TRANSFER)
+               COMPUTE WS-CUST-PROJECTED-BALANCE =
+                       CUST-BALANCE + WS-CONVERTED-AMOUNT
+           END-IF
+
+      *    Vérification découvert (limite du compte, MA-OVERDRAFT-
+      *    LIMIT) puis limite de crédit du client (CUST-CREDIT-LIMIT,
+      *    partagée avec VSAM-CUSTOMER-PROCESSOR) : les deux notions de
+      *    plafond sont désormais appliquées ici, au moment du postage,
+      *    plutôt que la seconde ne soit constatée qu'après coup lors
+      *    du prochain passage de VSAM-CUSTOMER-PROCESSOR.
+           EVALUATE TRUE
+               WHEN MA-CURRENT-BALANCE < (MA-OVERDRAFT-LIMIT * -1)
+                   MOVE ERR-BNK-E008-CODE TO WS-ERR-CODE
+                   MOVE ERR-BNK-E008-DESC TO WS-ERR-DESCRIPTION
+                   PERFORM 230-LOG-ERROR
+                   PERFORM 226-WRITE-OVERDRAFT-EXCEPTION
+                   PERFORM 237-WRITE-NSF-RETRY-RECORD
+                   MOVE WS-CURR-OLD-BALANCE TO MA-CURRENT-BALANCE
+               WHEN CUST-RECORD-FOUND AND (TR-DEBIT OR TR-TRANSFER)
+                       AND WS-CUST-PROJECTED-BALANCE > CUST-CREDIT-LIMIT
+                   MOVE ERR-BNK-E012-CODE TO WS-ERR-CODE
+                   MOVE ERR-BNK-E012-DESC TO WS-ERR-DESCRIPTION
+                   PERFORM 230-LOG-ERROR
+                   PERFORM 226-WRITE-OVERDRAFT-EXCEPTION
+                   MOVE WS-CURR-OLD-BALANCE TO MA-CURRENT-BALANCE
+               WHEN OTHER
+      *            Débit qui laisse le compte à découvert mais reste
+      *            dans la limite MA-OVERDRAFT-LIMIT vérifiée ci-dessus
+      *            (sinon on serait tombé dans la branche E008) : le
+      *            frais s'applique avant le REWRITE pour ne poster
+      *            qu'une seule fois le solde définitif du compte.
+                   MOVE ZERO TO WS-OD-FEE-DUE
+                   IF TR-DEBIT AND MA-CURRENT-BALANCE < ZERO
+                       PERFORM 238-ASSESS-OVERDRAFT-FEE
+                   END-IF
+                   REWRITE MASTER-ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERREUR REWRITE COMPTE: '
+                                   MA-ACCOUNT-NUMBER
+                   END-REWRITE
+                   ADD 1 TO WS-ACCTS-UPDATED
+                   MOVE 'Y' TO WS-SOURCE-POSTED
+
+      *            Les compteurs de débits/crédits ne bougent que si le
+      *            solde a réellement été rejoué, sinon un débit rejeté
+      *            pour découvert ou limite de crédit gonflerait
+      *            WS-TOTAL-DEBITS sans mouvement correspondant dans
+      *            MASTER-ACCOUNT-FILE. Comptabilisé dans la devise du
+      *            compte (WS-CONVERTED-AMOUNT), pas dans celle du flux
+      *            transactionnel, puisque c'est ce montant qui a
+      *            effectivement bougé MA-CURRENT-BALANCE ci-dessus.
+                   EVALUATE TRUE
+                       WHEN TR-DEBIT OR TR-TRANSFER
+                           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-DEBITS
+                       WHEN TR-CREDIT OR TR-INTEREST
+                           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-CREDITS
+                   END-EVALUATE
+
+      *            Le frais de découvert est un débit distinct de son
+      *            propre montant (voir 239-WRITE-OD-FEE-AUDIT) : sans
+      *            cet ajout, le solde qu'il retranche de
+      *            MA-CURRENT-BALANCE n'a pas de contrepartie dans
+      *            WS-TOTAL-DEBITS et 324-WRITE-GL-CONTROL déclare à
+      *            tort WS-GL-OUT-OF-BAL.
+                   IF WS-OD-FEE-DUE > ZERO
+                       ADD WS-OD-FEE-DUE TO WS-TOTAL-DEBITS
+                   END-IF
+           END-EVALUATE.
 
        224-WRITE-AUDIT-TRAIL.
            MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
@@ -369,6 +1203,7 @@
 
        225-WRITE-UPDATED-ACCOUNT.
            MOVE MA-ACCOUNT-NUMBER TO UA-ACCOUNT-NUMBER
+           MOVE MA-CUST-ID TO UA-CUST-ID
            MOVE MA-CUSTOMER-NAME TO UA-CUSTOMER-NAME
            MOVE MA-ACCOUNT-TYPE TO UA-ACCOUNT-TYPE
            MOVE WS-CURR-OLD-BALANCE TO UA-OLD-BALANCE
@@ -379,11 +1214,290 @@
 
            WRITE UPDATED-ACCOUNT-RECORD.
 
+       226-WRITE-OVERDRAFT-EXCEPTION.
+           MOVE TR-ACCOUNT-NUMBER TO OD-ACCOUNT-NUMBER
+           MOVE TR-TRANSACTION-ID TO OD-TRANSACTION-ID
+           MOVE TR-AMOUNT TO OD-ATTEMPTED-AMOUNT
+           MOVE MA-OVERDRAFT-LIMIT TO OD-OVERDRAFT-LIMIT
+           MOVE TR-TELLER-ID TO OD-TELLER-ID
+           MOVE TR-BRANCH-CODE TO OD-BRANCH-CODE
+
+      *    Distingue le plafond de compte (MA-OVERDRAFT-LIMIT) de la
+      *    limite de credit client (CUST-CREDIT-LIMIT) : meme fichier
+      *    d'exception, deux causes de rejet possibles desormais.
+           EVALUATE WS-ERR-CODE
+               WHEN ERR-BNK-E012-CODE
+                   MOVE 'LIMITE CREDIT CLIENT' TO OD-REJECT-REASON
+               WHEN OTHER
+                   MOVE 'DECOUVERT COMPTE' TO OD-REJECT-REASON
+           END-EVALUATE
+
+           WRITE OVERDRAFT-EXCEPTION-RECORD.
+
+      *    Ne reprend que le découvert de compte (E008) : la limite de
+      *    crédit client (E012) dépend de CUST-BALANCE, tenu à jour par
+      *    VSAM-CUSTOMER-PROCESSOR et non par ce programme, et ne
+      *    changerait pas entre deux passages de BANKTRAN le même jour.
+       237-WRITE-NSF-RETRY-RECORD.
+           MOVE TR-TRANSACTION-ID   TO NSF-TRANSACTION-ID
+           MOVE TR-ACCOUNT-NUMBER   TO NSF-ACCOUNT-NUMBER
+           MOVE TR-TRANSACTION-TYPE TO NSF-TRANSACTION-TYPE
+           MOVE TR-AMOUNT           TO NSF-AMOUNT
+           MOVE TR-DEST-ACCOUNT     TO NSF-DEST-ACCOUNT
+           MOVE TR-TRANSACTION-DATE TO NSF-TRANSACTION-DATE
+           MOVE TR-TRANSACTION-TIME TO NSF-TRANSACTION-TIME
+           MOVE TR-BRANCH-CODE      TO NSF-BRANCH-CODE
+           MOVE TR-TELLER-ID        TO NSF-TELLER-ID
+           MOVE TR-REFERENCE        TO NSF-REFERENCE
+           MOVE TR-CURRENCY-CODE    TO NSF-CURRENCY-CODE
+
+           WRITE NSF-RETRY-RECORD
+           ADD 1 TO WS-NSF-RETRIES-QUEUED.
+
+      *    Frais de découvert échelonné par rang d'occurrence dans le
+      *    cycle courant (MA-OD-FEE-COUNT, voir WS-OD-FEE-TABLE
+      *    ci-dessus). Le rang est plafonné à la taille de la table :
+      *    toute occurrence au-delà du dernier rang paie le tarif du
+      *    dernier rang. Aucun programme de ce système ne remet
+      *    MA-OD-FEE-COUNT à zéro à ce jour (ni STATEMENT-GENERATOR, qui
+      *    ne fait que lire MASTER-ACCOUNT-FILE) : en l'absence d'un
+      *    traitement de fin de cycle, ce compteur ne fait qu'augmenter
+      *    et finit par plafonner tous les comptes au tarif le plus
+      *    élevé.
+       238-ASSESS-OVERDRAFT-FEE.
+           IF MA-OD-FEE-COUNT < 3
+               ADD 1 TO MA-OD-FEE-COUNT
+           END-IF
+           SET OD-FEE-IDX TO MA-OD-FEE-COUNT
+
+           MOVE MA-CURRENT-BALANCE TO WS-OD-FEE-OLD-BALANCE
+           MOVE OD-FEE-AMOUNT(OD-FEE-IDX) TO WS-OD-FEE-DUE
+           SUBTRACT WS-OD-FEE-DUE FROM MA-CURRENT-BALANCE
+           MOVE MA-CURRENT-BALANCE TO WS-OD-FEE-NEW-BALANCE
+
+           PERFORM 239-WRITE-OD-FEE-AUDIT
+           ADD 1 TO WS-OD-FEES-ASSESSED.
+
+      *    Frais posté comme un débit distinct dans le journal, sur le
+      *    modèle de 228-WRITE-TRANSFER-AUDIT (type 'OF', par
+      *    opposition aux types TR-TRANSACTION-TYPE reçus en entrée) :
+      *    le débit d'origine garde son propre enregistrement, écrit
+      *    séparément par 224-WRITE-AUDIT-TRAIL, avec son propre solde
+      *    avant/après avant l'effet du frais.
+       239-WRITE-OD-FEE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+           MOVE TR-TRANSACTION-ID TO WS-AUD-TRAN-ID
+           MOVE TR-ACCOUNT-NUMBER TO WS-AUD-ACCOUNT
+           MOVE 'OF' TO WS-AUD-TYPE
+           MOVE WS-OD-FEE-DUE TO WS-AUD-AMOUNT
+           MOVE WS-OD-FEE-OLD-BALANCE TO WS-AUD-OLD-BAL
+           MOVE WS-OD-FEE-NEW-BALANCE TO WS-AUD-NEW-BAL
+
+           WRITE AUDIT-TRAIL-RECORD FROM WS-AUDIT-RECORD.
+
        227-PROCESS-TRANSFER.
-      *    Logique simplifiée pour le transfert
-      *    Dans un système réel, il faudrait créditer le compte destination
-           ADD TR-AMOUNT TO WS-TOTAL-CREDITS
-           DISPLAY 'TRANSFERT VERS COMPTE: ' TR-DEST-ACCOUNT.
+      *    Poste le volet crédit du virement sur le compte destination.
+      *    A ce stade le volet débit a déjà été rejoué (REWRITE) sur le
+      *    compte source, donc réutiliser la zone MASTER-ACCOUNT-RECORD
+      *    pour la lecture du compte destination est sans risque.
+           MOVE TR-DEST-ACCOUNT TO MA-ACCOUNT-NUMBER
+           READ MASTER-ACCOUNT-FILE
+               KEY IS MA-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE ERR-BNK-E009-CODE TO WS-ERR-CODE
+                   MOVE ERR-BNK-E009-DESC TO WS-ERR-DESCRIPTION
+                   PERFORM 230-LOG-ERROR
+               NOT INVALID KEY
+      *            234-CONVERT-TRANSACTION-AMOUNT recalcule
+      *            WS-CONVERTED-AMOUNT sur la devise du compte
+      *            actuellement en mémoire (MA-CURRENCY-CODE, celle du
+      *            compte destination depuis le READ ci-dessus) : sans
+      *            cela un virement transfrontalier créditerait le
+      *            compte destination du montant brut TR-AMOUNT dans sa
+      *            propre devise, au lieu de son équivalent converti.
+                   MOVE MA-CURRENT-BALANCE TO WS-DEST-OLD-BALANCE
+                   PERFORM 234-CONVERT-TRANSACTION-AMOUNT
+                   ADD WS-CONVERTED-AMOUNT TO MA-CURRENT-BALANCE
+                   MOVE TR-TRANSACTION-DATE TO MA-LAST-TRANSACTION
+                   MOVE MA-CURRENT-BALANCE TO WS-DEST-NEW-BALANCE
+                   REWRITE MASTER-ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERREUR REWRITE COMPTE DESTINATION: '
+                                   MA-ACCOUNT-NUMBER
+                   END-REWRITE
+                   PERFORM 242-WRITE-DEST-UPDATED-ACCOUNT
+                   ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-CREDITS
+                   ADD 1 TO WS-ACCTS-UPDATED
+                   PERFORM 228-WRITE-TRANSFER-AUDIT
+           END-READ.
+
+       228-WRITE-TRANSFER-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUD-TIMESTAMP
+           MOVE TR-TRANSACTION-ID TO WS-AUD-TRAN-ID
+           MOVE TR-DEST-ACCOUNT TO WS-AUD-ACCOUNT
+           MOVE 'TC' TO WS-AUD-TYPE
+           MOVE WS-CONVERTED-AMOUNT TO WS-AUD-AMOUNT
+           MOVE WS-DEST-OLD-BALANCE TO WS-AUD-OLD-BAL
+           MOVE WS-DEST-NEW-BALANCE TO WS-AUD-NEW-BAL
+
+           WRITE AUDIT-TRAIL-RECORD FROM WS-AUDIT-RECORD.
+
+      *    Volet crédit du virement sur UPDATED-ACCOUNT-FILE, pendant
+      *    de 225-WRITE-UPDATED-ACCOUNT pour le compte destination :
+      *    sans cet enregistrement, ACCTRECON ne voit jamais la
+      *    variation de solde du compte destination et signale une
+      *    rupture de rapprochement sur chaque virement.
+       242-WRITE-DEST-UPDATED-ACCOUNT.
+           MOVE MA-ACCOUNT-NUMBER TO UA-ACCOUNT-NUMBER
+           MOVE MA-CUST-ID TO UA-CUST-ID
+           MOVE MA-CUSTOMER-NAME TO UA-CUSTOMER-NAME
+           MOVE MA-ACCOUNT-TYPE TO UA-ACCOUNT-TYPE
+           MOVE WS-DEST-OLD-BALANCE TO UA-OLD-BALANCE
+           MOVE WS-DEST-NEW-BALANCE TO UA-NEW-BALANCE
+           MOVE WS-CURR-TRANS-COUNT TO UA-TRANSACTION-COUNT
+           MOVE TR-TRANSACTION-DATE TO UA-LAST-UPDATE
+           MOVE MA-STATUS-CODE TO UA-STATUS-CODE
+
+           WRITE UPDATED-ACCOUNT-RECORD.
+
+       229-ACCUMULATE-SUBTOTALS.
+      *    Alimente les sous-totaux par type de compte et par agence
+      *    à partir du volet source de la transaction (compte, montant
+      *    et agence tels que reçus en entrée).
+           EVALUATE TRUE
+               WHEN MA-CHECKING
+                   ADD 1 TO WS-AT-TRANS-COUNT(1)
+                   ADD WS-CONVERTED-AMOUNT TO WS-AT-AMOUNT(1)
+               WHEN MA-SAVINGS
+                   ADD 1 TO WS-AT-TRANS-COUNT(2)
+                   ADD WS-CONVERTED-AMOUNT TO WS-AT-AMOUNT(2)
+               WHEN MA-INVESTMENT
+                   ADD 1 TO WS-AT-TRANS-COUNT(3)
+                   ADD WS-CONVERTED-AMOUNT TO WS-AT-AMOUNT(3)
+           END-EVALUATE
+
+           MOVE 'N' TO WS-BRANCH-FOUND-FLAG
+           IF WS-BR-COUNT > 0
+               SET WS-BR-IDX TO 1
+               SEARCH WS-BR-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-BR-CODE(WS-BR-IDX) = TR-BRANCH-CODE
+                       ADD 1 TO WS-BR-TRANS-COUNT(WS-BR-IDX)
+                       ADD WS-CONVERTED-AMOUNT
+                           TO WS-BR-AMOUNT(WS-BR-IDX)
+                       MOVE 'Y' TO WS-BRANCH-FOUND-FLAG
+               END-SEARCH
+           END-IF
+
+           IF BRANCH-NOT-FOUND AND WS-BR-COUNT < 200
+               ADD 1 TO WS-BR-COUNT
+               MOVE TR-BRANCH-CODE TO WS-BR-CODE(WS-BR-COUNT)
+               MOVE 1 TO WS-BR-TRANS-COUNT(WS-BR-COUNT)
+               MOVE WS-CONVERTED-AMOUNT TO WS-BR-AMOUNT(WS-BR-COUNT)
+           END-IF.
+
+      *    Sous-totaux par guichetier (nombre de transactions et volume),
+      *    l'agence étant conservée sur chaque ligne pour permettre le
+      *    regroupement par agence à l'impression du rapport (voir
+      *    313-PRINT-TELLER-LINE).
+       231-ACCUMULATE-TELLER-SUBTOTAL.
+           MOVE 'N' TO WS-TELLER-FOUND-FLAG
+           IF WS-TL-COUNT > 0
+               SET WS-TL-IDX TO 1
+               SEARCH WS-TL-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-TL-TELLER-ID(WS-TL-IDX) = TR-TELLER-ID
+                       ADD 1 TO WS-TL-TRANS-COUNT(WS-TL-IDX)
+                       ADD WS-CONVERTED-AMOUNT
+                           TO WS-TL-AMOUNT(WS-TL-IDX)
+                       MOVE 'Y' TO WS-TELLER-FOUND-FLAG
+               END-SEARCH
+           END-IF
+
+           IF TELLER-NOT-FOUND AND WS-TL-COUNT < 500
+               ADD 1 TO WS-TL-COUNT
+               MOVE TR-TELLER-ID TO WS-TL-TELLER-ID(WS-TL-COUNT)
+               MOVE TR-BRANCH-CODE TO WS-TL-BRANCH-CODE(WS-TL-COUNT)
+               MOVE 1 TO WS-TL-TRANS-COUNT(WS-TL-COUNT)
+               MOVE WS-CONVERTED-AMOUNT TO WS-TL-AMOUNT(WS-TL-COUNT)
+           END-IF.
+
+      *    Positive pay : le montant est confronte au plafond du type de
+      *    compte concerne, pas a un seuil global, afin que revue
+      *    fraude/AML porte sur ce qui est reellement gros pour ce
+      *    compte (voir 104-INIT-LARGE-TXN-THRESHOLDS).
+       232-CHECK-LARGE-TRANSACTION-ALERT.
+           EVALUATE TRUE
+               WHEN MA-CHECKING
+                   MOVE LT-THRESHOLD(1) TO WS-LGA-FOUND-THRESHOLD
+               WHEN MA-SAVINGS
+                   MOVE LT-THRESHOLD(2) TO WS-LGA-FOUND-THRESHOLD
+               WHEN MA-INVESTMENT
+                   MOVE LT-THRESHOLD(3) TO WS-LGA-FOUND-THRESHOLD
+           END-EVALUATE
+
+           IF WS-CONVERTED-AMOUNT > WS-LGA-FOUND-THRESHOLD
+               PERFORM 233-WRITE-LARGE-TRANSACTION-ALERT
+           END-IF.
+
+       233-WRITE-LARGE-TRANSACTION-ALERT.
+           MOVE TR-ACCOUNT-NUMBER TO LA-ACCOUNT-NUMBER
+           MOVE TR-TRANSACTION-ID TO LA-TRANSACTION-ID
+           MOVE TR-TRANSACTION-TYPE TO LA-TRANSACTION-TYPE
+           MOVE WS-CONVERTED-AMOUNT TO LA-AMOUNT
+           MOVE WS-LGA-FOUND-THRESHOLD TO LA-THRESHOLD
+           MOVE TR-TELLER-ID TO LA-TELLER-ID
+           MOVE TR-BRANCH-CODE TO LA-BRANCH-CODE
+           MOVE MA-CURRENCY-CODE TO LA-CURRENCY-CODE
+
+           WRITE LARGE-TRANSACTION-ALERT-RECORD.
+           ADD 1 TO WS-LARGE-TXN-FOUND.
+
+      *    Convertit TR-AMOUNT dans la devise du compte destinataire
+      *    (MA-CURRENT-BALANCE est déjà dans MA-CURRENCY-CODE) avant
+      *    d'affecter le solde ; les zones à blanc/basses valeurs sont
+      *    traitées comme la devise pivot USD pour rester compatible
+      *    avec les comptes/transactions existants sans code devise.
+       234-CONVERT-TRANSACTION-AMOUNT.
+           MOVE TR-CURRENCY-CODE TO WS-TXN-CCY-WORK
+           IF WS-TXN-CCY-WORK = SPACES OR LOW-VALUES
+               MOVE 'USD' TO WS-TXN-CCY-WORK
+           END-IF
+
+           MOVE MA-CURRENCY-CODE TO WS-ACCT-CCY-WORK
+           IF WS-ACCT-CCY-WORK = SPACES OR LOW-VALUES
+               MOVE 'USD' TO WS-ACCT-CCY-WORK
+           END-IF
+
+           IF WS-TXN-CCY-WORK = WS-ACCT-CCY-WORK
+               MOVE TR-AMOUNT TO WS-CONVERTED-AMOUNT
+           ELSE
+               PERFORM 235-LOOKUP-EXCHANGE-RATES
+               COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                   TR-AMOUNT * WS-FX-TXN-RATE / WS-FX-ACCT-RATE
+           END-IF.
+
+       235-LOOKUP-EXCHANGE-RATES.
+           MOVE 1.000000 TO WS-FX-TXN-RATE
+           MOVE 1.000000 TO WS-FX-ACCT-RATE
+
+           SET WS-FX-IDX TO 1
+           SEARCH WS-FX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-FX-CODE(WS-FX-IDX) = WS-TXN-CCY-WORK
+                   MOVE WS-FX-RATE-TO-USD(WS-FX-IDX) TO WS-FX-TXN-RATE
+           END-SEARCH
+
+           SET WS-FX-IDX TO 1
+           SEARCH WS-FX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-FX-CODE(WS-FX-IDX) = WS-ACCT-CCY-WORK
+                   MOVE WS-FX-RATE-TO-USD(WS-FX-IDX) TO WS-FX-ACCT-RATE
+           END-SEARCH.
 
        230-LOG-ERROR.
            MOVE TR-TRANSACTION-ID TO WS-ERR-TRAN-ID
@@ -395,6 +1509,7 @@
        300-FINALIZE.
            DISPLAY '*** FINALISATION TRAITEMENT ***'
 
+           PERFORM 320-BUILD-GL-EXTRACT
            PERFORM 310-PRINT-SUMMARY
 
            CLOSE TRANSACTION-FILE
@@ -402,6 +1517,12 @@
                  UPDATED-ACCOUNT-FILE
                  ERROR-REPORT-FILE
                  AUDIT-TRAIL-FILE
+                 OVERDRAFT-EXCEPTION-FILE
+                 CHECKPOINT-FILE
+                 LARGE-TRANSACTION-ALERT-FILE
+                 CUSTOMER-FILE
+                 CONTROL-TOTALS-FILE
+                 NSF-RETRY-FILE
 
            DISPLAY '*** FIN TRAITEMENT TRANSACTIONS BANCAIRES ***'.
 
@@ -410,6 +1531,7 @@
            DISPLAY '================================================'
            DISPLAY '    RAPPORT SOMMAIRE DE TRAITEMENT             '
            DISPLAY '================================================'
+           DISPLAY 'GENERATION DE FICHIER  : ' WS-RUN-GENERATION
            MOVE WS-TRANS-READ TO WS-SUMM-TRANS-READ
            DISPLAY 'TRANSACTIONS LUES      : ' WS-SUMM-TRANS-READ
            MOVE WS-TRANS-PROCESSED TO WS-SUMM-TRANS-PROC
@@ -422,5 +1544,220 @@
            DISPLAY 'TOTAL DEBITS           : ' WS-SUMM-TOT-DEBITS
            MOVE WS-TOTAL-CREDITS TO WS-SUMM-TOT-CREDITS
            DISPLAY 'TOTAL CREDITS          : ' WS-SUMM-TOT-CREDITS
+           DISPLAY 'ALERTES GROS MONTANT   : ' WS-LARGE-TXN-FOUND
+           DISPLAY 'DEBITS MIS EN ATTENTE NSF: ' WS-NSF-RETRIES-QUEUED
+           DISPLAY 'FRAIS DE DECOUVERT PERCUS: ' WS-OD-FEES-ASSESSED
+           IF CIRCUIT-BREAKER-TRIPPED
+               DISPLAY 'RUN INTERROMPU PAR COUPE-CIRCUIT DE REJET'
+           END-IF
            DISPLAY '================================================'
+           PERFORM 311-PRINT-ACCTTYPE-SUBTOTALS
+           PERFORM 312-PRINT-BRANCH-SUBTOTALS
+           PERFORM 314-PRINT-GL-SUMMARY
+           PERFORM 315-PRINT-TELLER-SUBTOTALS
+           PERFORM 317-WRITE-AUDIT-TRAILER
+           PERFORM 318-PRINT-BATCH-TIMING
+           PERFORM 319-WRITE-CONTROL-TOTALS
            DISPLAY ' '.
+
+       311-PRINT-ACCTTYPE-SUBTOTALS.
+           DISPLAY ' '
+           DISPLAY '   SOUS-TOTAUX PAR TYPE DE COMPTE               '
+           DISPLAY '------------------------------------------------'
+           SET WS-AT-IDX TO 1
+           MOVE WS-AT-TRANS-COUNT(1) TO WS-SUMM-AT-COUNT
+           MOVE WS-AT-AMOUNT(1)      TO WS-SUMM-AT-AMOUNT
+           DISPLAY '  CK (COURANT)  NB: ' WS-SUMM-AT-COUNT
+                   '   MONTANT: ' WS-SUMM-AT-AMOUNT
+           MOVE WS-AT-TRANS-COUNT(2) TO WS-SUMM-AT-COUNT
+           MOVE WS-AT-AMOUNT(2)      TO WS-SUMM-AT-AMOUNT
+           DISPLAY '  SV (EPARGNE)  NB: ' WS-SUMM-AT-COUNT
+                   '   MONTANT: ' WS-SUMM-AT-AMOUNT
+           MOVE WS-AT-TRANS-COUNT(3) TO WS-SUMM-AT-COUNT
+           MOVE WS-AT-AMOUNT(3)      TO WS-SUMM-AT-AMOUNT
+           DISPLAY '  IN (PLACEMENT) NB: ' WS-SUMM-AT-COUNT
+                   '   MONTANT: ' WS-SUMM-AT-AMOUNT.
+
+       312-PRINT-BRANCH-SUBTOTALS.
+           DISPLAY ' '
+           DISPLAY '   SOUS-TOTAUX PAR AGENCE                       '
+           DISPLAY '------------------------------------------------'
+           PERFORM 313-PRINT-BRANCH-LINE
+               VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BR-COUNT.
+
+       313-PRINT-BRANCH-LINE.
+           MOVE WS-BR-TRANS-COUNT(WS-BR-IDX) TO WS-SUMM-BR-COUNT
+           MOVE WS-BR-AMOUNT(WS-BR-IDX)      TO WS-SUMM-BR-AMOUNT
+           DISPLAY '  AGENCE ' WS-BR-CODE(WS-BR-IDX)
+                   '  NB: ' WS-SUMM-BR-COUNT
+                   '   MONTANT: ' WS-SUMM-BR-AMOUNT.
+
+       314-PRINT-GL-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '   BALANCE DE VERIFICATION (GRAND LIVRE)        '
+           DISPLAY '------------------------------------------------'
+           MOVE WS-GL-CLOSING-TOTAL TO WS-SUMM-GL-AMOUNT
+           DISPLAY 'SOLDE TOTAL COMPTES     : ' WS-SUMM-GL-AMOUNT
+           MOVE WS-GL-EXPECTED-TOTAL TO WS-SUMM-GL-EXPECTED
+           DISPLAY 'SOLDE ATTENDU (OUV+MVT) : ' WS-SUMM-GL-EXPECTED
+           IF WS-GL-IN-BALANCE
+               DISPLAY 'STATUT                  : EQUILIBREE'
+           ELSE
+               DISPLAY 'STATUT                  : HORS BALANCE'
+           END-IF.
+
+       315-PRINT-TELLER-SUBTOTALS.
+           DISPLAY ' '
+           DISPLAY '   SOUS-TOTAUX PAR GUICHETIER (PAR AGENCE)      '
+           DISPLAY '------------------------------------------------'
+           PERFORM 316-PRINT-TELLER-LINE
+               VARYING WS-TL-IDX FROM 1 BY 1
+               UNTIL WS-TL-IDX > WS-TL-COUNT.
+
+       316-PRINT-TELLER-LINE.
+           MOVE WS-TL-TRANS-COUNT(WS-TL-IDX) TO WS-SUMM-TL-COUNT
+           MOVE WS-TL-AMOUNT(WS-TL-IDX)      TO WS-SUMM-TL-AMOUNT
+           DISPLAY '  AGENCE ' WS-TL-BRANCH-CODE(WS-TL-IDX)
+                   '  GUICHETIER ' WS-TL-TELLER-ID(WS-TL-IDX)
+                   '  NB: ' WS-SUMM-TL-COUNT
+                   '   MONTANT: ' WS-SUMM-TL-AMOUNT.
+
+      *    Dernier enregistrement de la piste d'audit : referme le
+      *    run avec le nombre de transactions traitees, en utilisant
+      *    le meme copybook d'en-tete/fin que les autres rapports.
+       317-WRITE-AUDIT-TRAILER.
+           MOVE 'BANKTRAN' TO RPTTLR-PROGRAM-NAME
+           MOVE WS-TRANS-PROCESSED TO RPTTLR-RECORD-COUNT
+
+      *    Même raison que 109-WRITE-AUDIT-HEADER : la fin de run
+      *    standard REPORT-HEADER.cpy est affichée, pas écrite dans
+      *    AUDIT-TRAIL-FILE.
+           DISPLAY RPTTLR-PROGRAM-LABEL RPTTLR-PROGRAM-NAME
+                   RPTTLR-COUNT-LABEL RPTTLR-RECORD-COUNT.
+
+       318-PRINT-BATCH-TIMING.
+           ACCEPT WS-BATCH-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-CURR-HOUR * 3600 + WS-CURR-MINUTE * 60
+                  + WS-CURR-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECS-DISPLAY
+           DISPLAY 'TEMPS ECOULE (SECONDES): ' WS-ELAPSED-SECS-DISPLAY
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-TRANS-PROCESSED / WS-ELAPSED-SECONDS
+               MOVE WS-THROUGHPUT-RATE TO WS-THROUGHPUT-DISPLAY
+               DISPLAY 'DEBIT (TRANS/SEC)      : '
+                       WS-THROUGHPUT-DISPLAY
+           ELSE
+               DISPLAY 'DEBIT (TRANS/SEC)      : N/D (DUREE NULLE)'
+           END-IF.
+
+      *    Un enregistrement de contrôle par exécution, pour que
+      *    CTLRECON puisse confirmer que BANKTRAN a bien tourné (et
+      *    une seule fois) la nuit donnée.
+       319-WRITE-CONTROL-TOTALS.
+           MOVE 'BANKTRAN'          TO CTL-JOB-NAME
+           MOVE WS-CURRENT-DATE     TO CTL-RUN-DATE
+           MOVE WS-CURRENT-TIME     TO CTL-RUN-TIME
+           MOVE WS-TRANS-PROCESSED  TO CTL-RECORD-COUNT
+           COMPUTE CTL-DOLLAR-TOTAL = WS-TOTAL-DEBITS + WS-TOTAL-CREDITS
+           IF JOB-ABENDED
+               SET CTL-JOB-ABENDED TO TRUE
+           ELSE
+               SET CTL-JOB-COMPLETE TO TRUE
+           END-IF
+           WRITE CONTROL-TOTAL-RECORD.
+
+      *    Extrait grand-livre : recalcule le solde par type de compte
+      *    directement depuis MASTER-ACCOUNT-FILE (et non depuis les
+      *    compteurs de transactions) pour servir de preuve indépendante
+      *    a la comptabilité.
+       320-BUILD-GL-EXTRACT.
+           OPEN OUTPUT GL-EXTRACT-FILE
+
+           IF WS-GLX-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE EXTRAIT GRAND LIVRE: '
+                       WS-GLX-STATUS
+           ELSE
+               PERFORM 321-INIT-GL-TABLE
+
+               MOVE LOW-VALUES TO MA-ACCOUNT-NUMBER
+               START MASTER-ACCOUNT-FILE
+                   KEY IS GREATER THAN OR EQUAL MA-ACCOUNT-NUMBER
+                   INVALID KEY
+                       MOVE 'Y' TO WS-GL-EOF-FLAG
+               END-START
+
+               IF NOT WS-GL-EOF
+                   PERFORM 322-ACCUMULATE-GL-BALANCE
+                       UNTIL WS-GL-EOF
+               END-IF
+
+               PERFORM 323-WRITE-GL-DETAIL
+                   VARYING WS-GL-IDX FROM 1 BY 1
+                   UNTIL WS-GL-IDX > 3
+
+               PERFORM 324-WRITE-GL-CONTROL
+
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
+
+       321-INIT-GL-TABLE.
+           MOVE 'CK' TO WS-GL-CODE(1)
+           MOVE 'SV' TO WS-GL-CODE(2)
+           MOVE 'IN' TO WS-GL-CODE(3)
+           MOVE ZERO TO WS-GL-ACCT-COUNT(1) WS-GL-BALANCE(1)
+                        WS-GL-ACCT-COUNT(2) WS-GL-BALANCE(2)
+                        WS-GL-ACCT-COUNT(3) WS-GL-BALANCE(3)
+           MOVE ZERO TO WS-GL-CLOSING-TOTAL WS-GL-TOTAL-ACCOUNTS
+           MOVE 'N' TO WS-GL-EOF-FLAG.
+
+       322-ACCUMULATE-GL-BALANCE.
+           READ MASTER-ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-GL-EOF-FLAG
+               NOT AT END
+                   ADD MA-CURRENT-BALANCE TO WS-GL-CLOSING-TOTAL
+                   ADD 1 TO WS-GL-TOTAL-ACCOUNTS
+                   EVALUATE TRUE
+                       WHEN MA-CHECKING
+                           ADD 1 TO WS-GL-ACCT-COUNT(1)
+                           ADD MA-CURRENT-BALANCE TO WS-GL-BALANCE(1)
+                       WHEN MA-SAVINGS
+                           ADD 1 TO WS-GL-ACCT-COUNT(2)
+                           ADD MA-CURRENT-BALANCE TO WS-GL-BALANCE(2)
+                       WHEN MA-INVESTMENT
+                           ADD 1 TO WS-GL-ACCT-COUNT(3)
+                           ADD MA-CURRENT-BALANCE TO WS-GL-BALANCE(3)
+                   END-EVALUATE
+           END-READ.
+
+       323-WRITE-GL-DETAIL.
+           MOVE 'D' TO GLX-RECORD-TYPE
+           MOVE WS-GL-CODE(WS-GL-IDX) TO GLX-ACCOUNT-TYPE
+           MOVE WS-GL-ACCT-COUNT(WS-GL-IDX) TO GLX-ACCOUNT-COUNT
+           MOVE WS-GL-BALANCE(WS-GL-IDX) TO GLX-TYPE-BALANCE
+           MOVE SPACES TO GLX-BALANCE-FLAG
+           WRITE GL-EXTRACT-RECORD.
+
+       324-WRITE-GL-CONTROL.
+           COMPUTE WS-GL-EXPECTED-TOTAL =
+               WS-GL-OPENING-TOTAL + WS-TOTAL-CREDITS - WS-TOTAL-DEBITS
+
+           IF WS-GL-CLOSING-TOTAL = WS-GL-EXPECTED-TOTAL
+               SET WS-GL-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-GL-OUT-OF-BAL TO TRUE
+           END-IF
+
+           MOVE 'T' TO GLX-RECORD-TYPE
+           MOVE 'GL' TO GLX-ACCOUNT-TYPE
+           MOVE WS-GL-TOTAL-ACCOUNTS TO GLX-ACCOUNT-COUNT
+           MOVE WS-GL-CLOSING-TOTAL TO GLX-TYPE-BALANCE
+           MOVE WS-GL-BALANCE-FLAG TO GLX-BALANCE-FLAG
+           WRITE GL-EXTRACT-RECORD.
