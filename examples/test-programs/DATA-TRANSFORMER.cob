@@ -19,6 +19,16 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
 
+           SELECT CODE-TABLE-FILE
+               ASSIGN TO 'code-table.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-TABLE-STATUS.
+
+           SELECT DATA-TRANSFORMER-EXCEPTIONS-FILE
+               ASSIGN TO 'data-transformer-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -27,22 +37,66 @@
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD            PIC X(150).
 
+       FD  CODE-TABLE-FILE.
+       01  CODE-TABLE-RECORD.
+           05  CT-CODE               PIC X(4).
+           05  CT-DESCRIPTION        PIC X(30).
+
+       FD  DATA-TRANSFORMER-EXCEPTIONS-FILE.
+       01  DTX-EXCEPTION-RECORD.
+           05  DTX-RECORD-NUMBER     PIC ZZZZZZ9.
+           05  FILLER                PIC X(3) VALUE ' | '.
+           05  DTX-CODE              PIC X(4).
+           05  FILLER                PIC X(3) VALUE ' | '.
+           05  DTX-REASON            PIC X(40).
+           05  FILLER                PIC X(3) VALUE ' | '.
+           05  DTX-RAW-DATA          PIC X(100).
+
        WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
        01  WS-FILE-STATUS.
            05  WS-INPUT-STATUS      PIC XX.
            05  WS-OUTPUT-STATUS     PIC XX.
+           05  WS-CODE-TABLE-STATUS PIC XX.
+           05  WS-EXCEPTION-STATUS  PIC XX.
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG          PIC X(1) VALUE 'N'.
                88  WS-EOF           VALUE 'Y'.
            05  WS-FOUND-FLAG        PIC X(1) VALUE 'N'.
                88  WS-FOUND         VALUE 'Y'.
+           05  WS-CODE-TABLE-EOF-FLAG PIC X(1) VALUE 'N'.
+               88  WS-CODE-TABLE-EOF  VALUE 'Y'.
+           05  WS-DT-REJECT-FLAG    PIC X(1) VALUE 'N'.
+               88  WS-DT-VALID      VALUE 'N'.
+               88  WS-DT-INVALID    VALUE 'Y'.
+
+       01  WS-DT-REJECT-CODE        PIC X(04) VALUE SPACES.
+       01  WS-DT-REJECT-REASON      PIC X(40) VALUE SPACES.
 
        01  WS-COUNTERS.
            05  WS-RECORDS-READ      PIC 9(7) VALUE 0.
            05  WS-RECORDS-WRITTEN   PIC 9(7) VALUE 0.
+           05  WS-RECORDS-REJECTED  PIC 9(7) VALUE 0.
            05  WS-CHAR-COUNT        PIC 9(5) VALUE 0.
            05  WS-SPACE-COUNT       PIC 9(5) VALUE 0.
+           05  WS-DELIMITER-COUNT   PIC 9(3) VALUE 0.
+           05  WS-INPUT-LINE-NUM    PIC 9(7) VALUE 0.
+           05  WS-BAD-RECORDS-COUNT PIC 9(7) VALUE 0.
+
+       01  WS-BATCH-TIMING.
+           05  WS-BATCH-START-TIME.
+               10  WS-START-HOUR    PIC 9(2).
+               10  WS-START-MINUTE  PIC 9(2).
+               10  WS-START-SECOND  PIC 9(2).
+           05  WS-BATCH-END-TIME.
+               10  WS-END-HOUR      PIC 9(2).
+               10  WS-END-MINUTE    PIC 9(2).
+               10  WS-END-SECOND    PIC 9(2).
+           05  WS-ELAPSED-SECONDS      PIC S9(5) VALUE ZERO.
+           05  WS-ELAPSED-SECS-DISPLAY PIC ZZZZ9.
+           05  WS-THROUGHPUT-RATE      PIC 9(5)V99 VALUE ZERO.
+           05  WS-THROUGHPUT-DISPLAY   PIC ZZZZ9.99.
 
        01  WS-INPUT-FIELDS.
            05  WS-RAW-DATA          PIC X(100).
@@ -63,13 +117,28 @@
            05  WS-PREFIX            PIC X(10) VALUE 'DATA:'.
            05  WS-SUFFIX            PIC X(10) VALUE ':END'.
 
+      *    Format de sortie choisi par le premier parametre d'appel :
+      *    'F' (defaut) conserve le gabarit fixe existant, 'C'/'P'
+      *    produisent la meme donnee transformee separee par une
+      *    virgule ou une barre verticale, pour les consommateurs
+      *    aval qui n'attendent pas le format DATA: - ... - :END.
+       01  WS-OUTPUT-FORMAT-PARM.
+           05  WS-ARG-NUM              PIC 9(02) VALUE 1.
+           05  WS-OUTPUT-FORMAT-INPUT  PIC X(01) VALUE SPACES.
+
+       01  WS-OUTPUT-FORMAT-SWITCH     PIC X(01) VALUE 'F'.
+           88  OUTPUT-FORMAT-FIXED     VALUE 'F'.
+           88  OUTPUT-FORMAT-DELIMITED VALUE 'C' 'P'.
+
+       01  WS-OUTPUT-DELIM-CHAR        PIC X(01) VALUE ','.
+
        01  WS-SEARCH-TABLES.
-           05  WS-VALID-CODES-TABLE.
-               10  WS-VALID-CODE OCCURS 10 TIMES
-                                     INDEXED BY WS-CODE-IDX
-                                     PIC X(4).
-           05  WS-CODE-DESCRIPTIONS.
-               10  WS-CODE-DESC OCCURS 10 TIMES PIC X(30).
+           05  WS-CODE-COUNT         PIC 9(5) COMP-3 VALUE 0.
+           05  WS-CODE-ENTRY OCCURS 1 TO 100 TIMES
+                                DEPENDING ON WS-CODE-COUNT
+                                INDEXED BY WS-CODE-IDX.
+               10  WS-VALID-CODE     PIC X(4).
+               10  WS-CODE-DESC      PIC X(30).
 
        01  WS-SEARCH-KEY            PIC X(4).
        01  WS-SEARCH-RESULT         PIC X(30).
@@ -79,6 +148,13 @@
            05  WS-LEADING-SPACES    PIC 9(5).
            05  WS-TRAILING-SPACES   PIC 9(5).
 
+       01  WS-COLLAPSE-WORK.
+           05  WS-CW-SOURCE         PIC X(20).
+           05  WS-CW-RESULT         PIC X(20).
+           05  WS-CW-IN-IDX         PIC 9(2) COMP.
+           05  WS-CW-OUT-IDX        PIC 9(2) COMP.
+           05  WS-CW-PREV-SPACE     PIC X(1).
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
@@ -88,77 +164,180 @@
            STOP RUN.
 
        1000-INITIALIZE.
+           ACCEPT WS-BATCH-START-TIME FROM TIME.
+
            OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+                OUTPUT OUTPUT-FILE
+                OUTPUT DATA-TRANSFORMER-EXCEPTIONS-FILE.
 
            IF WS-INPUT-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING INPUT FILE: ' WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
            IF WS-OUTPUT-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING OUTPUT FILE: ' WS-OUTPUT-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCEPTIONS FILE: '
+                   WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1050-PARSE-OUTPUT-FORMAT-PARAMETER.
            PERFORM 1100-LOAD-VALID-CODES.
            PERFORM 1200-READ-INPUT.
 
+       1050-PARSE-OUTPUT-FORMAT-PARAMETER.
+      *    First optional call parameter: output format. Blank or any
+      *    value other than C/P leaves the existing fixed layout in
+      *    effect so older JCL that passes nothing still runs as before.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTPUT-FORMAT-INPUT FROM ARGUMENT-VALUE
+
+           EVALUATE WS-OUTPUT-FORMAT-INPUT
+               WHEN 'C'
+               WHEN 'c'
+                   MOVE 'C' TO WS-OUTPUT-FORMAT-SWITCH
+                   MOVE ',' TO WS-OUTPUT-DELIM-CHAR
+               WHEN 'P'
+               WHEN 'p'
+                   MOVE 'P' TO WS-OUTPUT-FORMAT-SWITCH
+                   MOVE '|' TO WS-OUTPUT-DELIM-CHAR
+               WHEN OTHER
+                   MOVE 'F' TO WS-OUTPUT-FORMAT-SWITCH
+           END-EVALUATE
+
+           DISPLAY 'OUTPUT FORMAT SWITCH: ' WS-OUTPUT-FORMAT-SWITCH.
+
        1100-LOAD-VALID-CODES.
-      *    Initialize valid codes table
-           MOVE 'A001' TO WS-VALID-CODE(1).
-           MOVE 'B002' TO WS-VALID-CODE(2).
-           MOVE 'C003' TO WS-VALID-CODE(3).
-           MOVE 'D004' TO WS-VALID-CODE(4).
-           MOVE 'E005' TO WS-VALID-CODE(5).
-           MOVE 'F006' TO WS-VALID-CODE(6).
-           MOVE 'G007' TO WS-VALID-CODE(7).
-           MOVE 'H008' TO WS-VALID-CODE(8).
-           MOVE 'I009' TO WS-VALID-CODE(9).
-           MOVE 'J010' TO WS-VALID-CODE(10).
-
-      *    Initialize descriptions
-           MOVE 'Account Type A' TO WS-CODE-DESC(1).
-           MOVE 'Account Type B' TO WS-CODE-DESC(2).
-           MOVE 'Account Type C' TO WS-CODE-DESC(3).
-           MOVE 'Account Type D' TO WS-CODE-DESC(4).
-           MOVE 'Account Type E' TO WS-CODE-DESC(5).
-           MOVE 'Account Type F' TO WS-CODE-DESC(6).
-           MOVE 'Account Type G' TO WS-CODE-DESC(7).
-           MOVE 'Account Type H' TO WS-CODE-DESC(8).
-           MOVE 'Account Type I' TO WS-CODE-DESC(9).
-           MOVE 'Account Type J' TO WS-CODE-DESC(10).
+      *    Load the valid-code/description table from CODE-TABLE-FILE
+      *    so new codes can be added without a recompile.
+           OPEN INPUT CODE-TABLE-FILE.
+
+           IF WS-CODE-TABLE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CODE TABLE FILE: '
+                   WS-CODE-TABLE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1110-READ-CODE-TABLE-RECORD.
+           PERFORM 1120-STORE-CODE-TABLE-ENTRY
+               UNTIL WS-CODE-TABLE-EOF.
+
+           CLOSE CODE-TABLE-FILE.
+
+           IF WS-CODE-COUNT = 0
+               DISPLAY 'ERROR: CODE TABLE FILE CONTAINED NO ENTRIES'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1110-READ-CODE-TABLE-RECORD.
+           READ CODE-TABLE-FILE
+               AT END MOVE 'Y' TO WS-CODE-TABLE-EOF-FLAG
+           END-READ.
+
+       1120-STORE-CODE-TABLE-ENTRY.
+           IF WS-CODE-COUNT < 100
+               ADD 1 TO WS-CODE-COUNT
+               MOVE CT-CODE TO WS-VALID-CODE(WS-CODE-COUNT)
+               MOVE CT-DESCRIPTION TO WS-CODE-DESC(WS-CODE-COUNT)
+           END-IF.
+           PERFORM 1110-READ-CODE-TABLE-RECORD.
 
        1200-READ-INPUT.
+      *    A single garbled line (wrong length, embedded low-values)
+      *    must not abend a multi-thousand-line feed - any file status
+      *    other than successful-read or end-of-file is logged to the
+      *    exceptions file and skipped rather than propagated.
            READ INPUT-FILE INTO WS-RAW-DATA
                AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ.
 
+           IF NOT WS-EOF
+               ADD 1 TO WS-INPUT-LINE-NUM
+               IF WS-INPUT-STATUS NOT = '00'
+                   PERFORM 1210-WRITE-BAD-RECORD-EXCEPTION
+                   PERFORM 1200-READ-INPUT
+               END-IF
+           END-IF.
+
+       1210-WRITE-BAD-RECORD-EXCEPTION.
+           MOVE WS-INPUT-LINE-NUM TO DTX-RECORD-NUMBER
+           MOVE 'IOER' TO DTX-CODE
+           STRING 'BAD RECORD - FILE STATUS ' WS-INPUT-STATUS
+               DELIMITED BY SIZE INTO DTX-REASON
+           MOVE WS-RAW-DATA TO DTX-RAW-DATA
+           WRITE DTX-EXCEPTION-RECORD
+           ADD 1 TO WS-BAD-RECORDS-COUNT
+           DISPLAY 'BAD RECORD SKIPPED AT LINE ' WS-INPUT-LINE-NUM
+                   ' - FILE STATUS ' WS-INPUT-STATUS.
+
        2000-PROCESS-RECORDS.
            IF NOT WS-EOF
                ADD 1 TO WS-RECORDS-READ
                PERFORM 2100-PARSE-INPUT-DATA
-               PERFORM 2200-INSPECT-FIELDS
-               PERFORM 2300-SEARCH-CODE-TABLE
-               PERFORM 2400-BUILD-OUTPUT
-               PERFORM 2500-WRITE-OUTPUT
+               IF WS-DT-VALID
+                   PERFORM 2200-INSPECT-FIELDS
+                   PERFORM 2300-SEARCH-CODE-TABLE
+                   PERFORM 2400-BUILD-OUTPUT
+               END-IF
+               IF WS-DT-VALID
+                   PERFORM 2500-WRITE-OUTPUT
+               ELSE
+                   PERFORM 2700-WRITE-EXCEPTION-RECORD
+               END-IF
                PERFORM 1200-READ-INPUT
            END-IF.
 
        2100-PARSE-INPUT-DATA.
       *    Parse delimited input using UNSTRING
-           UNSTRING WS-RAW-DATA
-               DELIMITED BY WS-DELIMITER
-               INTO WS-FIELD-1
-                    WS-FIELD-2
-                    WS-FIELD-3
-                    WS-FIELD-4
-                    WS-FIELD-5
-           END-UNSTRING.
+           MOVE 'N' TO WS-DT-REJECT-FLAG.
+           MOVE SPACES TO WS-DT-REJECT-CODE.
+           MOVE SPACES TO WS-DT-REJECT-REASON.
+
+           PERFORM 2105-VALIDATE-FIELD-COUNT.
+
+           IF WS-DT-VALID
+               UNSTRING WS-RAW-DATA
+                   DELIMITED BY WS-DELIMITER
+                   INTO WS-FIELD-1
+                        WS-FIELD-2
+                        WS-FIELD-3
+                        WS-FIELD-4
+                        WS-FIELD-5
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-DT-REJECT-FLAG
+                       MOVE ERR-XFM-T002-CODE TO WS-DT-REJECT-CODE
+                       MOVE ERR-XFM-T002-DESC TO WS-DT-REJECT-REASON
+               END-UNSTRING
+           END-IF.
 
       *    Trim leading and trailing spaces
-           PERFORM 2110-TRIM-FIELD-1.
-           PERFORM 2120-TRIM-FIELD-2.
+           IF WS-DT-VALID
+               PERFORM 2110-TRIM-FIELD-1
+               PERFORM 2120-TRIM-FIELD-2
+           END-IF.
+
+       2105-VALIDATE-FIELD-COUNT.
+      *    A valid record has exactly five pipe-delimited segments,
+      *    i.e. exactly four delimiter characters.
+           MOVE 0 TO WS-DELIMITER-COUNT.
+           INSPECT WS-RAW-DATA TALLYING WS-DELIMITER-COUNT
+               FOR ALL WS-DELIMITER.
+
+           IF WS-DELIMITER-COUNT NOT = 4
+               MOVE 'Y' TO WS-DT-REJECT-FLAG
+               MOVE ERR-XFM-T001-CODE TO WS-DT-REJECT-CODE
+               MOVE ERR-XFM-T001-DESC TO WS-DT-REJECT-REASON
+           END-IF.
 
        2110-TRIM-FIELD-1.
       *    Remove leading spaces from field 1
@@ -171,8 +350,33 @@
            END-IF.
 
        2120-TRIM-FIELD-2.
-      *    Replace multiple spaces with single space in field 2
-           INSPECT WS-FIELD-2 REPLACING ALL '  ' BY ' '.
+      *    Replace multiple spaces with single space in field 2.
+      *    INSPECT REPLACING requires equal-size operands, so runs of
+      *    spaces are collapsed a character at a time instead.
+           MOVE WS-FIELD-2 TO WS-CW-SOURCE.
+           MOVE SPACES TO WS-CW-RESULT.
+           MOVE 0 TO WS-CW-OUT-IDX.
+           MOVE 'N' TO WS-CW-PREV-SPACE.
+
+           PERFORM 2121-COLLAPSE-ONE-CHAR
+               VARYING WS-CW-IN-IDX FROM 1 BY 1
+               UNTIL WS-CW-IN-IDX > 20.
+
+           MOVE WS-CW-RESULT TO WS-FIELD-2.
+
+       2121-COLLAPSE-ONE-CHAR.
+           IF WS-CW-SOURCE(WS-CW-IN-IDX:1) = SPACE
+               IF WS-CW-PREV-SPACE = 'N'
+                   ADD 1 TO WS-CW-OUT-IDX
+                   MOVE SPACE TO WS-CW-RESULT(WS-CW-OUT-IDX:1)
+                   MOVE 'Y' TO WS-CW-PREV-SPACE
+               END-IF
+           ELSE
+               ADD 1 TO WS-CW-OUT-IDX
+               MOVE WS-CW-SOURCE(WS-CW-IN-IDX:1)
+                   TO WS-CW-RESULT(WS-CW-OUT-IDX:1)
+               MOVE 'N' TO WS-CW-PREV-SPACE
+           END-IF.
 
        2200-INSPECT-FIELDS.
       *    Count specific characters in field 1
@@ -203,7 +407,7 @@
            MOVE 'N' TO WS-FOUND-FLAG.
 
            SET WS-CODE-IDX TO 1.
-           SEARCH WS-VALID-CODE
+           SEARCH WS-CODE-ENTRY
                AT END
                    DISPLAY 'CODE NOT FOUND: ' WS-SEARCH-KEY
                WHEN WS-VALID-CODE(WS-CODE-IDX) = WS-SEARCH-KEY
@@ -214,24 +418,44 @@
            END-SEARCH.
 
        2400-BUILD-OUTPUT.
-      *    Build output string using STRING
+      *    Build output string using STRING - fixed-width or
+      *    delimited, per WS-OUTPUT-FORMAT-SWITCH (see
+      *    1050-PARSE-OUTPUT-FORMAT-PARAMETER).
            MOVE SPACES TO WS-TRANSFORMED-DATA.
 
-           STRING WS-PREFIX DELIMITED BY SIZE
-                  WS-SEPARATOR DELIMITED BY SIZE
-                  WS-FIELD-1 DELIMITED BY '  '
-                  WS-SEPARATOR DELIMITED BY SIZE
-                  WS-FIELD-2 DELIMITED BY '  '
-                  WS-SEPARATOR DELIMITED BY SIZE
-                  WS-FIELD-3 DELIMITED BY '  '
-                  WS-SEPARATOR DELIMITED BY SIZE
-                  WS-SEARCH-RESULT DELIMITED BY SIZE
-                  WS-SEPARATOR DELIMITED BY SIZE
-                  WS-SUFFIX DELIMITED BY SIZE
-                  INTO WS-TRANSFORMED-DATA
-               ON OVERFLOW
-                   DISPLAY 'STRING OVERFLOW IN RECORD: ' WS-RECORDS-READ
-           END-STRING.
+           IF OUTPUT-FORMAT-FIXED
+               STRING WS-PREFIX DELIMITED BY SIZE
+                      WS-SEPARATOR DELIMITED BY SIZE
+                      WS-FIELD-1 DELIMITED BY '  '
+                      WS-SEPARATOR DELIMITED BY SIZE
+                      WS-FIELD-2 DELIMITED BY '  '
+                      WS-SEPARATOR DELIMITED BY SIZE
+                      WS-FIELD-3 DELIMITED BY '  '
+                      WS-SEPARATOR DELIMITED BY SIZE
+                      WS-SEARCH-RESULT DELIMITED BY SIZE
+                      WS-SEPARATOR DELIMITED BY SIZE
+                      WS-SUFFIX DELIMITED BY SIZE
+                      INTO WS-TRANSFORMED-DATA
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-DT-REJECT-FLAG
+                       MOVE ERR-XFM-T003-CODE TO WS-DT-REJECT-CODE
+                       MOVE ERR-XFM-T003-DESC TO WS-DT-REJECT-REASON
+               END-STRING
+           ELSE
+               STRING WS-FIELD-1 DELIMITED BY '  '
+                      WS-OUTPUT-DELIM-CHAR DELIMITED BY SIZE
+                      WS-FIELD-2 DELIMITED BY '  '
+                      WS-OUTPUT-DELIM-CHAR DELIMITED BY SIZE
+                      WS-FIELD-3 DELIMITED BY '  '
+                      WS-OUTPUT-DELIM-CHAR DELIMITED BY SIZE
+                      WS-SEARCH-RESULT DELIMITED BY SIZE
+                      INTO WS-TRANSFORMED-DATA
+                   ON OVERFLOW
+                       MOVE 'Y' TO WS-DT-REJECT-FLAG
+                       MOVE ERR-XFM-T003-CODE TO WS-DT-REJECT-CODE
+                       MOVE ERR-XFM-T003-DESC TO WS-DT-REJECT-REASON
+               END-STRING
+           END-IF.
 
        2500-WRITE-OUTPUT.
            MOVE WS-TRANSFORMED-DATA TO OUTPUT-RECORD.
@@ -243,9 +467,21 @@
                ADD 1 TO WS-RECORDS-WRITTEN
            END-IF.
 
+       2700-WRITE-EXCEPTION-RECORD.
+      *    A parse/build failure leaves the record untransformed -
+      *    log the original data and the reason instead of guessing.
+           MOVE WS-RECORDS-READ TO DTX-RECORD-NUMBER.
+           MOVE WS-DT-REJECT-CODE TO DTX-CODE.
+           MOVE WS-DT-REJECT-REASON TO DTX-REASON.
+           MOVE WS-RAW-DATA TO DTX-RAW-DATA.
+           WRITE DTX-EXCEPTION-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           DISPLAY 'RECORD REJECTED: ' WS-RECORDS-READ
+               ' - ' WS-DT-REJECT-REASON.
+
        3000-FINALIZE.
            PERFORM 3100-DISPLAY-STATISTICS.
-           CLOSE INPUT-FILE OUTPUT-FILE.
+           CLOSE INPUT-FILE OUTPUT-FILE DATA-TRANSFORMER-EXCEPTIONS-FILE.
 
        3100-DISPLAY-STATISTICS.
            DISPLAY '======================================'.
@@ -253,6 +489,31 @@
            DISPLAY '======================================'.
            DISPLAY 'Records Read:      ' WS-RECORDS-READ.
            DISPLAY 'Records Written:   ' WS-RECORDS-WRITTEN.
+           DISPLAY 'Records Rejected:  ' WS-RECORDS-REJECTED.
+           DISPLAY 'Bad Records Skipped:' WS-BAD-RECORDS-COUNT.
            DISPLAY 'Last Char Count:   ' WS-CHAR-COUNT.
            DISPLAY 'Last Space Count:  ' WS-SPACE-COUNT.
            DISPLAY '======================================'.
+           PERFORM 3200-DISPLAY-BATCH-TIMING.
+
+       3200-DISPLAY-BATCH-TIMING.
+           ACCEPT WS-BATCH-END-TIME FROM TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-START-HOUR * 3600 + WS-START-MINUTE * 60
+                  + WS-START-SECOND).
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF.
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECS-DISPLAY.
+           DISPLAY 'Elapsed Time (Sec):   ' WS-ELAPSED-SECS-DISPLAY.
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-RECORDS-WRITTEN / WS-ELAPSED-SECONDS
+               MOVE WS-THROUGHPUT-RATE TO WS-THROUGHPUT-DISPLAY
+               DISPLAY 'Throughput (Rec/Sec): '
+                       WS-THROUGHPUT-DISPLAY
+           ELSE
+               DISPLAY 'Throughput (Rec/Sec): N/A (Zero Elapsed)'
+           END-IF.
+           DISPLAY '======================================'.
