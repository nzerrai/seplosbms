@@ -0,0 +1,30 @@
+      * REPORT-HEADER Copybook
+      * Standard run-identifying header/trailer line shared by the
+      * report and register outputs across programs, so a printout
+      * found without its job log can still be traced back to the
+      * program and run that produced it. Both groups are 132 bytes,
+      * matching REPORT-LINE/REGISTER-LINE, and are written with
+      * WRITE <record> FROM STANDARD-REPORT-HEADER/-TRAILER the same
+      * way the existing detail/summary lines are written.
+       01  STANDARD-REPORT-HEADER.
+           05  RPTHDR-PROGRAM-LABEL   PIC X(09) VALUE 'PROGRAM: '.
+           05  RPTHDR-PROGRAM-NAME    PIC X(20).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPTHDR-DATE-LABEL      PIC X(10) VALUE 'RUN DATE: '.
+           05  RPTHDR-RUN-DATE        PIC X(10).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPTHDR-TIME-LABEL      PIC X(10) VALUE 'RUN TIME: '.
+           05  RPTHDR-RUN-TIME        PIC X(08).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPTHDR-PAGE-LABEL      PIC X(06) VALUE 'PAGE: '.
+           05  RPTHDR-PAGE-NUMBER     PIC ZZZ9.
+           05  FILLER                 PIC X(46) VALUE SPACES.
+
+       01  STANDARD-REPORT-TRAILER.
+           05  RPTTLR-PROGRAM-LABEL   PIC X(09) VALUE 'PROGRAM: '.
+           05  RPTTLR-PROGRAM-NAME    PIC X(20).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  RPTTLR-COUNT-LABEL     PIC X(14) VALUE
+               'RECORD COUNT: '.
+           05  RPTTLR-RECORD-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(79) VALUE SPACES.
