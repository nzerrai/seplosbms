@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNBRIDGE.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * PROGRAMME DE PASSERELLE DE TRANSACTIONS                        *
+      * - Lecture d'un flux amont au format standard TRANSACTION-RECORD *
+      *   (TRANSACTION-RECORD.cpy, TXN-ID/TXN-AMOUNT/TXN-ACCOUNT-ID)    *
+      * - Traduction vers le format propre a BANKTRAN (TR-TRANSACTION-  *
+      *   ID/TR-AMOUNT/TR-ACCOUNT-NUMBER), rejouable tel quel comme     *
+      *   entree de TRANSACTION-FILE lors du prochain traitement        *
+      *   BANKTRAN, sans conversion manuelle au cas par cas             *
+      * - Rejet des enregistrements non traduisibles vers un fichier    *
+      *   d'exceptions distinct                                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDARD-TRANSACTION-FILE
+               ASSIGN TO STDTXNIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STD-STATUS.
+
+           SELECT BANK-TRANSACTION-FILE
+               ASSIGN TO TRANOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BANK-STATUS.
+
+           SELECT BRIDGE-EXCEPTION-FILE
+               ASSIGN TO BRGEXCP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STANDARD-TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY TRANSACTION-RECORD
+               REPLACING ==TRANSACTION-RECORD==
+                      BY ==STANDARD-TRANSACTION-RECORD==.
+
+      *    Meme format que TRANSACTION-RECORD dans BANKTRAN : les
+      *    transactions traduites ici sont rejouables telles quelles
+      *    comme entree de TRANSACTION-FILE.
+       FD  BANK-TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-ID       PIC X(16).
+           05  TR-ACCOUNT-NUMBER       PIC 9(12).
+           05  TR-TRANSACTION-TYPE     PIC X(02).
+           05  TR-AMOUNT               PIC 9(13)V99 COMP-3.
+           05  TR-DEST-ACCOUNT         PIC 9(12).
+           05  TR-TRANSACTION-DATE     PIC 9(8).
+           05  TR-TRANSACTION-TIME     PIC 9(6).
+           05  TR-BRANCH-CODE          PIC X(6).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-REFERENCE            PIC X(20).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  FILLER                  PIC X(14).
+
+       FD  BRIDGE-EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  BRIDGE-EXCEPTION-RECORD.
+           05  BX-TXN-ID               PIC 9(15).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  BX-REASON               PIC X(35).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  BX-RAW-TYPE             PIC X(02).
+           05  FILLER                  PIC X(56) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-STD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-BANK-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-EXC-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-BRIDGED      PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-REJECTED     PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  WS-BRIDGE-FLAGS.
+           05  WS-BRIDGE-VALID-FLAG    PIC X(01) VALUE 'Y'.
+               88  WS-BRIDGE-VALID     VALUE 'Y'.
+               88  WS-BRIDGE-INVALID   VALUE 'N'.
+
+       01  WS-BRIDGE-REASON            PIC X(35) VALUE SPACES.
+
+       01  WS-DATE-TIME-WORK.
+           05  WS-DATE-DIGITS          PIC 9(8).
+           05  WS-TIME-DIGITS          PIC 9(6).
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-FILE          PIC X(01) VALUE 'N'.
+               88  END-OF-FILE         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-TRANSACTIONS
+               UNTIL END-OF-FILE
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT PASSERELLE DE TRANSACTIONS ***'
+           OPEN INPUT  STANDARD-TRANSACTION-FILE
+                OUTPUT BANK-TRANSACTION-FILE
+                       BRIDGE-EXCEPTION-FILE
+
+           IF WS-STD-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER STANDARD: '
+                       WS-STD-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE
+           END-IF
+
+           PERFORM 110-READ-STANDARD-TRANSACTION.
+
+       110-READ-STANDARD-TRANSACTION.
+           READ STANDARD-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       200-PROCESS-TRANSACTIONS.
+           IF NOT END-OF-FILE
+               PERFORM 210-VALIDATE-STANDARD-TRANSACTION
+               IF WS-BRIDGE-VALID
+                   PERFORM 220-TRANSLATE-TRANSACTION
+                   PERFORM 230-WRITE-BANK-TRANSACTION
+               ELSE
+                   PERFORM 240-WRITE-BRIDGE-EXCEPTION
+               END-IF
+               PERFORM 110-READ-STANDARD-TRANSACTION
+           END-IF.
+
+       210-VALIDATE-STANDARD-TRANSACTION.
+           MOVE 'Y' TO WS-BRIDGE-VALID-FLAG
+           MOVE SPACES TO WS-BRIDGE-REASON
+
+           IF TXN-ID = ZERO
+               MOVE 'N' TO WS-BRIDGE-VALID-FLAG
+               MOVE 'MISSING TXN-ID' TO WS-BRIDGE-REASON
+           END-IF
+
+           IF TXN-ACCOUNT-ID = ZERO
+               MOVE 'N' TO WS-BRIDGE-VALID-FLAG
+               MOVE 'MISSING TXN-ACCOUNT-ID' TO WS-BRIDGE-REASON
+           END-IF
+
+           IF TXN-AMOUNT = ZERO
+               MOVE 'N' TO WS-BRIDGE-VALID-FLAG
+               MOVE 'ZERO TXN-AMOUNT' TO WS-BRIDGE-REASON
+           END-IF
+
+           IF TXN-TYPE NOT = 'DB' AND TXN-TYPE NOT = 'CR'
+              AND TXN-TYPE NOT = 'TF' AND TXN-TYPE NOT = 'IN'
+               MOVE 'N' TO WS-BRIDGE-VALID-FLAG
+               MOVE 'UNKNOWN TXN-TYPE FOR BANKTRAN' TO WS-BRIDGE-REASON
+           END-IF
+
+      *    STANDARD-TRANSACTION-RECORD (TRANSACTION-RECORD.cpy) ne
+      *    porte aucun compte destination : un virement traduit sans
+      *    lui atteindrait BANKTRAN avec TR-DEST-ACCOUNT a zero et y
+      *    serait rejete plus tard (E009) sans que la cause n'apparaisse
+      *    ici. Rejete des ce controle tant que le format amont ne
+      *    porte pas ce champ.
+           IF TXN-TYPE = 'TF'
+               MOVE 'N' TO WS-BRIDGE-VALID-FLAG
+               MOVE 'TF SANS COMPTE DESTINATION' TO WS-BRIDGE-REASON
+           END-IF.
+
+       220-TRANSLATE-TRANSACTION.
+           MOVE SPACES TO TRANSACTION-RECORD
+           MOVE TXN-ID TO TR-TRANSACTION-ID
+           MOVE TXN-ACCOUNT-ID TO TR-ACCOUNT-NUMBER
+           MOVE TXN-TYPE TO TR-TRANSACTION-TYPE
+
+           IF TXN-AMOUNT < ZERO
+               COMPUTE TR-AMOUNT = TXN-AMOUNT * -1
+           ELSE
+               MOVE TXN-AMOUNT TO TR-AMOUNT
+           END-IF
+
+           MOVE ZERO TO TR-DEST-ACCOUNT
+
+      *    TXN-DATE/TXN-TIME arrive au format ponctue (YYYY-MM-DD et
+      *    HH:MM:SS) ; TR-TRANSACTION-DATE/TR-TRANSACTION-TIME de
+      *    BANKTRAN sont des zones numeriques non ponctuees.
+           STRING TXN-DATE(1:4) TXN-DATE(6:2) TXN-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           MOVE WS-DATE-DIGITS TO TR-TRANSACTION-DATE
+
+           STRING TXN-TIME(1:2) TXN-TIME(4:2) TXN-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-TIME-DIGITS
+           MOVE WS-TIME-DIGITS TO TR-TRANSACTION-TIME
+
+           MOVE SPACES TO TR-BRANCH-CODE
+           MOVE 'BRIDGE  ' TO TR-TELLER-ID
+           MOVE TXN-DESCRIPTION(1:20) TO TR-REFERENCE
+
+      *    Le flux amont standard ne porte pas de code devise ; on
+      *    suppose la devise de base tant que la source amont n'est pas
+      *    elle-meme mise a jour pour en transporter un.
+           MOVE 'USD' TO TR-CURRENCY-CODE.
+
+       230-WRITE-BANK-TRANSACTION.
+           WRITE TRANSACTION-RECORD.
+
+           IF WS-BANK-STATUS NOT = '00'
+               DISPLAY 'ERREUR ECRITURE TRANSACTION BANKTRAN: '
+                       WS-BANK-STATUS
+           ELSE
+               ADD 1 TO WS-RECORDS-BRIDGED
+           END-IF.
+
+       240-WRITE-BRIDGE-EXCEPTION.
+           MOVE TXN-ID TO BX-TXN-ID
+           MOVE WS-BRIDGE-REASON TO BX-REASON
+           MOVE TXN-TYPE TO BX-RAW-TYPE
+
+           WRITE BRIDGE-EXCEPTION-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION PASSERELLE ***'
+
+           PERFORM 310-PRINT-SUMMARY
+
+           CLOSE STANDARD-TRANSACTION-FILE
+                 BANK-TRANSACTION-FILE
+                 BRIDGE-EXCEPTION-FILE
+
+           DISPLAY '*** FIN PASSERELLE DE TRANSACTIONS ***'.
+
+       310-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '    RAPPORT SOMMAIRE - PASSERELLE TRANSACTIONS  '
+           DISPLAY '================================================'
+           DISPLAY 'ENREGISTREMENTS LUS      : ' WS-RECORDS-READ
+           DISPLAY 'TRANSACTIONS TRADUITES   : ' WS-RECORDS-BRIDGED
+           DISPLAY 'TRANSACTIONS REJETEES    : ' WS-RECORDS-REJECTED
+           DISPLAY '================================================'
+           DISPLAY ' '.
