@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRECON.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * PROGRAMME DE RECONCILIATION DES TOTAUX DE CONTROLE DU LOT       *
+      * - Traitement batch, exécuté après BANKTRAN, ORDER-PROCESSOR et  *
+      *   EMPLOYEE-PAYROLL                                              *
+      * - Lecture séquentielle de CONTROL-TOTALS-FILE (un enregistrement*
+      *   ajouté par chacun de ces trois jobs à la fin de son propre    *
+      *   traitement) pour la date du jour                              *
+      * - Signale tout job de la nuit absent, exécuté plus d'une fois,  *
+      *   ou terminé en erreur (CTL-STATUS-CODE = 'A'), avant que ces    *
+      *   écarts ne passent inaperçus jusqu'au rapprochement comptable   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO CTLTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CTLRECON-EXCEPTION-FILE
+               ASSIGN TO CTLEXCP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CRX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CONTROL-TOTALS.
+
+      *    Un enregistrement par anomalie détectée : job absent, job
+      *    exécuté plus d'une fois pour la même date, ou job terminé
+      *    en erreur (CTL-STATUS-CODE = 'A').
+       FD  CTLRECON-EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CTLRECON-EXCEPTION-RECORD.
+           05  CRX-JOB-NAME            PIC X(20).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CRX-RUN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CRX-RUN-COUNT           PIC ZZ9.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CRX-STATUS              PIC X(20).
+           05  FILLER                  PIC X(56) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-CTL-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-CRX-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-RUN-DATE                 PIC 9(08).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-TODAY        PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-JOBS-MISSING         PIC 9(3) COMP-3 VALUE ZERO.
+           05  WS-JOBS-DUPLICATED      PIC 9(3) COMP-3 VALUE ZERO.
+           05  WS-JOBS-ABENDED         PIC 9(3) COMP-3 VALUE ZERO.
+
+      *    Jobs attendus chaque nuit, dans l'ordre où ils doivent
+      *    normalement s'exécuter (BANKTRAN en premier, les deux
+      *    autres indépendants l'un de l'autre).
+       01  WS-EXPECTED-JOB-TABLE.
+           05  FILLER          PIC X(20) VALUE 'BANKTRAN'.
+           05  FILLER          PIC X(20) VALUE 'ORDER-PROCESSOR'.
+           05  FILLER          PIC X(20) VALUE 'EMPLOYEE-PAYROLL'.
+
+       01  WS-EXPECTED-JOB-REDEF REDEFINES WS-EXPECTED-JOB-TABLE.
+           05  WS-EXP-JOB-NAME OCCURS 3 TIMES
+                   INDEXED BY WS-EXP-IDX  PIC X(20).
+
+       01  WS-JOB-RUN-COUNTS.
+           05  WS-JOB-COUNT OCCURS 3 TIMES
+                   INDEXED BY WS-JOB-IDX  PIC 9(03) VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-CTLTOT        PIC X(01) VALUE 'N'.
+               88  END-OF-CTLTOT       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-CONTROL-RECORD
+               UNTIL END-OF-CTLTOT
+           PERFORM 400-CHECK-EXPECTED-JOB
+               VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > 3
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT RECONCILIATION TOTAUX DE CONTROLE ***'
+           OPEN INPUT  CONTROL-TOTALS-FILE
+                OUTPUT CTLRECON-EXCEPTION-FILE
+
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER TOTAUX CONTROLE: '
+                       WS-CTL-STATUS
+               MOVE 'Y' TO WS-END-OF-CTLTOT
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM 110-READ-CONTROL-RECORD.
+
+       110-READ-CONTROL-RECORD.
+           READ CONTROL-TOTALS-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-CTLTOT
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       200-PROCESS-CONTROL-RECORD.
+           IF NOT END-OF-CTLTOT
+               IF CTL-RUN-DATE = WS-RUN-DATE
+                   PERFORM 210-TALLY-JOB-RUN
+               END-IF
+               PERFORM 110-READ-CONTROL-RECORD
+           END-IF.
+
+       210-TALLY-JOB-RUN.
+           ADD 1 TO WS-RECORDS-TODAY
+           SET WS-JOB-IDX TO 1
+           SEARCH WS-EXP-JOB-NAME
+               AT END
+                   DISPLAY 'JOB DE CONTROLE INCONNU: ' CTL-JOB-NAME
+               WHEN WS-EXP-JOB-NAME(WS-JOB-IDX) = CTL-JOB-NAME
+                   ADD 1 TO WS-JOB-COUNT(WS-JOB-IDX)
+                   IF CTL-JOB-ABENDED
+                       PERFORM 420-WRITE-ABEND-EXCEPTION
+                   END-IF
+           END-SEARCH.
+
+       400-CHECK-EXPECTED-JOB.
+           EVALUATE TRUE
+               WHEN WS-JOB-COUNT(WS-JOB-IDX) = 0
+                   PERFORM 410-WRITE-MISSING-EXCEPTION
+               WHEN WS-JOB-COUNT(WS-JOB-IDX) > 1
+                   PERFORM 430-WRITE-DUPLICATE-EXCEPTION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       410-WRITE-MISSING-EXCEPTION.
+           MOVE WS-EXP-JOB-NAME(WS-JOB-IDX) TO CRX-JOB-NAME
+           MOVE WS-RUN-DATE                 TO CRX-RUN-DATE
+           MOVE WS-JOB-COUNT(WS-JOB-IDX)    TO CRX-RUN-COUNT
+           MOVE 'JOB MANQUANT'              TO CRX-STATUS
+
+           WRITE CTLRECON-EXCEPTION-RECORD.
+           ADD 1 TO WS-JOBS-MISSING.
+
+       420-WRITE-ABEND-EXCEPTION.
+           MOVE CTL-JOB-NAME                TO CRX-JOB-NAME
+           MOVE CTL-RUN-DATE                TO CRX-RUN-DATE
+           MOVE WS-JOB-COUNT(WS-JOB-IDX)    TO CRX-RUN-COUNT
+           MOVE 'JOB EN ERREUR'             TO CRX-STATUS
+
+           WRITE CTLRECON-EXCEPTION-RECORD.
+           ADD 1 TO WS-JOBS-ABENDED.
+
+       430-WRITE-DUPLICATE-EXCEPTION.
+           MOVE WS-EXP-JOB-NAME(WS-JOB-IDX) TO CRX-JOB-NAME
+           MOVE WS-RUN-DATE                 TO CRX-RUN-DATE
+           MOVE WS-JOB-COUNT(WS-JOB-IDX)    TO CRX-RUN-COUNT
+           MOVE 'JOB EN DOUBLON'            TO CRX-STATUS
+
+           WRITE CTLRECON-EXCEPTION-RECORD.
+           ADD 1 TO WS-JOBS-DUPLICATED.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION RECONCILIATION ***'
+
+           PERFORM 310-PRINT-SUMMARY
+
+           CLOSE CONTROL-TOTALS-FILE
+                 CTLRECON-EXCEPTION-FILE
+
+           DISPLAY '*** FIN RECONCILIATION TOTAUX DE CONTROLE ***'.
+
+       310-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '  RAPPORT SOMMAIRE - RECONCILIATION LOT DE NUIT '
+           DISPLAY '================================================'
+           DISPLAY 'DATE TRAITEE              : ' WS-RUN-DATE
+           DISPLAY 'ENREGISTREMENTS LUS       : ' WS-RECORDS-READ
+           DISPLAY 'ENREGISTREMENTS DU JOUR   : ' WS-RECORDS-TODAY
+           DISPLAY 'JOBS MANQUANTS            : ' WS-JOBS-MISSING
+           DISPLAY 'JOBS EN DOUBLON           : ' WS-JOBS-DUPLICATED
+           DISPLAY 'JOBS TERMINES EN ERREUR   : ' WS-JOBS-ABENDED
+           IF WS-JOBS-MISSING = 0 AND WS-JOBS-DUPLICATED = 0
+                   AND WS-JOBS-ABENDED = 0
+               DISPLAY 'LOT DE NUIT COMPLET ET CONFORME'
+           ELSE
+               DISPLAY 'LOT DE NUIT INCOMPLET OU EN ANOMALIE'
+           END-IF
+           DISPLAY '================================================'
+           DISPLAY ' '.
