@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * GENERATION DES RELEVES DE COMPTE MENSUELS                       *
+      * - Traitement batch, exécuté après BANKTRAN pour une période      *
+      *   donnée (date de début / date de fin, AAAAMMJJ)                 *
+      * - Trie AUDIT-TRAIL-FILE par compte puis horodatage, restreint à  *
+      *   la période demandée, pour regrouper les mouvements par         *
+      *   MA-ACCOUNT-NUMBER sans que ce fichier ne soit lui-même trié    *
+      *   par compte au départ (il est chronologique, tel que posté)     *
+      * - Pour chaque compte ayant eu au moins un mouvement pendant la   *
+      *   période, produit un en-tête (identité du client, solde         *
+      *   d'ouverture), une ligne par mouvement, puis un total de        *
+      *   clôture - un relevé prêt pour l'impression/le publipostage,    *
+      *   plutôt que le dépouillement manuel de dumps bruts d'aujourd'hui*
+      * - Solde de clôture repris de MASTER-ACCOUNT-FILE (le solde       *
+      *   courant en place y fait foi) ; solde d'ouverture reconstitué à *
+      *   partir de AUD-OLD-BAL du premier mouvement retenu de la        *
+      *   période, MASTER-ACCOUNT-FILE servant de repli pour les comptes *
+      *   introuvables                                                   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT MASTER-ACCOUNT-FILE
+               ASSIGN TO ACCTIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT SORT-STMT-FILE
+               ASSIGN TO SRTSTMT.
+
+           SELECT STATEMENT-FILE
+               ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Même disposition que dans BANKTRAN (voir AUDITCON).
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+      *    Disposition alignee sur WS-AUDIT-RECORD de BANKTRAN, qui
+      *    ecrit ce fichier (montants non signes sur 16 caracteres,
+      *    enregistrement physique de 200 caracteres complete par des
+      *    espaces) : un ecart d'un seul octet ici desynchronise tous
+      *    les champs suivants puisque AUDIT-TRAIL-FILE est en
+      *    ORGANIZATION SEQUENTIAL, pas LINE SEQUENTIAL.
+       01  AUD-TRAIL-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(03).
+           05  AUD-TRAN-ID             PIC X(16).
+           05  FILLER                  PIC X(03).
+           05  AUD-ACCOUNT             PIC 9(12).
+           05  FILLER                  PIC X(03).
+           05  AUD-TYPE                PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  AUD-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03).
+           05  AUD-OLD-BAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03).
+           05  AUD-NEW-BAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(78).
+
+       FD  MASTER-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  MASTER-ACCOUNT-RECORD.
+           05  MA-ACCOUNT-NUMBER       PIC 9(12).
+           05  MA-CUST-ID              PIC 9(10).
+           05  MA-CUSTOMER-NAME        PIC X(50).
+           05  MA-ACCOUNT-TYPE         PIC X(02).
+           05  MA-CURRENT-BALANCE      PIC S9(13)V99 COMP-3.
+           05  MA-AVAILABLE-BALANCE    PIC S9(13)V99 COMP-3.
+           05  MA-OVERDRAFT-LIMIT      PIC 9(11)V99 COMP-3.
+           05  MA-LAST-TRANSACTION     PIC 9(8).
+           05  MA-OPEN-DATE            PIC 9(8).
+           05  MA-STATUS-CODE          PIC X(01).
+           05  MA-BRANCH-CODE          PIC X(6).
+           05  MA-CURRENCY-CODE        PIC X(3).
+           05  MA-OD-FEE-COUNT         PIC 9(03) COMP-3
+                                       VALUE ZERO.
+           05  FILLER                  PIC X(25).
+
+      *    Fichier de travail du tri : un mouvement par ligne, restreint
+      *    à la période et reclassé par compte puis horodatage.
+       SD  SORT-STMT-FILE.
+       01  SORT-STMT-RECORD.
+           05  SRT-ACCOUNT             PIC 9(12).
+           05  SRT-TIMESTAMP           PIC X(14).
+           05  SRT-TRAN-ID             PIC X(16).
+           05  SRT-TYPE                PIC X(02).
+           05  SRT-AMOUNT              PIC S9(13)V99 COMP-3.
+           05  SRT-OLD-BALANCE         PIC S9(13)V99 COMP-3.
+           05  SRT-NEW-BALANCE         PIC S9(13)V99 COMP-3.
+
+      *    Enregistrement générique du fichier de sortie ; chaque ligne
+      *    réelle (en-tête, mouvement, total) est bâtie en WORKING-
+      *    STORAGE puis écrite par WRITE ... FROM, comme pour les autres
+      *    fichiers texte produits par ce sous-système.
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  STATEMENT-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-ACCT-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-STMT-STATUS          PIC X(02) VALUE SPACES.
+
+      *    Paramètres d'appel : date de début et date de fin de période
+      *    (AAAAMMJJ). Par défaut, la date système du jour pour les
+      *    deux, ce qui produit un relevé d'un seul jour - utile pour un
+      *    essai, mais l'opérateur doit normalement fournir les deux
+      *    bornes du mois à traiter.
+       01  WS-CALL-PARAMETERS.
+           05  WS-ARG-NUM              PIC 9(02) VALUE 1.
+           05  WS-START-PARM           PIC X(08) VALUE SPACES.
+           05  WS-END-PARM             PIC X(08) VALUE SPACES.
+
+       01  WS-PERIOD-START             PIC 9(08) VALUE ZERO.
+       01  WS-PERIOD-END               PIC 9(08) VALUE ZERO.
+
+       01  WS-CURRENT-ACCOUNT          PIC 9(12) VALUE ZERO.
+
+       01  WS-GROUP-TOTALS.
+           05  WS-GROUP-OPENING-BAL    PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-GROUP-CLOSING-BAL    PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05  WS-GROUP-TXN-COUNT      PIC 9(5) COMP-3 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-AUD-RECORDS-READ     PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-MOVEMENTS-RELEASED   PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-STATEMENTS-PRODUCED  PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-LINES-WRITTEN        PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-AUD-EOF-FLAG         PIC X(01) VALUE 'N'.
+               88  AUD-EOF             VALUE 'Y'.
+           05  WS-SORT-EOF-FLAG        PIC X(01) VALUE 'N'.
+               88  SORT-RETURN-EOF     VALUE 'Y'.
+           05  WS-MASTER-FOUND-FLAG    PIC X(01) VALUE 'N'.
+               88  MASTER-RECORD-FOUND VALUE 'Y'.
+
+       01  WS-STMT-HEADER-LINE.
+           05  FILLER                  PIC X(17) VALUE
+               'RELEVE DE COMPTE '.
+           05  WSH-ACCOUNT-NUMBER      PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' - '.
+           05  WSH-CUSTOMER-NAME       PIC X(50).
+           05  FILLER                  PIC X(08) VALUE ' TYPE : '.
+           05  WSH-ACCOUNT-TYPE        PIC X(02).
+           05  FILLER                  PIC X(11) VALUE
+               ' PERIODE : '.
+           05  WSH-PERIOD-START        PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE ' - '.
+           05  WSH-PERIOD-END          PIC 9(08).
+           05  FILLER                  PIC X(12) VALUE
+               ' OUVERTURE: '.
+           05  WSH-OPENING-BALANCE     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+
+       01  WS-STMT-DETAIL-LINE.
+           05  FILLER                  PIC X(04) VALUE '    '.
+           05  WSD-DATE                PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WSD-TIME                PIC 9(06).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WSD-TRAN-ID             PIC X(16).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WSD-TYPE                PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WSD-AMOUNT              PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WSD-NEW-BALANCE         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  WS-STMT-TRAILER-LINE.
+           05  FILLER                  PIC X(19) VALUE
+               '    NB MOUVEMENTS: '.
+           05  WST-TXN-COUNT           PIC ZZZZ9.
+           05  FILLER                  PIC X(13) VALUE
+               '  CLOTURE :  '.
+           05  WST-CLOSING-BALANCE     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+
+           SORT SORT-STMT-FILE
+               ON ASCENDING KEY SRT-ACCOUNT
+                                SRT-TIMESTAMP
+               INPUT PROCEDURE 200-FILTER-AUDIT-TRAIL
+                   THRU 200-FILTER-AUDIT-TRAIL-EXIT
+               OUTPUT PROCEDURE 500-PRODUCE-STATEMENTS
+                   THRU 500-PRODUCE-STATEMENTS-EXIT
+
+           PERFORM 900-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT GENERATION RELEVES DE COMPTE ***'
+
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-START-PARM FROM ARGUMENT-VALUE
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-END-PARM FROM ARGUMENT-VALUE
+
+           IF WS-START-PARM = SPACES OR WS-START-PARM = ZERO
+               ACCEPT WS-PERIOD-START FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-START-PARM TO WS-PERIOD-START
+           END-IF
+
+           IF WS-END-PARM = SPACES OR WS-END-PARM = ZERO
+               ACCEPT WS-PERIOD-END FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-END-PARM TO WS-PERIOD-END
+           END-IF
+
+           DISPLAY 'PERIODE DEBUT : ' WS-PERIOD-START
+           DISPLAY 'PERIODE FIN   : ' WS-PERIOD-END
+
+           OPEN INPUT  AUDIT-TRAIL-FILE
+                       MASTER-ACCOUNT-FILE
+                OUTPUT STATEMENT-FILE.
+
+      *----------------------------------------------------------------
+      *    ETAPE DE TRI - PROCEDURE D'ENTREE
+      *    Ne retient que les mouvements dont la date tombe dans la
+      *    période demandée.
+      *----------------------------------------------------------------
+       200-FILTER-AUDIT-TRAIL.
+           PERFORM 210-READ-AUDIT-TRAIL
+           PERFORM 211-PROCESS-AUDIT-RECORD UNTIL AUD-EOF.
+
+       200-FILTER-AUDIT-TRAIL-EXIT.
+           EXIT.
+
+       210-READ-AUDIT-TRAIL.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-AUD-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-AUD-RECORDS-READ
+           END-READ.
+
+       211-PROCESS-AUDIT-RECORD.
+           IF AUD-TIMESTAMP(1:8) >= WS-PERIOD-START
+                   AND AUD-TIMESTAMP(1:8) <= WS-PERIOD-END
+               MOVE AUD-ACCOUNT         TO SRT-ACCOUNT
+               MOVE AUD-TIMESTAMP(1:14) TO SRT-TIMESTAMP
+               MOVE AUD-TRAN-ID         TO SRT-TRAN-ID
+               MOVE AUD-TYPE            TO SRT-TYPE
+               MOVE AUD-AMOUNT          TO SRT-AMOUNT
+               MOVE AUD-OLD-BAL         TO SRT-OLD-BALANCE
+               MOVE AUD-NEW-BAL         TO SRT-NEW-BALANCE
+               RELEASE SORT-STMT-RECORD
+               ADD 1 TO WS-MOVEMENTS-RELEASED
+           END-IF
+           PERFORM 210-READ-AUDIT-TRAIL.
+
+      *----------------------------------------------------------------
+      *    ETAPE DE TRI - PROCEDURE DE SORTIE
+      *    Rupture de contrôle par compte : un en-tête, les mouvements
+      *    du compte, puis un total de clôture, avant de passer au
+      *    compte suivant.
+      *----------------------------------------------------------------
+       500-PRODUCE-STATEMENTS.
+           PERFORM 510-RETURN-SORTED-RECORD
+           PERFORM 520-PROCESS-ONE-ACCOUNT UNTIL SORT-RETURN-EOF.
+
+       500-PRODUCE-STATEMENTS-EXIT.
+           EXIT.
+
+       510-RETURN-SORTED-RECORD.
+           RETURN SORT-STMT-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-FLAG
+           END-RETURN.
+
+       520-PROCESS-ONE-ACCOUNT.
+           MOVE SRT-ACCOUNT           TO WS-CURRENT-ACCOUNT
+           MOVE SRT-OLD-BALANCE       TO WS-GROUP-OPENING-BAL
+           MOVE SRT-OLD-BALANCE       TO WS-GROUP-CLOSING-BAL
+           MOVE ZERO                  TO WS-GROUP-TXN-COUNT
+
+           PERFORM 530-LOOKUP-MASTER-ACCOUNT
+           PERFORM 540-WRITE-STATEMENT-HEADER
+
+           PERFORM 550-WRITE-DETAIL-AND-ADVANCE
+               UNTIL SORT-RETURN-EOF
+                     OR SRT-ACCOUNT NOT = WS-CURRENT-ACCOUNT
+
+           PERFORM 560-WRITE-STATEMENT-TRAILER
+           ADD 1 TO WS-STATEMENTS-PRODUCED.
+
+       530-LOOKUP-MASTER-ACCOUNT.
+           MOVE 'N' TO WS-MASTER-FOUND-FLAG
+           MOVE WS-CURRENT-ACCOUNT TO MA-ACCOUNT-NUMBER
+           READ MASTER-ACCOUNT-FILE
+               INVALID KEY
+                   MOVE SPACES TO MA-CUSTOMER-NAME
+                   MOVE SPACES TO MA-ACCOUNT-TYPE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND-FLAG
+           END-READ.
+
+       540-WRITE-STATEMENT-HEADER.
+           MOVE WS-CURRENT-ACCOUNT    TO WSH-ACCOUNT-NUMBER
+           MOVE MA-CUSTOMER-NAME      TO WSH-CUSTOMER-NAME
+           MOVE MA-ACCOUNT-TYPE       TO WSH-ACCOUNT-TYPE
+           MOVE WS-PERIOD-START       TO WSH-PERIOD-START
+           MOVE WS-PERIOD-END         TO WSH-PERIOD-END
+           MOVE WS-GROUP-OPENING-BAL  TO WSH-OPENING-BALANCE
+
+           WRITE STATEMENT-RECORD FROM WS-STMT-HEADER-LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       550-WRITE-DETAIL-AND-ADVANCE.
+           PERFORM 551-WRITE-DETAIL-LINE
+           MOVE SRT-NEW-BALANCE TO WS-GROUP-CLOSING-BAL
+           ADD 1 TO WS-GROUP-TXN-COUNT
+           PERFORM 510-RETURN-SORTED-RECORD.
+
+       551-WRITE-DETAIL-LINE.
+           MOVE SRT-TIMESTAMP(1:8)  TO WSD-DATE
+           MOVE SRT-TIMESTAMP(9:6) TO WSD-TIME
+           MOVE SRT-TRAN-ID         TO WSD-TRAN-ID
+           MOVE SRT-TYPE            TO WSD-TYPE
+           MOVE SRT-AMOUNT          TO WSD-AMOUNT
+           MOVE SRT-NEW-BALANCE     TO WSD-NEW-BALANCE
+
+           WRITE STATEMENT-RECORD FROM WS-STMT-DETAIL-LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       560-WRITE-STATEMENT-TRAILER.
+      *    Le solde de clôture réel vient de MASTER-ACCOUNT-FILE quand
+      *    le compte y a été trouvé - c'est lui qui fait foi, y compris
+      *    si des mouvements postérieurs à la période l'ont depuis fait
+      *    évoluer. À défaut (compte introuvable), on retombe sur le
+      *    dernier AUD-NEW-BAL constaté dans la période.
+           IF MASTER-RECORD-FOUND
+               MOVE MA-CURRENT-BALANCE TO WST-CLOSING-BALANCE
+           ELSE
+               MOVE WS-GROUP-CLOSING-BAL TO WST-CLOSING-BALANCE
+           END-IF
+           MOVE WS-GROUP-TXN-COUNT TO WST-TXN-COUNT
+
+           WRITE STATEMENT-RECORD FROM WS-STMT-TRAILER-LINE
+           ADD 1 TO WS-LINES-WRITTEN.
+
+       900-FINALIZE.
+           DISPLAY '*** FINALISATION GENERATION RELEVES ***'
+
+           CLOSE AUDIT-TRAIL-FILE
+                 MASTER-ACCOUNT-FILE
+                 STATEMENT-FILE
+
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '  RAPPORT SOMMAIRE - GENERATION RELEVES DE COMPTE'
+           DISPLAY '================================================'
+           DISPLAY 'MOUVEMENTS LUS            : ' WS-AUD-RECORDS-READ
+           DISPLAY 'MOUVEMENTS RETENUS        : ' WS-MOVEMENTS-RELEASED
+           DISPLAY 'RELEVES PRODUITS          : ' WS-STATEMENTS-PRODUCED
+           DISPLAY 'LIGNES ECRITES            : ' WS-LINES-WRITTEN
+           DISPLAY '================================================'
+           DISPLAY ' '
+           DISPLAY '*** FIN GENERATION RELEVES DE COMPTE ***'.
