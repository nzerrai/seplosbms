@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * PROGRAMME DE CALCUL ET DE COMPTABILISATION DES INTERETS        *
+      * - Traitement mensuel batch, exécuté indépendamment de BANKTRAN *
+      * - Lecture séquentielle de MASTER-ACCOUNT-FILE                  *
+      * - Application d'une grille de taux par MA-ACCOUNT-TYPE         *
+      * - Calcul des intérêts sur MA-AVAILABLE-BALANCE                 *
+      * - Génération d'une transaction de type intérêt (TR-INTEREST)   *
+      *   au même format que celui attendu par BANKTRAN, à rejouer     *
+      *   dans TRANSACTION-FILE lors du prochain traitement BANKTRAN   *
+      * - Génération d'un rapport d'audit du calcul des intérêts       *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-ACCOUNT-FILE
+               ASSIGN TO ACCTIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT INTEREST-TRANSACTION-FILE
+               ASSIGN TO INTTRANS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT INTEREST-AUDIT-FILE
+               ASSIGN TO INTAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  MASTER-ACCOUNT-RECORD.
+           05  MA-ACCOUNT-NUMBER       PIC 9(12).
+           05  MA-CUST-ID              PIC 9(10).
+           05  MA-CUSTOMER-NAME        PIC X(50).
+           05  MA-ACCOUNT-TYPE         PIC X(02).
+               88  MA-CHECKING         VALUE 'CK'.
+               88  MA-SAVINGS          VALUE 'SV'.
+               88  MA-INVESTMENT       VALUE 'IN'.
+           05  MA-CURRENT-BALANCE      PIC S9(13)V99 COMP-3.
+           05  MA-AVAILABLE-BALANCE    PIC S9(13)V99 COMP-3.
+           05  MA-OVERDRAFT-LIMIT      PIC 9(11)V99 COMP-3.
+           05  MA-LAST-TRANSACTION     PIC 9(8).
+           05  MA-OPEN-DATE            PIC 9(8).
+           05  MA-STATUS-CODE          PIC X(01).
+               88  MA-ACTIVE           VALUE 'A'.
+               88  MA-FROZEN           VALUE 'F'.
+               88  MA-CLOSED           VALUE 'C'.
+           05  MA-BRANCH-CODE          PIC X(6).
+           05  MA-CURRENCY-CODE        PIC X(3).
+           05  MA-OD-FEE-COUNT         PIC 9(03) COMP-3
+                                       VALUE ZERO.
+           05  FILLER                  PIC X(25).
+
+      *    Même format que TRANSACTION-RECORD dans BANKTRAN : les
+      *    écritures d'intérêt produites ici sont rejouables telles
+      *    quelles comme entrée de TRANSACTION-FILE.
+       FD  INTEREST-TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-ID       PIC X(16).
+           05  TR-ACCOUNT-NUMBER       PIC 9(12).
+           05  TR-TRANSACTION-TYPE     PIC X(02).
+           05  TR-AMOUNT               PIC 9(13)V99 COMP-3.
+           05  TR-DEST-ACCOUNT         PIC 9(12).
+           05  TR-TRANSACTION-DATE     PIC 9(8).
+           05  TR-TRANSACTION-TIME     PIC 9(6).
+           05  TR-BRANCH-CODE          PIC X(6).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-REFERENCE            PIC X(20).
+           05  FILLER                  PIC X(17).
+
+       FD  INTEREST-AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  INTEREST-AUDIT-RECORD       PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-ACCT-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-TRAN-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-READ        PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-INTEREST-POSTED      PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-TRANS-SEQUENCE       PIC 9(6) COMP-3 VALUE ZERO.
+           05  WS-TRANS-SEQ-DISPLAY    PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-INTEREST       PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       01  WS-INTEREST-RATE-TABLE.
+           05  IR-ENTRY OCCURS 3 TIMES INDEXED BY IR-IDX.
+               10  IR-ACCOUNT-TYPE     PIC X(02).
+               10  IR-ANNUAL-RATE      PIC 9(2)V99.
+
+       01  WS-RATE-FOUND-FLAG          PIC X(01) VALUE 'N'.
+           88  RATE-FOUND               VALUE 'Y'.
+           88  RATE-NOT-FOUND           VALUE 'N'.
+
+       01  WS-CALC-FIELDS.
+           05  WS-FOUND-RATE           PIC 9(2)V99.
+           05  WS-INTEREST-AMOUNT      PIC S9(13)V99 COMP-3.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-ACCOUNT          PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUD-TYPE             PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUD-AVAIL-BAL        PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUD-RATE             PIC Z9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUD-INTEREST         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WS-AUD-RUN-DATE         PIC 9(8).
+           05  FILLER                  PIC X(41) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-ACCOUNTS      PIC X(01) VALUE 'N'.
+               88  END-OF-ACCOUNTS     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-ACCOUNTS
+               UNTIL END-OF-ACCOUNTS
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT CALCUL DES INTERETS ***'
+           OPEN INPUT  MASTER-ACCOUNT-FILE
+                OUTPUT INTEREST-TRANSACTION-FILE
+                       INTEREST-AUDIT-FILE
+
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER COMPTES: '
+                       WS-ACCT-STATUS
+               MOVE 'Y' TO WS-END-OF-ACCOUNTS
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM 110-LOAD-RATE-TABLE
+           PERFORM 120-READ-ACCOUNT.
+
+       110-LOAD-RATE-TABLE.
+      *    Taux annuels par type de compte (checking/savings/invest.)
+           MOVE 'CK' TO IR-ACCOUNT-TYPE(1)
+           MOVE 0.25 TO IR-ANNUAL-RATE(1)
+           MOVE 'SV' TO IR-ACCOUNT-TYPE(2)
+           MOVE 2.50 TO IR-ANNUAL-RATE(2)
+           MOVE 'IN' TO IR-ACCOUNT-TYPE(3)
+           MOVE 4.00 TO IR-ANNUAL-RATE(3).
+
+       120-READ-ACCOUNT.
+           READ MASTER-ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-ACCOUNTS
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNTS-READ
+           END-READ.
+
+       200-PROCESS-ACCOUNTS.
+           IF NOT END-OF-ACCOUNTS
+               IF MA-ACTIVE
+                   PERFORM 210-CALCULATE-INTEREST
+               END-IF
+               PERFORM 120-READ-ACCOUNT
+           END-IF.
+
+       210-CALCULATE-INTEREST.
+           PERFORM 211-FIND-RATE
+           IF RATE-FOUND
+      *        Intérêt mensuel = solde disponible * taux annuel / 12
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   MA-AVAILABLE-BALANCE * WS-FOUND-RATE / 100 / 12
+               IF WS-INTEREST-AMOUNT > ZERO
+                   PERFORM 220-WRITE-INTEREST-TRANSACTION
+                   PERFORM 230-WRITE-AUDIT-ENTRY
+                   ADD 1 TO WS-INTEREST-POSTED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+               END-IF
+           END-IF.
+
+       211-FIND-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-FLAG
+           SET IR-IDX TO 1
+           SEARCH IR-ENTRY
+               AT END
+                   DISPLAY 'AUCUN TAUX POUR LE TYPE DE COMPTE: '
+                           MA-ACCOUNT-TYPE
+               WHEN IR-ACCOUNT-TYPE(IR-IDX) = MA-ACCOUNT-TYPE
+                   MOVE IR-ANNUAL-RATE(IR-IDX) TO WS-FOUND-RATE
+                   MOVE 'Y' TO WS-RATE-FOUND-FLAG
+           END-SEARCH.
+
+       220-WRITE-INTEREST-TRANSACTION.
+           MOVE SPACES TO TRANSACTION-RECORD
+           ADD 1 TO WS-TRANS-SEQUENCE
+           MOVE WS-TRANS-SEQUENCE TO WS-TRANS-SEQ-DISPLAY
+      *    Siecle omis (WS-RUN-DATE(3:6) = AAMMJJ) : 'INT'+8+6 = 17
+      *    caracteres deborderait TR-TRANSACTION-ID PIC X(16), la meme
+      *    zone que BANKTRAN compare pour detecter les doublons
+      *    (WS-SEEN-ID) - une troncature y provoquerait de faux E010.
+           STRING 'INT' WS-RUN-DATE(3:6) WS-TRANS-SEQ-DISPLAY
+               DELIMITED BY SIZE INTO TR-TRANSACTION-ID
+           MOVE MA-ACCOUNT-NUMBER TO TR-ACCOUNT-NUMBER
+           MOVE 'IN' TO TR-TRANSACTION-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TR-AMOUNT
+           MOVE ZERO TO TR-DEST-ACCOUNT
+           MOVE WS-RUN-DATE TO TR-TRANSACTION-DATE
+           MOVE ZERO TO TR-TRANSACTION-TIME
+           MOVE MA-BRANCH-CODE TO TR-BRANCH-CODE
+           MOVE 'SYSTEM  ' TO TR-TELLER-ID
+           MOVE 'INTEREST ACCRUAL' TO TR-REFERENCE
+
+           WRITE TRANSACTION-RECORD.
+
+       230-WRITE-AUDIT-ENTRY.
+           MOVE MA-ACCOUNT-NUMBER TO WS-AUD-ACCOUNT
+           MOVE MA-ACCOUNT-TYPE TO WS-AUD-TYPE
+           MOVE MA-AVAILABLE-BALANCE TO WS-AUD-AVAIL-BAL
+           MOVE WS-FOUND-RATE TO WS-AUD-RATE
+           MOVE WS-INTEREST-AMOUNT TO WS-AUD-INTEREST
+           MOVE WS-RUN-DATE TO WS-AUD-RUN-DATE
+
+           WRITE INTEREST-AUDIT-RECORD FROM WS-AUDIT-DETAIL.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION CALCUL DES INTERETS ***'
+
+           PERFORM 310-PRINT-SUMMARY
+
+           CLOSE MASTER-ACCOUNT-FILE
+                 INTEREST-TRANSACTION-FILE
+                 INTEREST-AUDIT-FILE
+
+           DISPLAY '*** FIN CALCUL DES INTERETS ***'.
+
+       310-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '    RAPPORT SOMMAIRE - CALCUL DES INTERETS      '
+           DISPLAY '================================================'
+           DISPLAY 'COMPTES LUS            : ' WS-ACCOUNTS-READ
+           DISPLAY 'INTERETS COMPTABILISES : ' WS-INTEREST-POSTED
+           DISPLAY 'TOTAL DES INTERETS     : ' WS-TOTAL-INTEREST
+           DISPLAY '================================================'
+           DISPLAY ' '.
