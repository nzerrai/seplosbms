@@ -19,6 +19,23 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT PRODUCT-MASTER-FILE
+               ASSIGN TO 'product-master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODE
+               FILE STATUS IS WS-PRODUCT-STATUS.
+
+           SELECT REJECTED-ORDERS-FILE
+               ASSIGN TO 'rejected-orders.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO 'control-totals.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ORDER-FILE
@@ -36,6 +53,7 @@
                88  STATUS-PENDING   VALUE 'P'.
                88  STATUS-APPROVED  VALUE 'A'.
                88  STATUS-REJECTED  VALUE 'R'.
+               88  STATUS-BACKORDER VALUE 'B'.
            05  PRIORITY-CODE        PIC X(1).
                88  PRIORITY-LOW     VALUE 'L'.
                88  PRIORITY-MEDIUM  VALUE 'M'.
@@ -46,22 +64,71 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REPORT-LINE              PIC X(132).
 
+       FD  PRODUCT-MASTER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PRODUCT-MASTER-RECORD.
+           05  PROD-CODE            PIC X(6).
+           05  PROD-DESCRIPTION     PIC X(30).
+           05  PROD-QTY-ON-HAND     PIC 9(7).
+           05  PROD-REORDER-POINT   PIC 9(7).
+
+       FD  REJECTED-ORDERS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REJECTED-ORDER-RECORD.
+           05  RJO-ORDER-ID            PIC X(10).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-CUSTOMER-ID         PIC X(8).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-PRODUCT-CODE        PIC X(6).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-QUANTITY            PIC ZZZZ9.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-UNIT-PRICE          PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-DISCOUNT-RATE       PIC Z9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-CODE                PIC X(04).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  RJO-REASON              PIC X(25).
+           05  FILLER                  PIC X(19) VALUE SPACES.
+
+       FD  CONTROL-TOTALS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CONTROL-TOTALS.
+
        WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+       COPY REPORT-HEADER.
        01  WS-FILE-STATUS.
            05  WS-ORDER-STATUS      PIC XX.
            05  WS-REPORT-STATUS     PIC XX.
+           05  WS-PRODUCT-STATUS    PIC XX.
+           05  WS-REJECT-STATUS     PIC XX.
+           05  WS-CTL-STATUS        PIC XX.
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG          PIC X(1) VALUE 'N'.
                88  WS-EOF           VALUE 'Y'.
            05  WS-VALID-FLAG        PIC X(1) VALUE 'N'.
                88  WS-VALID-ORDER   VALUE 'Y'.
+           05  WS-STOCK-FOUND-FLAG  PIC X(1) VALUE 'N'.
+               88  WS-STOCK-FOUND   VALUE 'Y'.
+               88  WS-STOCK-NOT-FOUND VALUE 'N'.
+
+       01  WS-REJECT-CODE           PIC X(04) VALUE SPACES.
+       01  WS-REJECT-REASON         PIC X(25) VALUE SPACES.
 
        01  WS-COUNTERS.
            05  WS-TOTAL-ORDERS      PIC 9(7) VALUE 0.
            05  WS-APPROVED-ORDERS   PIC 9(7) VALUE 0.
            05  WS-REJECTED-ORDERS   PIC 9(7) VALUE 0.
            05  WS-PENDING-ORDERS    PIC 9(7) VALUE 0.
+           05  WS-BACKORDER-ORDERS  PIC 9(7) VALUE 0.
+           05  WS-ORDER-LINE-NUM    PIC 9(7) VALUE 0.
+           05  WS-BAD-ORDERS-COUNT  PIC 9(7) VALUE 0.
 
        01  WS-AMOUNTS.
            05  WS-ORDER-AMOUNT      PIC 9(9)V99.
@@ -76,11 +143,81 @@
            05  WS-MIN-PRICE         PIC 9(7)V99 VALUE 0.01.
            05  WS-MAX-PRICE         PIC 9(7)V99 VALUE 9999999.99.
 
+       01  WS-CUST-SUBTOTAL-TABLE.
+           05  WS-CUST-COUNT        PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-CUST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CUST-COUNT
+                   INDEXED BY WS-CUST-IDX.
+               10  WS-CUST-ID           PIC X(8).
+               10  WS-CUST-ORDER-COUNT  PIC 9(7) COMP-3.
+               10  WS-CUST-GROSS        PIC 9(11)V99 COMP-3.
+               10  WS-CUST-NET          PIC 9(11)V99 COMP-3.
+
+       01  WS-CUST-FOUND-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-CUST-FOUND        VALUE 'Y'.
+           88  WS-CUST-NOT-FOUND    VALUE 'N'.
+
+       01  WS-PENDING-HIGH-TABLE.
+           05  WS-PHO-COUNT         PIC 9(5) COMP-3 VALUE ZERO.
+           05  WS-PHO-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-PHO-COUNT
+                   INDEXED BY WS-PHO-IDX.
+               10  WS-PHO-ORDER-ID      PIC X(10).
+               10  WS-PHO-PRODUCT-CODE  PIC X(6).
+               10  WS-PHO-QUANTITY      PIC 9(5).
+
+       01  WS-REPROCESS-COUNT       PIC 9(7) VALUE 0.
+
+       01  WS-RUN-DATE-RAW.
+           05  WS-RUN-YEAR          PIC 9(4).
+           05  WS-RUN-MONTH         PIC 9(2).
+           05  WS-RUN-DAY           PIC 9(2).
+
+       01  WS-RUN-TIME-RAW.
+           05  WS-RUN-HOUR          PIC 9(2).
+           05  WS-RUN-MINUTE        PIC 9(2).
+           05  WS-RUN-SECOND        PIC 9(2).
+           05  WS-RUN-HUNDREDTH     PIC 9(2).
+
+       01  WS-RUN-DATE-DISPLAY      PIC X(10).
+       01  WS-RUN-TIME-DISPLAY      PIC X(08).
+       01  WS-REPORT-PAGE-NUMBER    PIC 9(4) VALUE 1.
+
+       01  WS-BATCH-TIMING.
+           05  WS-BATCH-END-TIME.
+               10  WS-END-HOUR      PIC 9(2).
+               10  WS-END-MINUTE    PIC 9(2).
+               10  WS-END-SECOND    PIC 9(2).
+           05  WS-ELAPSED-SECONDS      PIC S9(5) VALUE ZERO.
+           05  WS-ELAPSED-SECS-DISPLAY PIC ZZZZ9.
+           05  WS-THROUGHPUT-RATE      PIC 9(5)V99 VALUE ZERO.
+           05  WS-THROUGHPUT-DISPLAY   PIC ZZZZ9.99.
+
        01  WS-REPORT-HEADER.
            05  FILLER               PIC X(20) VALUE 'ORDER PROCESSING'.
            05  FILLER               PIC X(10) VALUE ' REPORT'.
            05  FILLER               PIC X(102) VALUE SPACES.
 
+       01  WS-REPORT-COLUMN-HEADER.
+           05  FILLER               PIC X(10) VALUE 'ORDER ID'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(08) VALUE 'CUSTOMER'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(06) VALUE 'PRODCT'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(07) VALUE 'QTY'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE 'AMOUNT'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE 'NET AMOUNT'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'STATUS'.
+           05  FILLER               PIC X(53) VALUE SPACES.
+
+       01  WS-REPORT-PAGING.
+           05  WS-LINES-PER-PAGE    PIC 9(03) VALUE 050.
+           05  WS-LINE-COUNT-ON-PAGE PIC 9(03) VALUE 0.
+
        01  WS-REPORT-DETAIL.
            05  WS-RPT-ORDER-ID      PIC X(10).
            05  FILLER               PIC X(2) VALUE SPACES.
@@ -97,44 +234,159 @@
            05  WS-RPT-STATUS        PIC X(10).
 
        01  WS-REPORT-SUMMARY.
-           05  FILLER               PIC X(20) VALUE 'SUMMARY STATISTICS'.
+           05  FILLER               PIC X(20)
+               VALUE 'SUMMARY STATISTICS'.
            05  FILLER               PIC X(112) VALUE SPACES.
 
+       01  WS-CUST-SUMMARY-HEADER.
+           05  FILLER               PIC X(30) VALUE
+               'CUSTOMER SUMMARY'.
+           05  FILLER               PIC X(102) VALUE SPACES.
+
+       01  WS-CUST-SUMMARY-LINE.
+           05  WS-CSL-CUSTOMER      PIC X(8).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-CSL-ORDER-COUNT   PIC ZZ,ZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-CSL-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-CSL-NET           PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
            PERFORM 2000-PROCESS-ORDERS
                UNTIL WS-EOF.
+           PERFORM 2900-REPROCESS-PENDING-HIGH.
            PERFORM 3000-FINALIZE.
            STOP RUN.
 
        1000-INITIALIZE.
            OPEN INPUT ORDER-FILE
-                OUTPUT REPORT-FILE.
+                OUTPUT REPORT-FILE
+                OUTPUT REJECTED-ORDERS-FILE.
 
            IF WS-ORDER-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING ORDER FILE: ' WS-ORDER-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
            IF WS-REPORT-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING REPORT FILE: ' WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REJECTED ORDERS FILE: '
+                   WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND CONTROL-TOTALS-FILE.
+
+           IF WS-CTL-STATUS NOT = '00' AND WS-CTL-STATUS NOT = '05'
+               DISPLAY 'ERROR OPENING CONTROL TOTALS FILE: '
+                   WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
+           PERFORM 1050-OPEN-PRODUCT-MASTER.
+           PERFORM 1075-GET-RUN-DATE-TIME.
            PERFORM 1100-WRITE-REPORT-HEADER.
            PERFORM 1200-READ-ORDER.
 
+       1050-OPEN-PRODUCT-MASTER.
+      *    PRODUCT-MASTER-FILE carries stock levels across runs;
+      *    create it on the first-ever run, otherwise open it for
+      *    update so approved orders can decrement quantity on hand.
+           OPEN I-O PRODUCT-MASTER-FILE.
+
+           IF WS-PRODUCT-STATUS = '35'
+               OPEN OUTPUT PRODUCT-MASTER-FILE
+               CLOSE PRODUCT-MASTER-FILE
+               OPEN I-O PRODUCT-MASTER-FILE
+           END-IF.
+
+           IF WS-PRODUCT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PRODUCT MASTER FILE: '
+                   WS-PRODUCT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1075-GET-RUN-DATE-TIME.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME-RAW FROM TIME.
+
+           STRING WS-RUN-YEAR   DELIMITED BY SIZE
+                  '-'           DELIMITED BY SIZE
+                  WS-RUN-MONTH  DELIMITED BY SIZE
+                  '-'           DELIMITED BY SIZE
+                  WS-RUN-DAY    DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-DISPLAY
+           END-STRING.
+
+           STRING WS-RUN-HOUR   DELIMITED BY SIZE
+                  ':'           DELIMITED BY SIZE
+                  WS-RUN-MINUTE DELIMITED BY SIZE
+                  ':'           DELIMITED BY SIZE
+                  WS-RUN-SECOND DELIMITED BY SIZE
+                  INTO WS-RUN-TIME-DISPLAY
+           END-STRING.
+
        1100-WRITE-REPORT-HEADER.
+           MOVE 'ORDER-PROCESSOR' TO RPTHDR-PROGRAM-NAME.
+           MOVE WS-RUN-DATE-DISPLAY TO RPTHDR-RUN-DATE.
+           MOVE WS-RUN-TIME-DISPLAY TO RPTHDR-RUN-TIME.
+           MOVE WS-REPORT-PAGE-NUMBER TO RPTHDR-PAGE-NUMBER.
+           WRITE REPORT-LINE FROM STANDARD-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
            WRITE REPORT-LINE FROM WS-REPORT-HEADER.
            MOVE SPACES TO REPORT-LINE.
            WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-COLUMN-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        1200-READ-ORDER.
+      *    A single severely malformed line (wrong length, embedded
+      *    low-values) must not abend a multi-thousand-line feed - any
+      *    file status other than successful-read or end-of-file is
+      *    logged to REJECTED-ORDERS-FILE and skipped.
            READ ORDER-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ.
 
+           IF NOT WS-EOF
+               ADD 1 TO WS-ORDER-LINE-NUM
+               IF WS-ORDER-STATUS NOT = '00'
+                   PERFORM 1210-WRITE-BAD-ORDER-EXCEPTION
+                   PERFORM 1200-READ-ORDER
+               END-IF
+           END-IF.
+
+       1210-WRITE-BAD-ORDER-EXCEPTION.
+           MOVE SPACES TO REJECTED-ORDER-RECORD
+           MOVE ORDER-ID TO RJO-ORDER-ID
+           MOVE CUSTOMER-ID TO RJO-CUSTOMER-ID
+           MOVE PRODUCT-CODE TO RJO-PRODUCT-CODE
+           MOVE ZERO TO RJO-QUANTITY RJO-UNIT-PRICE RJO-DISCOUNT-RATE
+           MOVE 'IOER' TO RJO-CODE
+           STRING 'IOERR L' DELIMITED BY SIZE
+                  WS-ORDER-LINE-NUM DELIMITED BY SIZE
+                  ' ST' DELIMITED BY SIZE
+                  WS-ORDER-STATUS DELIMITED BY SIZE
+                  INTO RJO-REASON
+           WRITE REJECTED-ORDER-RECORD
+           ADD 1 TO WS-BAD-ORDERS-COUNT
+           DISPLAY 'BAD ORDER RECORD SKIPPED AT LINE '
+                   WS-ORDER-LINE-NUM ' - FILE STATUS ' WS-ORDER-STATUS.
+
        2000-PROCESS-ORDERS.
            IF NOT WS-EOF
                ADD 1 TO WS-TOTAL-ORDERS
@@ -142,7 +394,10 @@
                IF WS-VALID-ORDER
                    PERFORM 2200-CALCULATE-AMOUNTS
                    PERFORM 2300-UPDATE-STATUS-COUNTERS
+                   PERFORM 2320-BUFFER-HIGH-PRIORITY-PENDING
+                   PERFORM 2350-UPDATE-STOCK-ON-HAND
                    PERFORM 2400-WRITE-DETAIL-LINE
+                   PERFORM 2600-ACCUMULATE-CUSTOMER-TOTALS
                ELSE
                    PERFORM 2500-HANDLE-INVALID-ORDER
                END-IF
@@ -151,12 +406,18 @@
 
        2100-VALIDATE-ORDER.
            MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-REASON.
 
       *    Validation 1: Quantity in range
            IF QUANTITY < WS-MIN-QUANTITY OR
               QUANTITY > WS-MAX-QUANTITY
                MOVE 'N' TO WS-VALID-FLAG
                DISPLAY 'INVALID QUANTITY FOR ORDER: ' ORDER-ID
+               IF WS-REJECT-REASON = SPACES
+                   MOVE ERR-ORD-O001-CODE TO WS-REJECT-CODE
+                   MOVE ERR-ORD-O001-DESC TO WS-REJECT-REASON
+               END-IF
            END-IF.
 
       *    Validation 2: Unit price in range
@@ -164,18 +425,58 @@
               UNIT-PRICE > WS-MAX-PRICE
                MOVE 'N' TO WS-VALID-FLAG
                DISPLAY 'INVALID PRICE FOR ORDER: ' ORDER-ID
+               IF WS-REJECT-REASON = SPACES
+                   MOVE ERR-ORD-O002-CODE TO WS-REJECT-CODE
+                   MOVE ERR-ORD-O002-DESC TO WS-REJECT-REASON
+               END-IF
            END-IF.
 
       *    Validation 3: Discount rate validation
            IF DISCOUNT-RATE > 50.00
                MOVE 'N' TO WS-VALID-FLAG
                DISPLAY 'EXCESSIVE DISCOUNT FOR ORDER: ' ORDER-ID
+               IF WS-REJECT-REASON = SPACES
+                   MOVE ERR-ORD-O003-CODE TO WS-REJECT-CODE
+                   MOVE ERR-ORD-O003-DESC TO WS-REJECT-REASON
+               END-IF
            END-IF.
 
       *    Validation 4: Product code not empty
            IF PRODUCT-CODE = SPACES
                MOVE 'N' TO WS-VALID-FLAG
                DISPLAY 'MISSING PRODUCT CODE FOR ORDER: ' ORDER-ID
+               IF WS-REJECT-REASON = SPACES
+                   MOVE ERR-ORD-O004-CODE TO WS-REJECT-CODE
+                   MOVE ERR-ORD-O004-DESC TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      *    Validation 5: Sufficient stock on hand
+           IF WS-VALID-ORDER
+               PERFORM 2150-CHECK-STOCK-LEVEL
+           END-IF.
+
+       2150-CHECK-STOCK-LEVEL.
+           MOVE PRODUCT-CODE TO PROD-CODE.
+           READ PRODUCT-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-STOCK-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-STOCK-FOUND-FLAG
+           END-READ.
+
+           IF WS-STOCK-NOT-FOUND
+               MOVE 'N' TO WS-VALID-FLAG
+               DISPLAY 'UNKNOWN PRODUCT CODE FOR ORDER: ' ORDER-ID
+               IF WS-REJECT-REASON = SPACES
+                   MOVE ERR-ORD-O005-CODE TO WS-REJECT-CODE
+                   MOVE ERR-ORD-O005-DESC TO WS-REJECT-REASON
+               END-IF
+           ELSE
+               IF QUANTITY > PROD-QTY-ON-HAND
+                   MOVE 'B' TO ORDER-STATUS
+                   DISPLAY 'INSUFFICIENT STOCK, BACKORDERED: ' ORDER-ID
+               END-IF
            END-IF.
 
        2200-CALCULATE-AMOUNTS.
@@ -214,10 +515,37 @@
                    ADD 1 TO WS-APPROVED-ORDERS
                WHEN STATUS-REJECTED
                    ADD 1 TO WS-REJECTED-ORDERS
+               WHEN STATUS-BACKORDER
+                   ADD 1 TO WS-BACKORDER-ORDERS
                WHEN OTHER
                    DISPLAY 'UNKNOWN STATUS FOR ORDER: ' ORDER-ID
            END-EVALUATE.
 
+       2320-BUFFER-HIGH-PRIORITY-PENDING.
+      *    Urgent orders that landed PENDING on the first pass get a
+      *    same-run second look in 2900-REPROCESS-PENDING-HIGH instead
+      *    of waiting for the next full batch cycle.
+           IF STATUS-PENDING AND PRIORITY-HIGH
+               AND WS-PHO-COUNT < 5000
+               ADD 1 TO WS-PHO-COUNT
+               MOVE ORDER-ID TO WS-PHO-ORDER-ID(WS-PHO-COUNT)
+               MOVE PRODUCT-CODE TO WS-PHO-PRODUCT-CODE(WS-PHO-COUNT)
+               MOVE QUANTITY TO WS-PHO-QUANTITY(WS-PHO-COUNT)
+           END-IF.
+
+       2350-UPDATE-STOCK-ON-HAND.
+      *    A backordered order has nothing on hand to ship, so only
+      *    decrement stock for orders that clear the check in full.
+      *    PROD-CODE still points at this order's product record.
+           IF NOT STATUS-BACKORDER
+               SUBTRACT QUANTITY FROM PROD-QTY-ON-HAND
+               REWRITE PRODUCT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR UPDATING STOCK FOR ORDER: '
+                           ORDER-ID
+               END-REWRITE
+           END-IF.
+
        2400-WRITE-DETAIL-LINE.
            MOVE ORDER-ID TO WS-RPT-ORDER-ID.
            MOVE CUSTOMER-ID TO WS-RPT-CUSTOMER.
@@ -233,16 +561,123 @@
                    MOVE 'APPROVED  ' TO WS-RPT-STATUS
                WHEN STATUS-REJECTED
                    MOVE 'REJECTED  ' TO WS-RPT-STATUS
+               WHEN STATUS-BACKORDER
+                   MOVE 'BACKORDER ' TO WS-RPT-STATUS
            END-EVALUATE.
 
+           PERFORM 2450-CHECK-PAGE-BREAK.
+
            WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-LINE-COUNT-ON-PAGE.
+
+       2450-CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM 2460-START-NEW-PAGE
+           END-IF.
+
+       2460-START-NEW-PAGE.
+           MOVE X'0C' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           ADD 1 TO WS-REPORT-PAGE-NUMBER.
+           MOVE 'ORDER-PROCESSOR' TO RPTHDR-PROGRAM-NAME.
+           MOVE WS-RUN-DATE-DISPLAY TO RPTHDR-RUN-DATE.
+           MOVE WS-RUN-TIME-DISPLAY TO RPTHDR-RUN-TIME.
+           MOVE WS-REPORT-PAGE-NUMBER TO RPTHDR-PAGE-NUMBER.
+           WRITE REPORT-LINE FROM STANDARD-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-COLUMN-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE 0 TO WS-LINE-COUNT-ON-PAGE.
 
        2500-HANDLE-INVALID-ORDER.
            DISPLAY 'INVALID ORDER SKIPPED: ' ORDER-ID.
 
+           MOVE ORDER-ID TO RJO-ORDER-ID.
+           MOVE CUSTOMER-ID TO RJO-CUSTOMER-ID.
+           MOVE PRODUCT-CODE TO RJO-PRODUCT-CODE.
+           MOVE QUANTITY TO RJO-QUANTITY.
+           MOVE UNIT-PRICE TO RJO-UNIT-PRICE.
+           MOVE DISCOUNT-RATE TO RJO-DISCOUNT-RATE.
+           MOVE WS-REJECT-CODE TO RJO-CODE.
+           MOVE WS-REJECT-REASON TO RJO-REASON.
+           WRITE REJECTED-ORDER-RECORD.
+
+       2600-ACCUMULATE-CUSTOMER-TOTALS.
+           MOVE 'N' TO WS-CUST-FOUND-FLAG.
+
+           IF WS-CUST-COUNT > 0
+               SET WS-CUST-IDX TO 1
+               SEARCH WS-CUST-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CUST-ID(WS-CUST-IDX) = CUSTOMER-ID
+                       ADD 1 TO WS-CUST-ORDER-COUNT(WS-CUST-IDX)
+                       ADD WS-ORDER-AMOUNT TO WS-CUST-GROSS(WS-CUST-IDX)
+                       ADD WS-NET-AMOUNT TO WS-CUST-NET(WS-CUST-IDX)
+                       MOVE 'Y' TO WS-CUST-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+           IF WS-CUST-NOT-FOUND AND WS-CUST-COUNT < 5000
+               ADD 1 TO WS-CUST-COUNT
+               MOVE CUSTOMER-ID TO WS-CUST-ID(WS-CUST-COUNT)
+               MOVE 1 TO WS-CUST-ORDER-COUNT(WS-CUST-COUNT)
+               MOVE WS-ORDER-AMOUNT TO WS-CUST-GROSS(WS-CUST-COUNT)
+               MOVE WS-NET-AMOUNT TO WS-CUST-NET(WS-CUST-COUNT)
+           END-IF.
+
+       2900-REPROCESS-PENDING-HIGH.
+           PERFORM 2910-REPROCESS-ONE-PENDING
+               VARYING WS-PHO-IDX FROM 1 BY 1
+               UNTIL WS-PHO-IDX > WS-PHO-COUNT.
+
+       2910-REPROCESS-ONE-PENDING.
+      *    Relaxed stock check: a high-priority order that only missed
+      *    approval by dipping into the reorder-point buffer ships now
+      *    instead of sitting in PENDING for the next batch cycle.
+           MOVE WS-PHO-PRODUCT-CODE(WS-PHO-IDX) TO PROD-CODE.
+           READ PRODUCT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-PHO-QUANTITY(WS-PHO-IDX) <=
+                       PROD-QTY-ON-HAND + PROD-REORDER-POINT
+                       PERFORM 2920-APPROVE-REPROCESSED-ORDER
+                   END-IF
+           END-READ.
+
+       2920-APPROVE-REPROCESSED-ORDER.
+           IF WS-PHO-QUANTITY(WS-PHO-IDX) <= PROD-QTY-ON-HAND
+               SUBTRACT WS-PHO-QUANTITY(WS-PHO-IDX)
+                   FROM PROD-QTY-ON-HAND
+           ELSE
+               MOVE ZERO TO PROD-QTY-ON-HAND
+           END-IF.
+
+           REWRITE PRODUCT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR UPDATING STOCK ON REPROCESS: '
+                       WS-PHO-ORDER-ID(WS-PHO-IDX)
+           END-REWRITE.
+
+           SUBTRACT 1 FROM WS-PENDING-ORDERS.
+           ADD 1 TO WS-APPROVED-ORDERS.
+           ADD 1 TO WS-REPROCESS-COUNT.
+           DISPLAY 'REPROCESSED TO APPROVED: '
+               WS-PHO-ORDER-ID(WS-PHO-IDX).
+
        3000-FINALIZE.
            PERFORM 3100-WRITE-SUMMARY.
-           CLOSE ORDER-FILE REPORT-FILE.
+           PERFORM 3200-WRITE-CUSTOMER-SUMMARY.
+           PERFORM 3300-WRITE-REPORT-TRAILER.
+           PERFORM 3400-DISPLAY-BATCH-TIMING.
+           PERFORM 3500-WRITE-CONTROL-TOTALS.
+           CLOSE ORDER-FILE REPORT-FILE PRODUCT-MASTER-FILE
+                 REJECTED-ORDERS-FILE CONTROL-TOTALS-FILE.
 
            DISPLAY 'PROCESSING COMPLETE'.
            DISPLAY 'TOTAL ORDERS PROCESSED: ' WS-TOTAL-ORDERS.
@@ -267,10 +702,22 @@
            MOVE WS-REJECTED-ORDERS TO REPORT-LINE(20:7).
            WRITE REPORT-LINE.
 
+           MOVE 'Bad Records Skip: ' TO REPORT-LINE.
+           MOVE WS-BAD-ORDERS-COUNT TO REPORT-LINE(20:7).
+           WRITE REPORT-LINE.
+
            MOVE 'Pending Orders:   ' TO REPORT-LINE.
            MOVE WS-PENDING-ORDERS TO REPORT-LINE(20:7).
            WRITE REPORT-LINE.
 
+           MOVE 'Backorder Orders: ' TO REPORT-LINE.
+           MOVE WS-BACKORDER-ORDERS TO REPORT-LINE(20:7).
+           WRITE REPORT-LINE.
+
+           MOVE 'Reprocessed to Approved: ' TO REPORT-LINE.
+           MOVE WS-REPROCESS-COUNT TO REPORT-LINE(27:7).
+           WRITE REPORT-LINE.
+
            MOVE 'Total Revenue:    ' TO REPORT-LINE.
            MOVE WS-TOTAL-REVENUE TO REPORT-LINE(20:14).
            WRITE REPORT-LINE.
@@ -278,3 +725,61 @@
            MOVE 'Total Discounts:  ' TO REPORT-LINE.
            MOVE WS-TOTAL-DISCOUNT TO REPORT-LINE(20:14).
            WRITE REPORT-LINE.
+
+       3200-WRITE-CUSTOMER-SUMMARY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-CUST-SUMMARY-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM 3210-WRITE-CUST-LINE
+               VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUST-COUNT.
+
+       3210-WRITE-CUST-LINE.
+           MOVE WS-CUST-ID(WS-CUST-IDX) TO WS-CSL-CUSTOMER.
+           MOVE WS-CUST-ORDER-COUNT(WS-CUST-IDX) TO WS-CSL-ORDER-COUNT.
+           MOVE WS-CUST-GROSS(WS-CUST-IDX) TO WS-CSL-GROSS.
+           MOVE WS-CUST-NET(WS-CUST-IDX) TO WS-CSL-NET.
+
+           WRITE REPORT-LINE FROM WS-CUST-SUMMARY-LINE.
+
+       3300-WRITE-REPORT-TRAILER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ORDER-PROCESSOR' TO RPTTLR-PROGRAM-NAME.
+           MOVE WS-TOTAL-ORDERS TO RPTTLR-RECORD-COUNT.
+           WRITE REPORT-LINE FROM STANDARD-REPORT-TRAILER.
+
+       3400-DISPLAY-BATCH-TIMING.
+           ACCEPT WS-BATCH-END-TIME FROM TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-RUN-HOUR * 3600 + WS-RUN-MINUTE * 60
+                  + WS-RUN-SECOND).
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF.
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECS-DISPLAY.
+           DISPLAY 'ELAPSED TIME (SECONDS): ' WS-ELAPSED-SECS-DISPLAY.
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-TOTAL-ORDERS / WS-ELAPSED-SECONDS
+               MOVE WS-THROUGHPUT-RATE TO WS-THROUGHPUT-DISPLAY
+               DISPLAY 'THROUGHPUT (ORDERS/SEC): '
+                       WS-THROUGHPUT-DISPLAY
+           ELSE
+               DISPLAY 'THROUGHPUT (ORDERS/SEC): N/A (ZERO ELAPSED)'
+           END-IF.
+
+       3500-WRITE-CONTROL-TOTALS.
+           MOVE 'ORDER-PROCESSOR'    TO CTL-JOB-NAME.
+           MOVE WS-RUN-DATE-RAW      TO CTL-RUN-DATE.
+           MOVE WS-RUN-HOUR          TO CTL-RUN-TIME(1:2).
+           MOVE WS-RUN-MINUTE        TO CTL-RUN-TIME(3:2).
+           MOVE WS-RUN-SECOND        TO CTL-RUN-TIME(5:2).
+           MOVE WS-TOTAL-ORDERS      TO CTL-RECORD-COUNT.
+           COMPUTE CTL-DOLLAR-TOTAL  = WS-TOTAL-REVENUE.
+           SET CTL-JOB-COMPLETE TO TRUE.
+           WRITE CONTROL-TOTAL-RECORD.
