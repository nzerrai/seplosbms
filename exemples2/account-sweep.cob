@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSWEEP.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * PROGRAMME DE BALAYAGE DES COMPTES DORMANTS ET FERMES            *
+      * - Traitement batch, exécuté indépendamment de BANKTRAN          *
+      * - Lecture séquentielle de MASTER-ACCOUNT-FILE                   *
+      * - Signale les comptes actifs/gelés sans mouvement depuis plus   *
+      *   de N jours (MA-LAST-TRANSACTION comparé à la date du run)     *
+      * - Signale séparément les comptes fermés dont le solde n'est     *
+      *   pas retombé à zéro, à faire remonter avant l'échéance         *
+      *   réglementaire de déshérence                                   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-ACCOUNT-FILE
+               ASSIGN TO ACCTIN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT DORMANT-ACCOUNT-FILE
+               ASSIGN TO DORMANT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DOR-STATUS.
+
+           SELECT CLOSED-BALANCE-FILE
+               ASSIGN TO CLOSEDBAL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CLB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  MASTER-ACCOUNT-RECORD.
+           05  MA-ACCOUNT-NUMBER       PIC 9(12).
+           05  MA-CUST-ID              PIC 9(10).
+           05  MA-CUSTOMER-NAME        PIC X(50).
+           05  MA-ACCOUNT-TYPE         PIC X(02).
+               88  MA-CHECKING         VALUE 'CK'.
+               88  MA-SAVINGS          VALUE 'SV'.
+               88  MA-INVESTMENT       VALUE 'IN'.
+           05  MA-CURRENT-BALANCE      PIC S9(13)V99 COMP-3.
+           05  MA-AVAILABLE-BALANCE    PIC S9(13)V99 COMP-3.
+           05  MA-OVERDRAFT-LIMIT      PIC 9(11)V99 COMP-3.
+           05  MA-LAST-TRANSACTION     PIC 9(8).
+           05  MA-OPEN-DATE            PIC 9(8).
+           05  MA-STATUS-CODE          PIC X(01).
+               88  MA-ACTIVE           VALUE 'A'.
+               88  MA-FROZEN           VALUE 'F'.
+               88  MA-CLOSED           VALUE 'C'.
+           05  MA-BRANCH-CODE          PIC X(6).
+           05  MA-CURRENCY-CODE        PIC X(3).
+           05  MA-OD-FEE-COUNT         PIC 9(03) COMP-3
+                                       VALUE ZERO.
+           05  FILLER                  PIC X(25).
+
+      *    Comptes actifs/gelés sans mouvement depuis WS-DORMANCY-DAYS.
+       FD  DORMANT-ACCOUNT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DORMANT-ACCOUNT-RECORD.
+           05  DA-ACCOUNT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-CUST-ID              PIC 9(10).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-ACCOUNT-TYPE         PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-CURRENT-BALANCE      PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-LAST-TRANSACTION     PIC 9(8).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-DAYS-DORMANT         PIC ZZZZ9.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  DA-BRANCH-CODE          PIC X(6).
+           05  FILLER                  PIC X(21) VALUE SPACES.
+
+      *    Comptes fermés dont le solde n'est pas retombé à zéro.
+       FD  CLOSED-BALANCE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CLOSED-BALANCE-RECORD.
+           05  CB-ACCOUNT-NUMBER       PIC 9(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CB-CUST-ID              PIC 9(10).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CB-ACCOUNT-TYPE         PIC X(02).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CB-CURRENT-BALANCE      PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CB-LAST-TRANSACTION     PIC 9(8).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  CB-BRANCH-CODE          PIC X(6).
+           05  FILLER                  PIC X(27) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-ACCT-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-DOR-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-CLB-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-READ        PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-DORMANT-FOUND        PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-CLOSED-WITH-BALANCE  PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  WS-PARAMETER-FIELDS.
+           05  WS-ARG-NUM              PIC 9(02) VALUE 1.
+           05  WS-DORMANCY-PARM        PIC X(05) VALUE SPACES.
+           05  WS-DORMANCY-DAYS        PIC 9(05) VALUE 180.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+
+       01  WS-DORMANCY-CALC.
+           05  WS-REFERENCE-DATE       PIC 9(8).
+           05  WS-RUN-DATE-INT         PIC S9(9) COMP-3.
+           05  WS-REFERENCE-DATE-INT   PIC S9(9) COMP-3.
+           05  WS-DAYS-DORMANT         PIC S9(7) COMP-3.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-ACCOUNTS      PIC X(01) VALUE 'N'.
+               88  END-OF-ACCOUNTS     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-ACCOUNTS
+               UNTIL END-OF-ACCOUNTS
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT BALAYAGE COMPTES DORMANTS/FERMES ***'
+           OPEN INPUT  MASTER-ACCOUNT-FILE
+                OUTPUT DORMANT-ACCOUNT-FILE
+                       CLOSED-BALANCE-FILE
+
+           IF WS-ACCT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER COMPTES: '
+                       WS-ACCT-STATUS
+               MOVE 'Y' TO WS-END-OF-ACCOUNTS
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM 105-PARSE-DORMANCY-PARAMETER
+           PERFORM 120-READ-ACCOUNT.
+
+      *    Paramètre optionnel : seuil de dormance en jours (défaut 180
+      *    jours si absent ou non fourni).
+       105-PARSE-DORMANCY-PARAMETER.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-DORMANCY-PARM FROM ARGUMENT-VALUE
+
+           IF WS-DORMANCY-PARM NOT = SPACES
+               MOVE WS-DORMANCY-PARM TO WS-DORMANCY-DAYS
+           END-IF
+
+           DISPLAY 'SEUIL DE DORMANCE (JOURS): ' WS-DORMANCY-DAYS.
+
+       120-READ-ACCOUNT.
+           READ MASTER-ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-ACCOUNTS
+               NOT AT END
+                   ADD 1 TO WS-ACCOUNTS-READ
+           END-READ.
+
+       200-PROCESS-ACCOUNTS.
+           IF NOT END-OF-ACCOUNTS
+               PERFORM 210-CHECK-DORMANCY
+               PERFORM 220-CHECK-CLOSED-BALANCE
+               PERFORM 120-READ-ACCOUNT
+           END-IF.
+
+       210-CHECK-DORMANCY.
+           IF MA-ACTIVE OR MA-FROZEN
+               PERFORM 211-COMPUTE-DAYS-DORMANT
+               IF WS-DAYS-DORMANT >= WS-DORMANCY-DAYS
+                   PERFORM 212-WRITE-DORMANT-RECORD
+               END-IF
+           END-IF.
+
+       211-COMPUTE-DAYS-DORMANT.
+           IF MA-LAST-TRANSACTION = ZERO
+               MOVE MA-OPEN-DATE TO WS-REFERENCE-DATE
+           ELSE
+               MOVE MA-LAST-TRANSACTION TO WS-REFERENCE-DATE
+           END-IF
+
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           COMPUTE WS-REFERENCE-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-REFERENCE-DATE)
+           COMPUTE WS-DAYS-DORMANT =
+               WS-RUN-DATE-INT - WS-REFERENCE-DATE-INT.
+
+       212-WRITE-DORMANT-RECORD.
+           MOVE MA-ACCOUNT-NUMBER TO DA-ACCOUNT-NUMBER
+           MOVE MA-CUST-ID TO DA-CUST-ID
+           MOVE MA-ACCOUNT-TYPE TO DA-ACCOUNT-TYPE
+           MOVE MA-CURRENT-BALANCE TO DA-CURRENT-BALANCE
+           MOVE WS-REFERENCE-DATE TO DA-LAST-TRANSACTION
+           MOVE WS-DAYS-DORMANT TO DA-DAYS-DORMANT
+           MOVE MA-BRANCH-CODE TO DA-BRANCH-CODE
+
+           WRITE DORMANT-ACCOUNT-RECORD.
+           ADD 1 TO WS-DORMANT-FOUND.
+
+       220-CHECK-CLOSED-BALANCE.
+           IF MA-CLOSED AND MA-CURRENT-BALANCE NOT = ZERO
+               PERFORM 221-WRITE-CLOSED-BALANCE-RECORD
+           END-IF.
+
+       221-WRITE-CLOSED-BALANCE-RECORD.
+           MOVE MA-ACCOUNT-NUMBER TO CB-ACCOUNT-NUMBER
+           MOVE MA-CUST-ID TO CB-CUST-ID
+           MOVE MA-ACCOUNT-TYPE TO CB-ACCOUNT-TYPE
+           MOVE MA-CURRENT-BALANCE TO CB-CURRENT-BALANCE
+           MOVE MA-LAST-TRANSACTION TO CB-LAST-TRANSACTION
+           MOVE MA-BRANCH-CODE TO CB-BRANCH-CODE
+
+           WRITE CLOSED-BALANCE-RECORD.
+           ADD 1 TO WS-CLOSED-WITH-BALANCE.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION BALAYAGE ***'
+
+           PERFORM 310-PRINT-SUMMARY
+
+           CLOSE MASTER-ACCOUNT-FILE
+                 DORMANT-ACCOUNT-FILE
+                 CLOSED-BALANCE-FILE
+
+           DISPLAY '*** FIN BALAYAGE COMPTES DORMANTS/FERMES ***'.
+
+       310-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '    RAPPORT SOMMAIRE - BALAYAGE COMPTES         '
+           DISPLAY '================================================'
+           DISPLAY 'COMPTES LUS               : ' WS-ACCOUNTS-READ
+           DISPLAY 'CANDIDATS DORMANCE        : ' WS-DORMANT-FOUND
+           DISPLAY 'FERMES AVEC SOLDE NON NUL : ' WS-CLOSED-WITH-BALANCE
+           DISPLAY '================================================'
+           DISPLAY ' '.
