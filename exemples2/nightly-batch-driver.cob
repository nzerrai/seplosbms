@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * ENCHAINEUR DU TRAITEMENT DE NUIT                                 *
+      * - Lance, dans l'ordre de dépendance, les cinq programmes         *
+      *   exécutés chaque nuit : DATA-TRANSFORMER, ORDER-PROCESSOR,      *
+      *   VSAM-CUSTOMER-PROCESSOR, BANKTRAN puis EMPLOYEE-PAYROLL        *
+      * - DATA-TRANSFORMER doit avoir produit le fichier du jour avant   *
+      *   qu'EMPLOYEE-PAYROLL ne le consomme ; VSAM-CUSTOMER-PROCESSOR   *
+      *   doit avoir rafraîchi CUSTOMER-FILE (CUST-BALANCE,              *
+      *   CUST-CREDIT-LIMIT) avant que BANKTRAN ne s'en serve pour       *
+      *   vérifier les plafonds en 223-UPDATE-ACCOUNT-BALANCE            *
+      * - Avant de lancer une étape, vérifie dans BATCH-STATUS-FILE      *
+      *   qu'elle n'a pas déjà été rejouée avec succès aujourd'hui,      *
+      *   pour qu'un même programme (BANKTRAN en particulier) ne soit    *
+      *   jamais rejoué deux fois le même jour par inadvertance          *
+      * - Arrête l'enchaînement dès qu'une étape rend un code retour     *
+      *   non nul ; les étapes suivantes ne sont pas tentées, et le      *
+      *   résumé final indique clairement quelle étape a échoué          *
+      * - Aucun ordonnanceur JCL n'existe dans cet atelier : chaque      *
+      *   étape est un exécutable indépendant sans lien d'appel COBOL    *
+      *   entre eux, invoqué ici via CALL "SYSTEM" comme le ferait un    *
+      *   step JCL, le code retour du shell tenant lieu de code retour   *
+      *   de step                                                        *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-STATUS-FILE
+               ASSIGN TO BATCHLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Une ligne par étape terminée (succès ou échec), accumulées
+      *    au fil des nuits comme CONTROL-TOTALS-FILE dans BANKTRAN ;
+      *    relu en entier au démarrage pour savoir ce qui a déjà tourné
+      *    aujourd'hui, puis complété (EXTEND) au fil de cette exécution.
+       FD  BATCH-STATUS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  BATCH-STATUS-RECORD.
+           05  BSR-STEP-NAME           PIC X(24).
+           05  BSR-RUN-DATE            PIC 9(08).
+           05  BSR-RETURN-CODE         PIC S9(04) COMP-3.
+           05  FILLER                  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *    Codes retour d'ouverture de fichier, un octet PIC X(02) par
+      *    fichier comme partout ailleurs dans ce système.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-LOG-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-DATE-FIELDS.
+           05  WS-CURRENT-DATE         PIC 9(08).
+
+      *    Programmes de la nuit, dans l'ordre où ils doivent tourner.
+      *    Chaque WS-STEP-PGM(n) est le nom de l'exécutable compilé du
+      *    programme correspondant (même nom que son PROGRAM-ID).
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 5 TIMES INDEXED BY WS-STEP-IDX.
+               10  WS-STEP-NAME        PIC X(24).
+               10  WS-STEP-PGM         PIC X(24).
+               10  WS-STEP-DONE-FLAG   PIC X(01) VALUE 'N'.
+                   88  STEP-ALREADY-DONE   VALUE 'Y'.
+               10  WS-STEP-RC          PIC S9(04) COMP-3 VALUE ZERO.
+               10  WS-STEP-RAN-FLAG    PIC X(01) VALUE 'N'.
+                   88  STEP-RAN-NOW        VALUE 'Y'.
+
+       01  WS-CHAIN-FIELDS.
+           05  WS-CHAIN-HALTED-FLAG    PIC X(01) VALUE 'N'.
+               88  CHAIN-HALTED        VALUE 'Y'.
+           05  WS-HALTED-AT-STEP       PIC X(24) VALUE SPACES.
+           05  WS-COMMAND-LINE         PIC X(80).
+           05  WS-LOG-EOF-FLAG         PIC X(01) VALUE 'N'.
+               88  LOG-EOF             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-RUN-BATCH-CHAIN
+           PERFORM 900-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           PERFORM 105-INIT-STEP-TABLE
+           PERFORM 110-LOAD-TODAYS-STATUS.
+
+      *    Ordre imposé par les dépendances décrites dans le bandeau
+      *    ci-dessus : DATA-TRANSFORMER avant EMPLOYEE-PAYROLL,
+      *    VSAM-CUSTOMER-PROCESSOR avant BANKTRAN.
+       105-INIT-STEP-TABLE.
+           MOVE 'DATA-TRANSFORMER'       TO WS-STEP-NAME(1)
+           MOVE 'DATA-TRANSFORMER'       TO WS-STEP-PGM(1)
+           MOVE 'ORDER-PROCESSOR'        TO WS-STEP-NAME(2)
+           MOVE 'ORDER-PROCESSOR'        TO WS-STEP-PGM(2)
+           MOVE 'VSAM-CUSTOMER-PROCESSOR' TO WS-STEP-NAME(3)
+           MOVE 'VSAM-CUSTOMER-PROCESSOR' TO WS-STEP-PGM(3)
+           MOVE 'BANKTRAN'               TO WS-STEP-NAME(4)
+           MOVE 'BANKTRAN'               TO WS-STEP-PGM(4)
+           MOVE 'EMPLOYEE-PAYROLL'       TO WS-STEP-NAME(5)
+           MOVE 'EMPLOYEE-PAYROLL'       TO WS-STEP-PGM(5).
+
+      *    Relit BATCH-STATUS-FILE en entier : toute étape déjà
+      *    terminée avec succès aujourd'hui (BSR-RUN-DATE = ce jour et
+      *    BSR-RETURN-CODE = zéro) est marquée STEP-ALREADY-DONE pour
+      *    ne pas être rejouée par 210-RUN-ONE-STEP plus bas.
+       110-LOAD-TODAYS-STATUS.
+           MOVE 'N' TO WS-LOG-EOF-FLAG
+           OPEN INPUT BATCH-STATUS-FILE
+           IF WS-LOG-STATUS = '00'
+               PERFORM 120-READ-STATUS-RECORD
+               PERFORM 130-APPLY-STATUS-RECORD
+                   UNTIL LOG-EOF
+               CLOSE BATCH-STATUS-FILE
+           END-IF.
+
+       120-READ-STATUS-RECORD.
+           READ BATCH-STATUS-FILE
+               AT END
+                   MOVE 'Y' TO WS-LOG-EOF-FLAG
+           END-READ.
+
+       130-APPLY-STATUS-RECORD.
+           IF BSR-RUN-DATE = WS-CURRENT-DATE AND BSR-RETURN-CODE = ZERO
+               SEARCH WS-STEP-ENTRY VARYING WS-STEP-IDX
+                   AT END
+                       CONTINUE
+                   WHEN WS-STEP-NAME(WS-STEP-IDX) = BSR-STEP-NAME
+                       SET STEP-ALREADY-DONE(WS-STEP-IDX) TO TRUE
+               END-SEARCH
+           END-IF
+           PERFORM 120-READ-STATUS-RECORD.
+
+      *    Étapes tentées dans l'ordre de la table, jusqu'à la
+      *    dernière ou jusqu'à ce qu'une étape échoue.
+       200-RUN-BATCH-CHAIN.
+           OPEN EXTEND BATCH-STATUS-FILE
+
+      *    Sans ce contrôle, un échec d'ouverture laisserait tourner
+      *    tout l'enchaînement pendant que 220-WRITE-STEP-STATUS écrit
+      *    dans un fichier jamais ouvert : le dédoublonnage "déjà
+      *    exécutée aujourd'hui" s'arrêterait en silence alors que
+      *    BATCHDRV rendrait tout de même un code succès.
+           IF WS-LOG-STATUS NOT = '00' AND WS-LOG-STATUS NOT = '05'
+               DISPLAY 'ERREUR OUVERTURE FICHIER JOURNAL ETAPES: '
+                       WS-LOG-STATUS
+               SET CHAIN-HALTED TO TRUE
+               MOVE 'OUVERTURE BATCH-STATUS-FILE' TO WS-HALTED-AT-STEP
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 210-RUN-ONE-STEP
+                   VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > 5 OR CHAIN-HALTED
+               CLOSE BATCH-STATUS-FILE
+           END-IF.
+
+       210-RUN-ONE-STEP.
+           IF STEP-ALREADY-DONE(WS-STEP-IDX)
+               DISPLAY 'ETAPE DEJA EXECUTEE AUJOURD''HUI, IGNOREE: '
+                       WS-STEP-NAME(WS-STEP-IDX)
+           ELSE
+               DISPLAY 'DEBUT ETAPE: ' WS-STEP-NAME(WS-STEP-IDX)
+               MOVE WS-STEP-PGM(WS-STEP-IDX) TO WS-COMMAND-LINE
+               CALL 'SYSTEM' USING WS-COMMAND-LINE
+               MOVE RETURN-CODE TO WS-STEP-RC(WS-STEP-IDX)
+               SET STEP-RAN-NOW(WS-STEP-IDX) TO TRUE
+               PERFORM 220-WRITE-STEP-STATUS
+
+               IF WS-STEP-RC(WS-STEP-IDX) NOT = ZERO
+                   SET CHAIN-HALTED TO TRUE
+                   MOVE WS-STEP-NAME(WS-STEP-IDX) TO WS-HALTED-AT-STEP
+                   DISPLAY 'ETAPE EN ECHEC, CODE RETOUR: '
+                           WS-STEP-RC(WS-STEP-IDX)
+                   DISPLAY 'ENCHAINEMENT INTERROMPU APRES: '
+                           WS-STEP-NAME(WS-STEP-IDX)
+               ELSE
+                   SET STEP-ALREADY-DONE(WS-STEP-IDX) TO TRUE
+                   DISPLAY 'ETAPE TERMINEE AVEC SUCCES: '
+                           WS-STEP-NAME(WS-STEP-IDX)
+               END-IF
+           END-IF.
+
+       220-WRITE-STEP-STATUS.
+           MOVE WS-STEP-NAME(WS-STEP-IDX) TO BSR-STEP-NAME
+           MOVE WS-CURRENT-DATE           TO BSR-RUN-DATE
+           MOVE WS-STEP-RC(WS-STEP-IDX)   TO BSR-RETURN-CODE
+
+           WRITE BATCH-STATUS-RECORD.
+
+       900-FINALIZE.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY 'RESUME ENCHAINEMENT DE NUIT - ' WS-CURRENT-DATE
+           DISPLAY '================================================'
+           PERFORM 910-PRINT-STEP-SUMMARY
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > 5
+
+           IF CHAIN-HALTED
+               DISPLAY '----------------------------------------'
+               DISPLAY 'ENCHAINEMENT NON TERMINE - ARRET APRES: '
+                       WS-HALTED-AT-STEP
+           ELSE
+               DISPLAY '----------------------------------------'
+               DISPLAY 'ENCHAINEMENT TERMINE AVEC SUCCES'
+           END-IF
+           DISPLAY '================================================'.
+
+       910-PRINT-STEP-SUMMARY.
+           EVALUATE TRUE
+               WHEN STEP-ALREADY-DONE(WS-STEP-IDX)
+                       AND NOT STEP-RAN-NOW(WS-STEP-IDX)
+                   DISPLAY WS-STEP-NAME(WS-STEP-IDX)
+                           ': DEJA FAIT AUJOURD''HUI (IGNOREE)'
+               WHEN STEP-RAN-NOW(WS-STEP-IDX)
+                       AND WS-STEP-RC(WS-STEP-IDX) = ZERO
+                   DISPLAY WS-STEP-NAME(WS-STEP-IDX)
+                           ': OK (CODE RETOUR 0)'
+               WHEN STEP-RAN-NOW(WS-STEP-IDX)
+                   DISPLAY WS-STEP-NAME(WS-STEP-IDX)
+                           ': ECHEC (CODE RETOUR '
+                           WS-STEP-RC(WS-STEP-IDX) ')'
+               WHEN OTHER
+                   DISPLAY WS-STEP-NAME(WS-STEP-IDX)
+                           ': NON TENTEE'
+           END-EVALUATE.
