@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITCON.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * CONSOLIDATION DE LA PISTE D'AUDIT MULTI-SYSTEME                 *
+      * - Traitement batch, exécuté après BANKTRAN, VSAM-CUSTOMER-      *
+      *   PROCESSOR et EMPLOYEE-PAYROLL pour une date donnée            *
+      * - Lit AUDIT-TRAIL-FILE (BANKTRAN), ERROR-LOG-FILE (VSAM-        *
+      *   CUSTOMER-PROCESSOR) et PAYROLL-EXCEPTION-FILE (EMPLOYEE-      *
+      *   PAYROLL), trois formats plats distincts sans convention       *
+      *   commune d'horodatage, et les normalise en un seul             *
+      *   enregistrement d'activité par ligne                           *
+      * - Trie le résultat par date puis heure pour donner une vue      *
+      *   chronologique unique, filtrable en option sur un compte ou    *
+      *   un identifiant client, plutôt que de dépouiller trois         *
+      *   fichiers de formats différents à la main                      *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO ERRLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ELOG-STATUS.
+
+           SELECT PAYROLL-EXCEPTION-FILE
+               ASSIGN TO 'payroll-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEXC-STATUS.
+
+           SELECT SORT-ACTIVITY-FILE
+               ASSIGN TO SRTACT.
+
+           SELECT CONSOLIDATED-ACTIVITY-FILE
+               ASSIGN TO CONSACT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CAR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Reprend exactement la disposition de WS-AUDIT-RECORD dans
+      *    BANKTRAN (les 166 premiers octets de l'enregistrement de
+      *    200, le reste étant du remplissage laissé par le WRITE ...
+      *    FROM d'origine).
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+      *    Disposition alignee sur WS-AUDIT-RECORD de BANKTRAN, qui
+      *    ecrit ce fichier (montants non signes sur 16 caracteres,
+      *    enregistrement physique de 200 caracteres complete par des
+      *    espaces) : un ecart d'un seul octet ici desynchronise tous
+      *    les champs suivants puisque AUDIT-TRAIL-FILE est en
+      *    ORGANIZATION SEQUENTIAL, pas LINE SEQUENTIAL.
+       01  AUD-TRAIL-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  FILLER                  PIC X(03).
+           05  AUD-TRAN-ID             PIC X(16).
+           05  FILLER                  PIC X(03).
+           05  AUD-ACCOUNT             PIC 9(12).
+           05  FILLER                  PIC X(03).
+           05  AUD-TYPE                PIC X(02).
+           05  FILLER                  PIC X(03).
+           05  AUD-AMOUNT              PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03).
+           05  AUD-OLD-BAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(03).
+           05  AUD-NEW-BAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(78).
+
+      *    Reprend la disposition de ERROR-LOG-RECORD de VSAM-
+      *    CUSTOMER-PROCESSOR depuis que celui-ci porte ELOG-DATE et
+      *    ELOG-CUST-ID en tête (voir demande précédente).
+       FD  ERROR-LOG-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ELOG-INPUT-RECORD.
+           05  ELOG-IN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(03).
+           05  ELOG-IN-CUST-ID         PIC 9(10).
+           05  FILLER                  PIC X(03).
+           05  ELOG-IN-MESSAGE         PIC X(80).
+
+      *    Reprend la disposition de PAYROLL-EXCEPTION-RECORD
+      *    d'EMPLOYEE-PAYROLL, y compris PEXC-RUN-DATE.
+       FD  PAYROLL-EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  PEXC-INPUT-RECORD.
+           05  PEXC-IN-EMP-ID          PIC X(6).
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-EMP-NAME        PIC X(30).
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-CODE            PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-REASON          PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-HOURS-WORKED    PIC ZZ9.99.
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-NET-SALARY      PIC -ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-BAD-TAX-CODE    PIC X(1).
+           05  FILLER                  PIC X(3).
+           05  PEXC-IN-RUN-DATE        PIC 9(8).
+
+      *    Fichier de travail du tri : un enregistrement normalisé par
+      *    événement source, sans séparateurs, uniquement les données
+      *    nécessaires au tri et à la reconstruction de la ligne de
+      *    sortie.
+       SD  SORT-ACTIVITY-FILE.
+       01  SORT-ACTIVITY-RECORD.
+           05  SRT-ACTIVITY-DATE       PIC 9(08).
+           05  SRT-ACTIVITY-TIME       PIC 9(06).
+           05  SRT-SOURCE-SYSTEM       PIC X(10).
+           05  SRT-ID-TYPE             PIC X(08).
+           05  SRT-ACTIVITY-ID         PIC X(12).
+           05  SRT-DESCRIPTION         PIC X(50).
+           05  SRT-AMOUNT              PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       FD  CONSOLIDATED-ACTIVITY-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CONSOLIDATED-ACTIVITY-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-CODES.
+           05  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-ELOG-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-PEXC-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-CAR-STATUS           PIC X(02) VALUE SPACES.
+
+      *    Paramètres d'appel : date de traitement (par défaut la date
+      *    système si absente) et identifiant numérique optionnel
+      *    (compte ou client) sur lequel restreindre le rapport. Zéro
+      *    veut dire "pas de filtre".
+       01  WS-CALL-PARAMETERS.
+           05  WS-ARG-NUM              PIC 9(02) VALUE 1.
+           05  WS-DATE-PARM            PIC X(08) VALUE SPACES.
+           05  WS-ID-PARM              PIC X(12) VALUE SPACES.
+
+       01  WS-FILTER-DATE              PIC 9(08) VALUE ZERO.
+       01  WS-FILTER-ID-NUM            PIC 9(12) VALUE ZERO.
+
+       01  WS-CAR-LINE.
+           05  WCL-ACTIVITY-DATE       PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-ACTIVITY-TIME       PIC 9(06).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-SOURCE-SYSTEM       PIC X(10).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-ID-TYPE             PIC X(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-ACTIVITY-ID         PIC X(12).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-DESCRIPTION         PIC X(50).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  WCL-AMOUNT              PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(21) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-AUD-RECORDS-READ     PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-ELOG-RECORDS-READ    PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-PEXC-RECORDS-READ    PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-ACTIVITY-RELEASED    PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-WRITTEN      PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-AUD-EOF-FLAG         PIC X(01) VALUE 'N'.
+               88  AUD-EOF             VALUE 'Y'.
+           05  WS-ELOG-EOF-FLAG        PIC X(01) VALUE 'N'.
+               88  ELOG-EOF            VALUE 'Y'.
+           05  WS-PEXC-EOF-FLAG        PIC X(01) VALUE 'N'.
+               88  PEXC-EOF            VALUE 'Y'.
+           05  WS-SORT-EOF-FLAG        PIC X(01) VALUE 'N'.
+               88  SORT-RETURN-EOF     VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+
+           SORT SORT-ACTIVITY-FILE
+               ON ASCENDING KEY SRT-ACTIVITY-DATE
+                                SRT-ACTIVITY-TIME
+               INPUT PROCEDURE 200-BUILD-SORT-FILE
+                   THRU 200-BUILD-SORT-FILE-EXIT
+               OUTPUT PROCEDURE 500-WRITE-CONSOLIDATED-REPORT
+                   THRU 500-WRITE-CONSOLIDATED-REPORT-EXIT
+
+           PERFORM 900-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT CONSOLIDATION PISTE D''AUDIT ***'
+
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-DATE-PARM FROM ARGUMENT-VALUE
+           MOVE 2 TO WS-ARG-NUM
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT WS-ID-PARM FROM ARGUMENT-VALUE
+
+           IF WS-DATE-PARM = SPACES OR WS-DATE-PARM = ZERO
+               ACCEPT WS-FILTER-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-DATE-PARM TO WS-FILTER-DATE
+           END-IF
+
+           IF WS-ID-PARM = SPACES
+               MOVE ZERO TO WS-FILTER-ID-NUM
+           ELSE
+               MOVE WS-ID-PARM TO WS-FILTER-ID-NUM
+           END-IF
+
+           DISPLAY 'DATE TRAITEE      : ' WS-FILTER-DATE
+           DISPLAY 'FILTRE IDENTIFIANT: ' WS-FILTER-ID-NUM
+
+           OPEN INPUT  AUDIT-TRAIL-FILE
+                       ERROR-LOG-FILE
+                       PAYROLL-EXCEPTION-FILE
+                OUTPUT CONSOLIDATED-ACTIVITY-FILE.
+
+      *----------------------------------------------------------------
+      *    ETAPE DE TRI - PROCEDURE D'ENTREE
+      *    Lit les trois journaux source et alimente SORT-ACTIVITY-FILE
+      *    d'un enregistrement normalisé par événement retenu.
+      *----------------------------------------------------------------
+       200-BUILD-SORT-FILE.
+           PERFORM 210-READ-AUDIT-TRAIL
+           PERFORM 211-PROCESS-AUDIT-RECORD UNTIL AUD-EOF
+
+           PERFORM 220-READ-ERROR-LOG
+           PERFORM 221-PROCESS-ERROR-LOG-RECORD UNTIL ELOG-EOF
+
+           PERFORM 230-READ-PAYROLL-EXCEPTION
+           PERFORM 231-PROCESS-PAYROLL-RECORD UNTIL PEXC-EOF.
+
+       200-BUILD-SORT-FILE-EXIT.
+           EXIT.
+
+       210-READ-AUDIT-TRAIL.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-AUD-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-AUD-RECORDS-READ
+           END-READ.
+
+       211-PROCESS-AUDIT-RECORD.
+           IF AUD-TIMESTAMP(1:8) = WS-FILTER-DATE
+                   AND (WS-FILTER-ID-NUM = ZERO
+                        OR AUD-ACCOUNT = WS-FILTER-ID-NUM)
+               MOVE AUD-TIMESTAMP(1:8)  TO SRT-ACTIVITY-DATE
+               MOVE AUD-TIMESTAMP(9:6)  TO SRT-ACTIVITY-TIME
+               MOVE 'BANKTRAN'          TO SRT-SOURCE-SYSTEM
+               MOVE 'ACCOUNT'           TO SRT-ID-TYPE
+               MOVE AUD-ACCOUNT         TO SRT-ACTIVITY-ID
+               MOVE AUD-AMOUNT          TO SRT-AMOUNT
+               STRING 'TRAN ' AUD-TRAN-ID ' TYPE ' AUD-TYPE
+                   DELIMITED BY SIZE INTO SRT-DESCRIPTION
+               RELEASE SORT-ACTIVITY-RECORD
+               ADD 1 TO WS-ACTIVITY-RELEASED
+           END-IF
+           PERFORM 210-READ-AUDIT-TRAIL.
+
+       220-READ-ERROR-LOG.
+           READ ERROR-LOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-ELOG-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-ELOG-RECORDS-READ
+           END-READ.
+
+       221-PROCESS-ERROR-LOG-RECORD.
+           IF ELOG-IN-DATE = WS-FILTER-DATE
+                   AND (WS-FILTER-ID-NUM = ZERO
+                        OR ELOG-IN-CUST-ID = WS-FILTER-ID-NUM)
+               MOVE ELOG-IN-DATE        TO SRT-ACTIVITY-DATE
+               MOVE ZERO                TO SRT-ACTIVITY-TIME
+               MOVE 'CUST-PROC'         TO SRT-SOURCE-SYSTEM
+               MOVE 'CUSTOMER'          TO SRT-ID-TYPE
+               MOVE ELOG-IN-CUST-ID     TO SRT-ACTIVITY-ID
+               MOVE ZERO                TO SRT-AMOUNT
+               MOVE ELOG-IN-MESSAGE(1:50) TO SRT-DESCRIPTION
+               RELEASE SORT-ACTIVITY-RECORD
+               ADD 1 TO WS-ACTIVITY-RELEASED
+           END-IF
+           PERFORM 220-READ-ERROR-LOG.
+
+       230-READ-PAYROLL-EXCEPTION.
+           READ PAYROLL-EXCEPTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-PEXC-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-PEXC-RECORDS-READ
+           END-READ.
+
+       231-PROCESS-PAYROLL-RECORD.
+      *    Un identifiant employé est alphabétique : un filtre
+      *    numérique actif ne peut jamais le désigner, ces lignes sont
+      *    donc exclues plutôt que comparées à tort.
+           IF PEXC-IN-RUN-DATE = WS-FILTER-DATE
+                   AND WS-FILTER-ID-NUM = ZERO
+               MOVE PEXC-IN-RUN-DATE    TO SRT-ACTIVITY-DATE
+               MOVE ZERO                TO SRT-ACTIVITY-TIME
+               MOVE 'PAYROLL'           TO SRT-SOURCE-SYSTEM
+               MOVE 'EMPLOYEE'          TO SRT-ID-TYPE
+               MOVE PEXC-IN-EMP-ID      TO SRT-ACTIVITY-ID
+               MOVE PEXC-IN-NET-SALARY  TO SRT-AMOUNT
+               STRING PEXC-IN-CODE ' ' PEXC-IN-REASON
+                   DELIMITED BY SIZE INTO SRT-DESCRIPTION
+               RELEASE SORT-ACTIVITY-RECORD
+               ADD 1 TO WS-ACTIVITY-RELEASED
+           END-IF
+           PERFORM 230-READ-PAYROLL-EXCEPTION.
+
+      *----------------------------------------------------------------
+      *    ETAPE DE TRI - PROCEDURE DE SORTIE
+      *    Reprend les enregistrements triés et produit la ligne de
+      *    rapport consolidée.
+      *----------------------------------------------------------------
+       500-WRITE-CONSOLIDATED-REPORT.
+           PERFORM 510-RETURN-SORTED-RECORD
+           PERFORM 520-WRITE-REPORT-LINE UNTIL SORT-RETURN-EOF.
+
+       500-WRITE-CONSOLIDATED-REPORT-EXIT.
+           EXIT.
+
+       510-RETURN-SORTED-RECORD.
+           RETURN SORT-ACTIVITY-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-FLAG
+           END-RETURN.
+
+       520-WRITE-REPORT-LINE.
+           MOVE SRT-ACTIVITY-DATE   TO WCL-ACTIVITY-DATE
+           MOVE SRT-ACTIVITY-TIME   TO WCL-ACTIVITY-TIME
+           MOVE SRT-SOURCE-SYSTEM   TO WCL-SOURCE-SYSTEM
+           MOVE SRT-ID-TYPE         TO WCL-ID-TYPE
+           MOVE SRT-ACTIVITY-ID     TO WCL-ACTIVITY-ID
+           MOVE SRT-DESCRIPTION     TO WCL-DESCRIPTION
+           MOVE SRT-AMOUNT          TO WCL-AMOUNT
+
+           WRITE CONSOLIDATED-ACTIVITY-RECORD FROM WS-CAR-LINE
+           ADD 1 TO WS-RECORDS-WRITTEN
+
+           PERFORM 510-RETURN-SORTED-RECORD.
+
+       900-FINALIZE.
+           DISPLAY '*** FINALISATION CONSOLIDATION ***'
+
+           CLOSE AUDIT-TRAIL-FILE
+                 ERROR-LOG-FILE
+                 PAYROLL-EXCEPTION-FILE
+                 CONSOLIDATED-ACTIVITY-FILE
+
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '  RAPPORT SOMMAIRE - CONSOLIDATION PISTE AUDIT '
+           DISPLAY '================================================'
+           DISPLAY 'AUDIT-TRAIL LUS           : ' WS-AUD-RECORDS-READ
+           DISPLAY 'ERROR-LOG LUS             : ' WS-ELOG-RECORDS-READ
+           DISPLAY 'PAYROLL-EXCEPTION LUS     : ' WS-PEXC-RECORDS-READ
+           DISPLAY 'EVENEMENTS RETENUS        : ' WS-ACTIVITY-RELEASED
+           DISPLAY 'LIGNES ECRITES            : ' WS-RECORDS-WRITTEN
+           DISPLAY '================================================'
+           DISPLAY ' '
+           DISPLAY '*** FIN CONSOLIDATION PISTE D''AUDIT ***'.
