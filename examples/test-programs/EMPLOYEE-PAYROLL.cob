@@ -19,6 +19,33 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PAY-STATUS.
 
+           SELECT PAYROLL-REGISTER-FILE
+               ASSIGN TO 'payroll-register.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
+           SELECT YTD-EMPLOYEE-FILE
+               ASSIGN TO 'ytd-employees.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT PAYROLL-PARAMETER-FILE
+               ASSIGN TO 'payroll-parameters.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT PAYROLL-EXCEPTION-FILE
+               ASSIGN TO 'payroll-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CONTROL-TOTALS-FILE
+               ASSIGN TO 'control-totals.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
@@ -46,10 +73,69 @@
            05  PAY-DEPARTMENT       PIC X(4).
            05  PAY-PERIOD           PIC X(10).
 
+       FD  PAYROLL-REGISTER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REGISTER-LINE             PIC X(132).
+
+       FD  YTD-EMPLOYEE-FILE.
+       01  YTD-EMPLOYEE-RECORD.
+           05  YTD-EMP-ID           PIC X(6).
+           05  YTD-EMP-NAME         PIC X(30).
+           05  YTD-GROSS-SALARY     PIC 9(9)V99.
+           05  YTD-TAX-AMOUNT       PIC 9(9)V99.
+           05  YTD-NET-SALARY       PIC 9(9)V99.
+           05  YTD-PAY-PERIODS      PIC 9(3).
+           05  YTD-LAST-UPDATE      PIC X(10).
+
+       FD  PAYROLL-PARAMETER-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PAYROLL-PARAMETER-RECORD.
+           05  PARM-STANDARD-TAX-RATE PIC 99V99.
+           05  PARM-REDUCED-TAX-RATE  PIC 99V99.
+           05  PARM-EXEMPT-TAX-RATE   PIC 99V99.
+           05  PARM-SOCIAL-SEC-RATE   PIC 99V99.
+           05  PARM-REGULAR-HOURS     PIC 9(3).
+           05  PARM-OVERTIME-MULT     PIC 9V99.
+
+       FD  PAYROLL-EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PAYROLL-EXCEPTION-RECORD.
+           05  PEXC-EMP-ID          PIC X(6).
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-EMP-NAME        PIC X(30).
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-CODE            PIC X(4).
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-REASON          PIC X(20).
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-HOURS-WORKED    PIC ZZ9.99.
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-NET-SALARY      PIC -ZZZ,ZZ9.99.
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-BAD-TAX-CODE    PIC X(1).
+           05  FILLER               PIC X(3) VALUE ' | '.
+           05  PEXC-RUN-DATE        PIC 9(8).
+           05  FILLER               PIC X(1) VALUE SPACES.
+
+       FD  CONTROL-TOTALS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       COPY CONTROL-TOTALS.
+
        WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+       COPY REPORT-HEADER.
        01  WS-FILE-STATUS.
            05  WS-EMP-STATUS        PIC XX.
            05  WS-PAY-STATUS        PIC XX.
+           05  WS-REG-STATUS        PIC XX.
+           05  WS-YTD-STATUS        PIC XX.
+           05  WS-PARM-STATUS       PIC XX.
+           05  WS-EXC-STATUS        PIC XX.
+           05  WS-CTL-STATUS        PIC XX.
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG          PIC X(1) VALUE 'N'.
@@ -60,6 +146,7 @@
            05  WS-STANDARD-TAX-COUNT  PIC 9(7) VALUE 0.
            05  WS-REDUCED-TAX-COUNT   PIC 9(7) VALUE 0.
            05  WS-EXEMPT-TAX-COUNT    PIC 9(7) VALUE 0.
+           05  WS-EXCEPTION-COUNT     PIC 9(7) VALUE 0.
 
        01  WS-SALARY-COMPONENTS.
            05  WS-BASE-SALARY       PIC 9(8)V99.
@@ -69,6 +156,7 @@
            05  WS-TAX-AMOUNT        PIC 9(8)V99.
            05  WS-SOCIAL-SEC        PIC 9(8)V99.
            05  WS-NET-SALARY        PIC 9(8)V99.
+           05  WS-NET-SALARY-SIGNED PIC S9(8)V99.
 
        01  WS-TAX-RATES.
            05  WS-STANDARD-TAX-RATE PIC 99V99 VALUE 25.00.
@@ -80,11 +168,31 @@
            05  WS-REGULAR-HOURS     PIC 9(3) VALUE 160.
            05  WS-OVERTIME-MULT     PIC 9V99 VALUE 1.50.
 
+       01  WS-DEPT-SUBTOTAL-TABLE.
+           05  WS-DEPT-COUNT        PIC 9(3) COMP-3 VALUE ZERO.
+           05  WS-DEPT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-DEPT-COUNT
+                   INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE         PIC X(4).
+               10  WS-DEPT-EMP-COUNT    PIC 9(5) COMP-3.
+               10  WS-DEPT-GROSS        PIC 9(11)V99 COMP-3.
+               10  WS-DEPT-TAX          PIC 9(11)V99 COMP-3.
+               10  WS-DEPT-NET          PIC 9(11)V99 COMP-3.
+
+       01  WS-DEPT-FOUND-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-DEPT-FOUND        VALUE 'Y'.
+           88  WS-DEPT-NOT-FOUND    VALUE 'N'.
+
        01  WS-TOTALS.
            05  WS-TOTAL-GROSS       PIC 9(11)V99 VALUE 0.
            05  WS-TOTAL-TAX         PIC 9(11)V99 VALUE 0.
            05  WS-TOTAL-NET         PIC 9(11)V99 VALUE 0.
 
+       01  WS-TOTALS-DISPLAY.
+           05  WS-TOTAL-GROSS-DISPLAY   PIC ZZZZ,ZZZ,ZZ9.99.
+           05  WS-TOTAL-TAX-DISPLAY     PIC ZZZZ,ZZZ,ZZ9.99.
+           05  WS-TOTAL-NET-DISPLAY     PIC ZZZZ,ZZZ,ZZ9.99.
+
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
                10  WS-YEAR          PIC 9(4).
@@ -95,12 +203,62 @@
                10  WS-MINUTES       PIC 9(2).
                10  WS-SECONDS       PIC 9(2).
 
+       01  WS-RUN-TIME-DISPLAY      PIC X(08).
+       01  WS-REPORT-PAGE-NUMBER    PIC 9(4) VALUE 1.
+
+       01  WS-BATCH-TIMING.
+           05  WS-BATCH-END-TIME.
+               10  WS-END-HOUR      PIC 9(2).
+               10  WS-END-MINUTE    PIC 9(2).
+               10  WS-END-SECOND    PIC 9(2).
+           05  WS-ELAPSED-SECONDS      PIC S9(5) VALUE ZERO.
+           05  WS-ELAPSED-SECS-DISPLAY PIC ZZZZ9.
+           05  WS-THROUGHPUT-RATE      PIC 9(5)V99 VALUE ZERO.
+           05  WS-THROUGHPUT-DISPLAY   PIC ZZZZ9.99.
+
        01  WS-PAY-PERIOD-STRING     PIC X(10).
 
        01  WS-NAME-PARTS.
            05  WS-FIRST-NAME        PIC X(15).
            05  WS-LAST-NAME         PIC X(15).
 
+       01  WS-REGISTER-HEADER.
+           05  FILLER               PIC X(20) VALUE 'PAYROLL REGISTER'.
+           05  FILLER               PIC X(112) VALUE SPACES.
+
+       01  WS-REGISTER-DETAIL.
+           05  WS-REG-EMP-ID        PIC X(6).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REG-EMP-NAME      PIC X(30).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REG-DEPARTMENT    PIC X(4).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REG-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REG-TAX           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REG-NET           PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REGISTER-SUMMARY.
+           05  FILLER               PIC X(20) VALUE 'REGISTER TOTALS'.
+           05  FILLER               PIC X(112) VALUE SPACES.
+
+       01  WS-DEPT-SUMMARY-HEADER.
+           05  FILLER               PIC X(30) VALUE
+               'DEPARTMENT SUMMARY'.
+           05  FILLER               PIC X(102) VALUE SPACES.
+
+       01  WS-DEPT-SUMMARY-LINE.
+           05  WS-DSL-DEPARTMENT    PIC X(4).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DSL-EMP-COUNT     PIC ZZ,ZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DSL-GROSS         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DSL-TAX           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-DSL-NET           PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE.
@@ -111,24 +269,121 @@
 
        1000-INITIALIZE.
            OPEN INPUT EMPLOYEE-FILE
-                OUTPUT PAYROLL-FILE.
+                OUTPUT PAYROLL-FILE
+                        PAYROLL-REGISTER-FILE
+                        PAYROLL-EXCEPTION-FILE.
 
            IF WS-EMP-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
            IF WS-PAY-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING PAYROLL FILE: ' WS-PAY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-REG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REGISTER FILE: ' WS-REG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCEPTION FILE: ' WS-EXC-STATUS
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF.
 
+           OPEN EXTEND CONTROL-TOTALS-FILE.
+
+           IF WS-CTL-STATUS NOT = '00' AND WS-CTL-STATUS NOT = '05'
+               DISPLAY 'ERROR OPENING CONTROL TOTALS FILE: '
+                   WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1050-OPEN-YTD-FILE.
+           PERFORM 1075-LOAD-PAYROLL-PARAMETERS.
            PERFORM 1100-GET-CURRENT-DATE.
            PERFORM 1200-BUILD-PAY-PERIOD.
+           PERFORM 1150-WRITE-REGISTER-HEADER.
            PERFORM 1300-READ-EMPLOYEE.
 
+       1075-LOAD-PAYROLL-PARAMETERS.
+      *    Tax rates and overtime rules come from an external
+      *    parameter file so rate changes don't require a recompile.
+      *    The compiled-in VALUE clauses on WS-TAX-RATES and
+      *    WS-OVERTIME-CONFIG remain the fallback when the parameter
+      *    file is missing.
+           OPEN INPUT PAYROLL-PARAMETER-FILE.
+
+           IF WS-PARM-STATUS = '00'
+               READ PAYROLL-PARAMETER-FILE
+                   AT END
+                       DISPLAY 'PAYROLL PARAMETER FILE EMPTY, '
+                           'USING DEFAULTS'
+                   NOT AT END
+                       MOVE PARM-STANDARD-TAX-RATE
+                           TO WS-STANDARD-TAX-RATE
+                       MOVE PARM-REDUCED-TAX-RATE
+                           TO WS-REDUCED-TAX-RATE
+                       MOVE PARM-EXEMPT-TAX-RATE
+                           TO WS-EXEMPT-TAX-RATE
+                       MOVE PARM-SOCIAL-SEC-RATE
+                           TO WS-SOCIAL-SEC-RATE
+                       MOVE PARM-REGULAR-HOURS TO WS-REGULAR-HOURS
+                       MOVE PARM-OVERTIME-MULT TO WS-OVERTIME-MULT
+               END-READ
+               CLOSE PAYROLL-PARAMETER-FILE
+           ELSE
+               DISPLAY 'PAYROLL PARAMETER FILE NOT FOUND, '
+                   'USING DEFAULTS'
+           END-IF.
+
+       1050-OPEN-YTD-FILE.
+      *    YTD-EMPLOYEE-FILE carries forward across runs; create it
+      *    on the first-ever run, otherwise open it for update.
+           OPEN I-O YTD-EMPLOYEE-FILE.
+
+           IF WS-YTD-STATUS = '35'
+               OPEN OUTPUT YTD-EMPLOYEE-FILE
+               CLOSE YTD-EMPLOYEE-FILE
+               OPEN I-O YTD-EMPLOYEE-FILE
+           END-IF.
+
+           IF WS-YTD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING YTD EMPLOYEE FILE: ' WS-YTD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        1100-GET-CURRENT-DATE.
            ACCEPT WS-CURRENT-DATE-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-HOURS   DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-MINUTES DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-SECONDS DELIMITED BY SIZE
+                  INTO WS-RUN-TIME-DISPLAY
+           END-STRING.
+
+       1150-WRITE-REGISTER-HEADER.
+           MOVE 'EMPLOYEE-PAYROLL' TO RPTHDR-PROGRAM-NAME.
+           MOVE WS-PAY-PERIOD-STRING TO RPTHDR-RUN-DATE.
+           MOVE WS-RUN-TIME-DISPLAY TO RPTHDR-RUN-TIME.
+           MOVE WS-REPORT-PAGE-NUMBER TO RPTHDR-PAGE-NUMBER.
+           WRITE REGISTER-LINE FROM STANDARD-REPORT-HEADER.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           WRITE REGISTER-LINE FROM WS-REGISTER-HEADER.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
 
        1200-BUILD-PAY-PERIOD.
       *    Build pay period string: YYYY-MM-DD
@@ -198,37 +453,116 @@
                    MOVE 0 TO WS-TAX-AMOUNT
                    ADD 1 TO WS-EXEMPT-TAX-COUNT
                WHEN OTHER
-                   DISPLAY 'UNKNOWN TAX CODE FOR: ' EMP-ID
+                   DISPLAY ERR-PAY-P003-CODE ': UNKNOWN TAX CODE FOR: '
+                       EMP-ID
                    COMPUTE WS-TAX-AMOUNT =
                        WS-GROSS-SALARY * WS-STANDARD-TAX-RATE / 100
                    ADD 1 TO WS-STANDARD-TAX-COUNT
+                   PERFORM 2410-WRITE-TAX-CODE-EXCEPTION
            END-EVALUATE.
 
       *    Calculate social security
            COMPUTE WS-SOCIAL-SEC =
                WS-GROSS-SALARY * WS-SOCIAL-SEC-RATE / 100.
 
+       2410-WRITE-TAX-CODE-EXCEPTION.
+      *    An unrecognized TAX-CODE still gets taxed as standard above
+      *    so the run completes, but silently defaulting it leaves no
+      *    trace - record EMP-ID and the actual TAX-CODE value seen so
+      *    HR can correct the source data before the next pay period.
+           MOVE EMP-ID TO PEXC-EMP-ID
+           MOVE EMP-NAME TO PEXC-EMP-NAME
+           MOVE HOURS-WORKED TO PEXC-HOURS-WORKED
+           MOVE ZERO TO PEXC-NET-SALARY
+           MOVE ERR-PAY-P003-CODE TO PEXC-CODE
+           MOVE ERR-PAY-P003-DESC TO PEXC-REASON
+           MOVE TAX-CODE TO PEXC-BAD-TAX-CODE
+           MOVE WS-CURRENT-DATE TO PEXC-RUN-DATE
+           WRITE PAYROLL-EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
        2500-CALCULATE-NET.
-      *    Net = Gross - Tax - Social Security
-           COMPUTE WS-NET-SALARY =
+      *    Net = Gross - Tax - Social Security. Kept in a signed
+      *    working field so a shortfall shows up as a true negative
+      *    instead of losing its sign in an unsigned PICTURE.
+           COMPUTE WS-NET-SALARY-SIGNED =
                WS-GROSS-SALARY - WS-TAX-AMOUNT - WS-SOCIAL-SEC.
 
       *    Apply level-based adjustment
            EVALUATE EMP-LEVEL
                WHEN 1 THRU 3
-                   SUBTRACT 50.00 FROM WS-NET-SALARY
+                   SUBTRACT 50.00 FROM WS-NET-SALARY-SIGNED
                WHEN 4 THRU 6
                    CONTINUE
                WHEN 7 THRU 10
-                   ADD 100.00 TO WS-NET-SALARY
+                   ADD 100.00 TO WS-NET-SALARY-SIGNED
                WHEN OTHER
-                   DISPLAY 'INVALID LEVEL FOR: ' EMP-ID
+                   DISPLAY ERR-PAY-P004-CODE ': INVALID LEVEL FOR: '
+                       EMP-ID
            END-EVALUATE.
 
+           PERFORM 2550-CHECK-SALARY-GUARDRAILS.
+
+       2550-CHECK-SALARY-GUARDRAILS.
+      *    A negative net or a zero-hours pay period is a data
+      *    problem, not a valid check to cut - flag it to the
+      *    exceptions file and floor the payable net at zero.
+           IF HOURS-WORKED = ZERO
+               MOVE ERR-PAY-P001-CODE TO PEXC-CODE
+               MOVE ERR-PAY-P001-DESC TO PEXC-REASON
+               PERFORM 2560-WRITE-SALARY-EXCEPTION
+           END-IF.
+
+           IF WS-NET-SALARY-SIGNED < ZERO
+               MOVE ERR-PAY-P002-CODE TO PEXC-CODE
+               MOVE ERR-PAY-P002-DESC TO PEXC-REASON
+               PERFORM 2560-WRITE-SALARY-EXCEPTION
+               MOVE ZERO TO WS-NET-SALARY-SIGNED
+           END-IF.
+
+           MOVE WS-NET-SALARY-SIGNED TO WS-NET-SALARY.
+
+       2560-WRITE-SALARY-EXCEPTION.
+           MOVE EMP-ID TO PEXC-EMP-ID.
+           MOVE EMP-NAME TO PEXC-EMP-NAME.
+           MOVE HOURS-WORKED TO PEXC-HOURS-WORKED.
+           MOVE WS-NET-SALARY-SIGNED TO PEXC-NET-SALARY.
+           MOVE SPACES TO PEXC-BAD-TAX-CODE.
+           MOVE WS-CURRENT-DATE TO PEXC-RUN-DATE.
+           WRITE PAYROLL-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
        2600-UPDATE-TOTALS.
            ADD WS-GROSS-SALARY TO WS-TOTAL-GROSS.
            ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX.
            ADD WS-NET-SALARY TO WS-TOTAL-NET.
+           PERFORM 2650-ACCUMULATE-DEPT-TOTALS.
+
+       2650-ACCUMULATE-DEPT-TOTALS.
+           MOVE 'N' TO WS-DEPT-FOUND-FLAG.
+
+           IF WS-DEPT-COUNT > 0
+               SET WS-DEPT-IDX TO 1
+               SEARCH WS-DEPT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DEPT-CODE(WS-DEPT-IDX) = EMP-DEPARTMENT
+                       ADD 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                       ADD WS-GROSS-SALARY TO WS-DEPT-GROSS(WS-DEPT-IDX)
+                       ADD WS-TAX-AMOUNT TO WS-DEPT-TAX(WS-DEPT-IDX)
+                       ADD WS-NET-SALARY TO WS-DEPT-NET(WS-DEPT-IDX)
+                       MOVE 'Y' TO WS-DEPT-FOUND-FLAG
+               END-SEARCH
+           END-IF.
+
+           IF WS-DEPT-NOT-FOUND AND WS-DEPT-COUNT < 50
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE EMP-DEPARTMENT TO WS-DEPT-CODE(WS-DEPT-COUNT)
+               MOVE 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-COUNT)
+               MOVE WS-GROSS-SALARY TO WS-DEPT-GROSS(WS-DEPT-COUNT)
+               MOVE WS-TAX-AMOUNT TO WS-DEPT-TAX(WS-DEPT-COUNT)
+               MOVE WS-NET-SALARY TO WS-DEPT-NET(WS-DEPT-COUNT)
+           END-IF.
 
        2700-WRITE-PAYROLL.
            MOVE EMP-ID TO PAY-EMP-ID.
@@ -245,9 +579,58 @@
                DISPLAY 'ERROR WRITING PAYROLL RECORD: ' WS-PAY-STATUS
            END-IF.
 
+           PERFORM 2750-WRITE-REGISTER-DETAIL.
+           PERFORM 2760-UPDATE-YTD-EMPLOYEE.
+
+       2750-WRITE-REGISTER-DETAIL.
+           MOVE EMP-ID TO WS-REG-EMP-ID.
+           MOVE EMP-NAME TO WS-REG-EMP-NAME.
+           MOVE EMP-DEPARTMENT TO WS-REG-DEPARTMENT.
+           MOVE WS-GROSS-SALARY TO WS-REG-GROSS.
+           MOVE WS-TAX-AMOUNT TO WS-REG-TAX.
+           MOVE WS-NET-SALARY TO WS-REG-NET.
+
+           WRITE REGISTER-LINE FROM WS-REGISTER-DETAIL.
+
+       2760-UPDATE-YTD-EMPLOYEE.
+           MOVE EMP-ID TO YTD-EMP-ID.
+
+           READ YTD-EMPLOYEE-FILE KEY IS YTD-EMP-ID
+               INVALID KEY
+                   MOVE EMP-NAME TO YTD-EMP-NAME
+                   MOVE WS-GROSS-SALARY TO YTD-GROSS-SALARY
+                   MOVE WS-TAX-AMOUNT TO YTD-TAX-AMOUNT
+                   MOVE WS-NET-SALARY TO YTD-NET-SALARY
+                   MOVE 1 TO YTD-PAY-PERIODS
+                   MOVE WS-PAY-PERIOD-STRING TO YTD-LAST-UPDATE
+                   WRITE YTD-EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR WRITING YTD RECORD FOR: '
+                               EMP-ID
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD WS-GROSS-SALARY TO YTD-GROSS-SALARY
+                   ADD WS-TAX-AMOUNT TO YTD-TAX-AMOUNT
+                   ADD WS-NET-SALARY TO YTD-NET-SALARY
+                   ADD 1 TO YTD-PAY-PERIODS
+                   MOVE WS-PAY-PERIOD-STRING TO YTD-LAST-UPDATE
+                   REWRITE YTD-EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR UPDATING YTD RECORD FOR: '
+                               EMP-ID
+                   END-REWRITE
+           END-READ.
+
        3000-FINALIZE.
            PERFORM 3100-DISPLAY-STATISTICS.
-           CLOSE EMPLOYEE-FILE PAYROLL-FILE.
+           PERFORM 3200-WRITE-REGISTER-TOTALS.
+           PERFORM 3300-WRITE-DEPARTMENT-SUMMARY.
+           PERFORM 3400-WRITE-REGISTER-TRAILER.
+           PERFORM 3500-DISPLAY-BATCH-TIMING.
+           PERFORM 3600-WRITE-CONTROL-TOTALS.
+           CLOSE EMPLOYEE-FILE PAYROLL-FILE
+                 PAYROLL-REGISTER-FILE YTD-EMPLOYEE-FILE
+                 PAYROLL-EXCEPTION-FILE CONTROL-TOTALS-FILE.
 
        3100-DISPLAY-STATISTICS.
            DISPLAY '======================================'.
@@ -257,8 +640,93 @@
            DISPLAY 'Standard Tax Count:    ' WS-STANDARD-TAX-COUNT.
            DISPLAY 'Reduced Tax Count:     ' WS-REDUCED-TAX-COUNT.
            DISPLAY 'Exempt Tax Count:      ' WS-EXEMPT-TAX-COUNT.
+           DISPLAY 'Salary Exceptions:     ' WS-EXCEPTION-COUNT.
            DISPLAY '--------------------------------------'.
            DISPLAY 'Total Gross Payroll:   ' WS-TOTAL-GROSS.
            DISPLAY 'Total Tax Withheld:    ' WS-TOTAL-TAX.
            DISPLAY 'Total Net Payroll:     ' WS-TOTAL-NET.
            DISPLAY '======================================'.
+
+       3200-WRITE-REGISTER-TOTALS.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           WRITE REGISTER-LINE FROM WS-REGISTER-SUMMARY.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+           MOVE 'Employees Processed: ' TO REGISTER-LINE.
+           MOVE WS-EMPLOYEES-PROCESSED TO REGISTER-LINE(23:7).
+           WRITE REGISTER-LINE.
+
+           MOVE 'Total Gross Payroll: ' TO REGISTER-LINE.
+           MOVE WS-TOTAL-GROSS TO WS-TOTAL-GROSS-DISPLAY.
+           MOVE WS-TOTAL-GROSS-DISPLAY TO REGISTER-LINE(23:14).
+           WRITE REGISTER-LINE.
+
+           MOVE 'Total Tax Withheld:  ' TO REGISTER-LINE.
+           MOVE WS-TOTAL-TAX TO WS-TOTAL-TAX-DISPLAY.
+           MOVE WS-TOTAL-TAX-DISPLAY TO REGISTER-LINE(23:14).
+           WRITE REGISTER-LINE.
+
+           MOVE 'Total Net Payroll:   ' TO REGISTER-LINE.
+           MOVE WS-TOTAL-NET TO WS-TOTAL-NET-DISPLAY.
+           MOVE WS-TOTAL-NET-DISPLAY TO REGISTER-LINE(23:14).
+           WRITE REGISTER-LINE.
+
+       3300-WRITE-DEPARTMENT-SUMMARY.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           WRITE REGISTER-LINE FROM WS-DEPT-SUMMARY-HEADER.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+           PERFORM 3310-WRITE-DEPT-LINE
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+       3310-WRITE-DEPT-LINE.
+           MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO WS-DSL-DEPARTMENT.
+           MOVE WS-DEPT-EMP-COUNT(WS-DEPT-IDX) TO WS-DSL-EMP-COUNT.
+           MOVE WS-DEPT-GROSS(WS-DEPT-IDX) TO WS-DSL-GROSS.
+           MOVE WS-DEPT-TAX(WS-DEPT-IDX) TO WS-DSL-TAX.
+           MOVE WS-DEPT-NET(WS-DEPT-IDX) TO WS-DSL-NET.
+
+           WRITE REGISTER-LINE FROM WS-DEPT-SUMMARY-LINE.
+
+       3400-WRITE-REGISTER-TRAILER.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE 'EMPLOYEE-PAYROLL' TO RPTTLR-PROGRAM-NAME.
+           MOVE WS-EMPLOYEES-PROCESSED TO RPTTLR-RECORD-COUNT.
+           WRITE REGISTER-LINE FROM STANDARD-REPORT-TRAILER.
+
+       3500-DISPLAY-BATCH-TIMING.
+           ACCEPT WS-BATCH-END-TIME FROM TIME.
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-HOURS * 3600 + WS-MINUTES * 60 + WS-SECONDS).
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF.
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECS-DISPLAY.
+           DISPLAY 'ELAPSED TIME (SECONDS): ' WS-ELAPSED-SECS-DISPLAY.
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-EMPLOYEES-PROCESSED / WS-ELAPSED-SECONDS
+               MOVE WS-THROUGHPUT-RATE TO WS-THROUGHPUT-DISPLAY
+               DISPLAY 'THROUGHPUT (EMPLOYEES/SEC): '
+                       WS-THROUGHPUT-DISPLAY
+           ELSE
+               DISPLAY 'THROUGHPUT (EMPLOYEES/SEC): N/A (ZERO ELAPSED)'
+           END-IF.
+
+       3600-WRITE-CONTROL-TOTALS.
+           MOVE 'EMPLOYEE-PAYROLL'   TO CTL-JOB-NAME.
+           MOVE WS-CURRENT-DATE      TO CTL-RUN-DATE.
+           MOVE WS-HOURS             TO CTL-RUN-TIME(1:2).
+           MOVE WS-MINUTES           TO CTL-RUN-TIME(3:2).
+           MOVE WS-SECONDS           TO CTL-RUN-TIME(5:2).
+           MOVE WS-EMPLOYEES-PROCESSED TO CTL-RECORD-COUNT.
+           COMPUTE CTL-DOLLAR-TOTAL  = WS-TOTAL-GROSS.
+           SET CTL-JOB-COMPLETE TO TRUE.
+           WRITE CONTROL-TOTAL-RECORD.
