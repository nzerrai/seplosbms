@@ -0,0 +1,95 @@
+      * ERROR-CODES Copybook
+      * Standard error message codes shared across programs
+       01  ERROR-CODES-TABLE.
+           05  ERR-DATABASE           PIC X(80) VALUE
+               'ERR-DB   : DATABASE/FILE I-O ERROR'.
+           05  ERR-NOT-FOUND          PIC X(80) VALUE
+               'ERR-NF   : RECORD NOT FOUND'.
+           05  ERR-INVALID-DATA       PIC X(80) VALUE
+               'ERR-ID   : INVALID DATA VALUE'.
+
+      * Codes de rejet des transactions bancaires (BANKTRAN). Chaque
+      * cause de rejet fournit un couple code/libelle repris tel quel
+      * dans WS-ERR-CODE/WS-ERR-DESCRIPTION.
+       01  BANKING-ERROR-CODES.
+           05  ERR-BNK-E001-CODE      PIC X(04) VALUE 'E001'.
+           05  ERR-BNK-E001-DESC      PIC X(40) VALUE
+               'NUMERO DE COMPTE INVALIDE'.
+           05  ERR-BNK-E002-CODE      PIC X(04) VALUE 'E002'.
+           05  ERR-BNK-E002-DESC      PIC X(40) VALUE
+               'TYPE DE TRANSACTION INVALIDE'.
+           05  ERR-BNK-E003-CODE      PIC X(04) VALUE 'E003'.
+           05  ERR-BNK-E003-DESC      PIC X(40) VALUE
+               'MONTANT INVALIDE'.
+           05  ERR-BNK-E004-CODE      PIC X(04) VALUE 'E004'.
+           05  ERR-BNK-E004-DESC      PIC X(40) VALUE
+               'DATE INVALIDE'.
+           05  ERR-BNK-E005-CODE      PIC X(04) VALUE 'E005'.
+           05  ERR-BNK-E005-DESC      PIC X(40) VALUE
+               'COMPTE NON TROUVE'.
+           05  ERR-BNK-E006-CODE      PIC X(04) VALUE 'E006'.
+           05  ERR-BNK-E006-DESC      PIC X(40) VALUE
+               'COMPTE FERME'.
+           05  ERR-BNK-E007-CODE      PIC X(04) VALUE 'E007'.
+           05  ERR-BNK-E007-DESC      PIC X(40) VALUE
+               'COMPTE GELE'.
+           05  ERR-BNK-E008-CODE      PIC X(04) VALUE 'E008'.
+           05  ERR-BNK-E008-DESC      PIC X(40) VALUE
+               'DEPASSEMENT DECOUVERT AUTORISE'.
+           05  ERR-BNK-E009-CODE      PIC X(04) VALUE 'E009'.
+           05  ERR-BNK-E009-DESC      PIC X(40) VALUE
+               'COMPTE DESTINATION INTROUVABLE'.
+           05  ERR-BNK-E010-CODE      PIC X(04) VALUE 'E010'.
+           05  ERR-BNK-E010-DESC      PIC X(40) VALUE
+               'TRANSACTION EN DOUBLE DANS LE RUN'.
+           05  ERR-BNK-E011-CODE      PIC X(04) VALUE 'E011'.
+           05  ERR-BNK-E011-DESC      PIC X(40) VALUE
+               'CLIENT SUSPENDU'.
+           05  ERR-BNK-E012-CODE      PIC X(04) VALUE 'E012'.
+           05  ERR-BNK-E012-DESC      PIC X(40) VALUE
+               'LIMITE DE CREDIT CLIENT DEPASSEE'.
+
+      * Codes de rejet des commandes (ORDER-PROCESSOR).
+       01  ORDER-ERROR-CODES.
+           05  ERR-ORD-O001-CODE      PIC X(04) VALUE 'O001'.
+           05  ERR-ORD-O001-DESC      PIC X(25) VALUE
+               'INVALID QUANTITY'.
+           05  ERR-ORD-O002-CODE      PIC X(04) VALUE 'O002'.
+           05  ERR-ORD-O002-DESC      PIC X(25) VALUE
+               'INVALID PRICE'.
+           05  ERR-ORD-O003-CODE      PIC X(04) VALUE 'O003'.
+           05  ERR-ORD-O003-DESC      PIC X(25) VALUE
+               'EXCESSIVE DISCOUNT'.
+           05  ERR-ORD-O004-CODE      PIC X(04) VALUE 'O004'.
+           05  ERR-ORD-O004-DESC      PIC X(25) VALUE
+               'MISSING PRODUCT CODE'.
+           05  ERR-ORD-O005-CODE      PIC X(04) VALUE 'O005'.
+           05  ERR-ORD-O005-DESC      PIC X(25) VALUE
+               'UNKNOWN PRODUCT CODE'.
+
+      * Codes d'exception de paie (EMPLOYEE-PAYROLL).
+       01  PAYROLL-ERROR-CODES.
+           05  ERR-PAY-P001-CODE      PIC X(04) VALUE 'P001'.
+           05  ERR-PAY-P001-DESC      PIC X(20) VALUE
+               'ZERO HOURS WORKED'.
+           05  ERR-PAY-P002-CODE      PIC X(04) VALUE 'P002'.
+           05  ERR-PAY-P002-DESC      PIC X(20) VALUE
+               'NEGATIVE NET SALARY'.
+           05  ERR-PAY-P003-CODE      PIC X(04) VALUE 'P003'.
+           05  ERR-PAY-P003-DESC      PIC X(20) VALUE
+               'UNKNOWN TAX CODE'.
+           05  ERR-PAY-P004-CODE      PIC X(04) VALUE 'P004'.
+           05  ERR-PAY-P004-DESC      PIC X(20) VALUE
+               'INVALID EMP LEVEL'.
+
+      * Codes de rejet de transformation de donnees (DATA-TRANSFORMER).
+       01  TRANSFORM-ERROR-CODES.
+           05  ERR-XFM-T001-CODE      PIC X(04) VALUE 'T001'.
+           05  ERR-XFM-T001-DESC      PIC X(40) VALUE
+               'FIELD COUNT MISMATCH - EXPECTED 5 FIELDS'.
+           05  ERR-XFM-T002-CODE      PIC X(04) VALUE 'T002'.
+           05  ERR-XFM-T002-DESC      PIC X(40) VALUE
+               'UNSTRING OVERFLOW - TOO MANY FIELDS'.
+           05  ERR-XFM-T003-CODE      PIC X(04) VALUE 'T003'.
+           05  ERR-XFM-T003-DESC      PIC X(40) VALUE
+               'STRING OVERFLOW BUILDING OUTPUT'.
