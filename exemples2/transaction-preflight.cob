@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPREF.
+       AUTHOR. BANKING SYSTEM TEAM.
+      ******************************************************************
+      * CONTROLE QUALITE PREALABLE DU FICHIER DE TRANSACTIONS           *
+      * - Traitement batch, exécuté avant BANKTRAN sur le même fichier  *
+      *   d'entrée (TRANIN), avant que celui-ci ne soit trié/renommé    *
+      *   par 100-INITIALIZE de BANKTRAN                                *
+      * - Reprend en lecture seule les mêmes contrôles que              *
+      *   210-VALIDATE-TRANSACTION de BANKTRAN (compte présent, type    *
+      *   valide, montant positif, date numérique), sans jamais ouvrir  *
+      *   MASTER-ACCOUNT-FILE ni écrire nulle part ailleurs que son     *
+      *   propre rapport                                                *
+      * - Produit un rapport de qualité de données avant le passage de  *
+      *   postage réel, pour que l'exploitation puisse décider de       *
+      *   suspendre le job et d'appeler le système source si le fichier *
+      *   du jour semble anormalement dégradé, plutôt que de le          *
+      *   découvrir après coup une fois les soldes déjà modifiés         *
+      * - La détection de doublons d'identifiant de transaction (E010   *
+      *   dans BANKTRAN) n'est pas reprise ici : ce contrôle nécessite  *
+      *   la même table de recherche que la validation complète, ce qui *
+      *   en ferait un second passage complet plutôt qu'un contrôle     *
+      *   préalable léger                                                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Même fichier physique que RAW-TRANSACTION-FILE de BANKTRAN
+      *    (TRANIN), lu ici avant que ce dernier ne le trie.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT DQ-REPORT-FILE
+               ASSIGN TO DQRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DQR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Même disposition que RAW-TRANSACTION-RECORD/TRANSACTION-
+      *    RECORD dans BANKTRAN, avec les mêmes 88-niveaux de type que
+      *    TRANSACTION-RECORD pour reproduire à l'identique le contrôle
+      *    de type de 210-VALIDATE-TRANSACTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-ID       PIC X(16).
+           05  TR-ACCOUNT-NUMBER       PIC 9(12).
+           05  TR-TRANSACTION-TYPE     PIC X(02).
+               88  TR-DEBIT            VALUE 'DB'.
+               88  TR-CREDIT           VALUE 'CR'.
+               88  TR-TRANSFER         VALUE 'TF'.
+               88  TR-INTEREST         VALUE 'IN'.
+           05  TR-AMOUNT               PIC 9(13)V99 COMP-3.
+           05  TR-DEST-ACCOUNT         PIC 9(12).
+           05  TR-TRANSACTION-DATE     PIC 9(8).
+           05  TR-TRANSACTION-TIME     PIC 9(6).
+           05  TR-BRANCH-CODE          PIC X(6).
+           05  TR-TELLER-ID            PIC X(8).
+           05  TR-REFERENCE            PIC X(20).
+           05  TR-CURRENCY-CODE        PIC X(3).
+           05  FILLER                  PIC X(14).
+
+      *    Une ligne par transaction rejetée, plus le rapport sommaire
+      *    en fin de fichier - même principe que RECON-MISMATCH-FILE.
+       FD  DQ-REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DQ-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY ERROR-CODES.
+
+       01  WS-FILE-STATUS-CODES.
+           05  WS-TRAN-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-DQR-STATUS           PIC X(02) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ           PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-TRANS-VALID          PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-TRANS-INVALID        PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-CNT-E001             PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-CNT-E002             PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-CNT-E003             PIC 9(7) COMP-3 VALUE ZERO.
+           05  WS-CNT-E004             PIC 9(7) COMP-3 VALUE ZERO.
+
+       01  WS-DIRTY-PCT                PIC 9(3)V99 VALUE ZERO.
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-TRANSACTION    PIC X(01) VALUE 'Y'.
+               88  VALID-TRANS         VALUE 'Y'.
+           05  WS-ERR-CODE             PIC X(04) VALUE SPACES.
+           05  WS-ERR-DESCRIPTION      PIC X(40) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-TRANS-FLAG    PIC X(01) VALUE 'N'.
+               88  END-OF-TRANSACTIONS VALUE 'Y'.
+
+       01  WS-DQ-DETAIL-LINE.
+           05  FILLER                  PIC X(15) VALUE
+               'REJET TRAN ID: '.
+           05  DQL-TRAN-ID             PIC X(16).
+           05  FILLER                  PIC X(12) VALUE
+               ' COMPTE:    '.
+           05  DQL-ACCOUNT             PIC 9(12).
+           05  FILLER                  PIC X(08) VALUE ' CODE : '.
+           05  DQL-ERR-CODE            PIC X(04).
+           05  FILLER                  PIC X(03) VALUE ' - '.
+           05  DQL-ERR-DESC            PIC X(40).
+
+       01  WS-DQ-SUMMARY-LINE.
+           05  FILLER                  PIC X(19) VALUE
+               'TRANSACTIONS LUES: '.
+           05  DQS-TRANS-READ          PIC ZZZZZZ9.
+           05  FILLER                  PIC X(13) VALUE
+               '  INVALIDES: '.
+           05  DQS-TRANS-INVALID       PIC ZZZZZZ9.
+           05  FILLER                  PIC X(17) VALUE
+               '  TAUX DE REJET: '.
+           05  DQS-DIRTY-PCT           PIC ZZ9.99.
+           05  FILLER                  PIC X(01) VALUE '%'.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-CONTROL.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-VALIDATE-TRANSACTIONS
+               UNTIL END-OF-TRANSACTIONS
+           PERFORM 300-FINALIZE
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY '*** DEBUT CONTROLE QUALITE PRE-TRAITEMENT ***'
+
+           OPEN INPUT  TRANSACTION-FILE
+                OUTPUT DQ-REPORT-FILE
+
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER TRANSACTIONS: '
+                       WS-TRAN-STATUS
+               MOVE 'Y' TO WS-END-OF-TRANS-FLAG
+           END-IF
+
+           IF WS-DQR-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT QUALITE: '
+                       WS-DQR-STATUS
+               MOVE 'Y' TO WS-END-OF-TRANS-FLAG
+           END-IF
+
+           PERFORM 110-READ-TRANSACTION.
+
+       110-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-TRANS-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TRANS-READ
+           END-READ.
+
+       200-VALIDATE-TRANSACTIONS.
+           PERFORM 210-VALIDATE-TRANSACTION
+           IF VALID-TRANS
+               ADD 1 TO WS-TRANS-VALID
+           ELSE
+               ADD 1 TO WS-TRANS-INVALID
+               PERFORM 220-WRITE-DETAIL-RECORD
+           END-IF
+           PERFORM 110-READ-TRANSACTION.
+
+      *    Reprend, dans le même ordre, les quatre contrôles de
+      *    210-VALIDATE-TRANSACTION dans BANKTRAN.
+       210-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-TRANSACTION
+
+           IF TR-ACCOUNT-NUMBER = ZERO
+               MOVE 'N' TO WS-VALID-TRANSACTION
+               MOVE ERR-BNK-E001-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E001-DESC TO WS-ERR-DESCRIPTION
+               ADD 1 TO WS-CNT-E001
+           END-IF
+
+           IF NOT (TR-DEBIT OR TR-CREDIT OR TR-TRANSFER OR TR-INTEREST)
+               MOVE 'N' TO WS-VALID-TRANSACTION
+               MOVE ERR-BNK-E002-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E002-DESC TO WS-ERR-DESCRIPTION
+               ADD 1 TO WS-CNT-E002
+           END-IF
+
+           IF TR-AMOUNT <= ZERO
+               MOVE 'N' TO WS-VALID-TRANSACTION
+               MOVE ERR-BNK-E003-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E003-DESC TO WS-ERR-DESCRIPTION
+               ADD 1 TO WS-CNT-E003
+           END-IF
+
+           IF TR-TRANSACTION-DATE NOT NUMERIC
+               MOVE 'N' TO WS-VALID-TRANSACTION
+               MOVE ERR-BNK-E004-CODE TO WS-ERR-CODE
+               MOVE ERR-BNK-E004-DESC TO WS-ERR-DESCRIPTION
+               ADD 1 TO WS-CNT-E004
+           END-IF.
+
+       220-WRITE-DETAIL-RECORD.
+           MOVE TR-TRANSACTION-ID TO DQL-TRAN-ID
+           MOVE TR-ACCOUNT-NUMBER TO DQL-ACCOUNT
+           MOVE WS-ERR-CODE       TO DQL-ERR-CODE
+           MOVE WS-ERR-DESCRIPTION TO DQL-ERR-DESC
+
+           WRITE DQ-REPORT-RECORD FROM WS-DQ-DETAIL-LINE.
+
+       300-FINALIZE.
+           DISPLAY '*** FINALISATION CONTROLE QUALITE ***'
+
+           PERFORM 310-WRITE-SUMMARY-REPORT
+           PERFORM 320-PRINT-SUMMARY
+
+           CLOSE TRANSACTION-FILE
+                 DQ-REPORT-FILE
+
+           DISPLAY '*** FIN CONTROLE QUALITE PRE-TRAITEMENT ***'.
+
+       310-WRITE-SUMMARY-REPORT.
+           IF WS-TRANS-READ > ZERO
+               COMPUTE WS-DIRTY-PCT ROUNDED =
+                   (WS-TRANS-INVALID * 100) / WS-TRANS-READ
+           END-IF
+
+           MOVE WS-TRANS-READ    TO DQS-TRANS-READ
+           MOVE WS-TRANS-INVALID TO DQS-TRANS-INVALID
+           MOVE WS-DIRTY-PCT     TO DQS-DIRTY-PCT
+
+           WRITE DQ-REPORT-RECORD FROM WS-DQ-SUMMARY-LINE.
+
+       320-PRINT-SUMMARY.
+           DISPLAY ' '
+           DISPLAY '================================================'
+           DISPLAY '  RAPPORT QUALITE - FICHIER DE TRANSACTIONS     '
+           DISPLAY '================================================'
+           DISPLAY 'TRANSACTIONS LUES         : ' WS-TRANS-READ
+           DISPLAY 'TRANSACTIONS VALIDES      : ' WS-TRANS-VALID
+           DISPLAY 'TRANSACTIONS INVALIDES    : ' WS-TRANS-INVALID
+           DISPLAY 'TAUX DE REJET (%)         : ' WS-DIRTY-PCT
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'E001 COMPTE MANQUANT      : ' WS-CNT-E001
+           DISPLAY 'E002 TYPE INVALIDE        : ' WS-CNT-E002
+           DISPLAY 'E003 MONTANT INVALIDE     : ' WS-CNT-E003
+           DISPLAY 'E004 DATE INVALIDE        : ' WS-CNT-E004
+           DISPLAY '================================================'
+           DISPLAY ' '.
