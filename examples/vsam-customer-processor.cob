@@ -25,19 +25,81 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS ERR-FILE-STATUS.
-       
+
+           SELECT CUSTOMER-MAINT-FILE
+               ASSIGN TO CUSTMAINT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MAINT-FILE-STATUS.
+
+      *    Detail restreint (repertoire protege, pas le partage support
+      *    general comme ERROR-LOG-FILE) : seul ce fichier porte les
+      *    montants CUST-BALANCE/CUST-CREDIT-LIMIT en clair.
+           SELECT CUSTOMER-FINANCIAL-DETAIL-FILE
+               ASSIGN TO CUSTFDET
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FDET-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 250 CHARACTERS.
        COPY CUSTOMER-RECORD.
-       
+       66  FULL-NAME RENAMES CUST-FIRST-NAME THRU CUST-LAST-NAME.
+
+      *    Horodatage et CUST-ID en tete (le reste du corps de
+      *    l'enregistrement, ELOG-MESSAGE, garde exactement le format
+      *    WS-ERROR-MESSAGE d'origine) pour que ce fichier puisse etre
+      *    correle par client et par date avec les autres journaux
+      *    d'activite du systeme.
        FD  ERROR-LOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 104 CHARACTERS.
+       01  ERROR-LOG-RECORD.
+           05  ELOG-DATE               PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  ELOG-CUST-ID            PIC 9(10).
+           05  FILLER                  PIC X(03) VALUE ' | '.
+           05  ELOG-MESSAGE            PIC X(80).
+
+      * Nightly customer-maintenance driver: one add/change/delete
+      * request per record, applied against CUSTOMER-FILE in
+      * PROCESS-CUSTOMERS.
+       FD  CUSTOMER-MAINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 179 CHARACTERS.
+       01  MAINT-TRANSACTION-RECORD.
+           05  MT-OPERATION           PIC X(01).
+           05  MT-CUST-ID             PIC 9(10).
+           05  MT-FIRST-NAME          PIC X(20).
+           05  MT-LAST-NAME           PIC X(30).
+           05  MT-STREET              PIC X(40).
+           05  MT-CITY                PIC X(30).
+           05  MT-STATE               PIC X(02).
+           05  MT-ZIP                 PIC 9(05).
+           05  MT-PHONE               PIC X(15).
+           05  MT-EMAIL               PIC X(50).
+           05  MT-STATUS              PIC X(01).
+           05  MT-CREDIT-LIMIT        PIC S9(9)V99 COMP-3.
+
+      *    Repertoire d'acces restreint : montants en clair pour la
+      *    revue back-office des comptes signales par VALIDATE-CUSTOMER,
+      *    hors de ERROR-LOG-FILE qui part vers le support general.
+       FD  CUSTOMER-FINANCIAL-DETAIL-FILE
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS.
-       01  ERROR-LOG-RECORD           PIC X(80).
-       
+       01  CUSTOMER-FINANCIAL-DETAIL-RECORD.
+           05  FDET-CUST-ID           PIC 9(10).
+           05  FILLER                 PIC X(03) VALUE ' | '.
+           05  FDET-BALANCE           PIC -$$,$$$,$$9.99.
+           05  FILLER                 PIC X(03) VALUE ' | '.
+           05  FDET-CREDIT-LIMIT      PIC -$$,$$$,$$9.99.
+           05  FILLER                 PIC X(03) VALUE ' | '.
+           05  FDET-DATE              PIC X(10).
+           05  FILLER                 PIC X(23) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  CUST-FILE-STATUS       PIC XX.
@@ -46,7 +108,11 @@
                88  CUST-NOT-FOUND     VALUE '23'.
                88  CUST-DUPLICATE     VALUE '22'.
            05  ERR-FILE-STATUS        PIC XX.
-       
+           05  MAINT-FILE-STATUS      PIC XX.
+               88  MAINT-FILE-OK      VALUE '00'.
+               88  MAINT-EOF          VALUE '10'.
+           05  FDET-FILE-STATUS       PIC XX.
+
        COPY ERROR-CODES.
        
        01  WS-COUNTERS.
@@ -56,23 +122,81 @@
            05  WS-DELETE-COUNT        PIC 9(7) VALUE ZERO.
            05  WS-ERROR-COUNT         PIC 9(7) VALUE ZERO.
        
-       01  WS-SEARCH-KEY              PIC 9(10).
-       01  WS-SEARCH-EMAIL            PIC X(50).
        01  WS-CURRENT-DATE            PIC X(10).
+
+       01  WS-BATCH-TIMING.
+           05  WS-BATCH-START-TIME.
+               10  WS-START-HOUR      PIC 9(2).
+               10  WS-START-MINUTE    PIC 9(2).
+               10  WS-START-SECOND    PIC 9(2).
+           05  WS-BATCH-END-TIME.
+               10  WS-END-HOUR        PIC 9(2).
+               10  WS-END-MINUTE      PIC 9(2).
+               10  WS-END-SECOND      PIC 9(2).
+           05  WS-ELAPSED-SECONDS       PIC S9(5) VALUE ZERO.
+           05  WS-ELAPSED-SECS-DISPLAY  PIC ZZZZ9.
+           05  WS-THROUGHPUT-RATE       PIC 9(5)V99 VALUE ZERO.
+           05  WS-THROUGHPUT-DISPLAY    PIC ZZZZ9.99.
+
        01  WS-OPERATION               PIC X(1).
            88  OP-READ                VALUE 'R'.
            88  OP-WRITE               VALUE 'W'.
            88  OP-UPDATE              VALUE 'U'.
            88  OP-DELETE              VALUE 'D'.
-       
+
+       01  WS-SWITCHES.
+           05  WS-END-OF-MAINT        PIC X(01) VALUE 'N'.
+               88  END-OF-MAINT-FILE  VALUE 'Y'.
+           05  WS-DUP-EMAIL-FLAG      PIC X(01) VALUE 'N'.
+               88  DUP-EMAIL-FOUND    VALUE 'Y'.
+               88  DUP-EMAIL-NOT-FOUND VALUE 'N'.
+
        01  WS-ERROR-MESSAGE           PIC X(80).
-       
-      * Level 66 RENAMES example
-       01  CUSTOMER-NAME-PARTS.
-           COPY CUSTOMER-RECORD REPLACING
-               ==CUSTOMER-RECORD== BY ==TEMP-CUST-REC==.
-       66  FULL-NAME RENAMES CUST-FIRST-NAME THRU CUST-LAST-NAME.
-       
+
+      *    Montants arrondis a la centaine pour WS-ERROR-MESSAGE ; les
+      *    valeurs exactes ne partent que vers CUSTOMER-FINANCIAL-
+      *    DETAIL-FILE (repertoire protege), jamais vers ERROR-LOG-FILE.
+       01  WS-MASKED-AMOUNTS.
+           05  WS-MASKED-BALANCE      PIC S9(9)V99 COMP-3.
+           05  WS-MASKED-LIMIT        PIC S9(9)V99 COMP-3.
+           05  WS-MASKED-BALANCE-DISP PIC $$$,$$$,$$9.
+           05  WS-MASKED-LIMIT-DISP   PIC $$$,$$$,$$9.
+
+       01  WS-FORMAT-CHECK-COUNTS.
+           05  WS-AT-SIGN-COUNT       PIC 9(3) VALUE ZERO.
+           05  WS-DOT-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-PHONE-TRAIL-SPACES  PIC 9(3) VALUE ZERO.
+           05  WS-PHONE-DIGIT-LEN     PIC 9(3) VALUE ZERO.
+
+      *    Table de reference ZIP/etat : un groupe de 8 codes d'etat
+      *    (2 caracteres, blancs si non utilise) par premier chiffre
+      *    du code postal (0-9). Approximation usuelle des regions
+      *    postales US, suffisante pour detecter une saisie
+      *    incoherente (etat qui ne correspond a aucun etat courant
+      *    pour ce prefixe de ZIP).
+       01  WS-ZIP-STATE-DATA.
+           05  FILLER PIC X(16) VALUE 'CTMAMENHNJRIVT  '.
+           05  FILLER PIC X(16) VALUE 'DENYPA          '.
+           05  FILLER PIC X(16) VALUE 'DCMDNCSCVAWV    '.
+           05  FILLER PIC X(16) VALUE 'ALFLGAMSTN      '.
+           05  FILLER PIC X(16) VALUE 'INKYMIOH        '.
+           05  FILLER PIC X(16) VALUE 'IAMNMTNDSDWI    '.
+           05  FILLER PIC X(16) VALUE 'ILKSMONE        '.
+           05  FILLER PIC X(16) VALUE 'ARLAOKTX        '.
+           05  FILLER PIC X(16) VALUE 'AZCOIDNMNVUTWY  '.
+           05  FILLER PIC X(16) VALUE 'AKCAHIORWA      '.
+
+       01  WS-ZIP-STATE-TABLE REDEFINES WS-ZIP-STATE-DATA.
+           05  WS-ZIP-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-ZIP-IDX.
+               10  WS-ZIP-STATE-CODE OCCURS 8 TIMES
+                       INDEXED BY WS-ZIP-STATE-IDX  PIC X(02).
+
+       01  WS-ZIP-LEAD-DIGIT          PIC 9(1) VALUE ZERO.
+
+       01  WS-ADDR-VALID-FLAG         PIC X(01) VALUE 'N'.
+           88  ADDR-STATE-VALID       VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS
@@ -81,34 +205,74 @@
            STOP RUN.
        
        INIT-PROCESS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
            OPEN I-O CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-MAINT-FILE
            OPEN OUTPUT ERROR-LOG-FILE
-           
+           OPEN OUTPUT CUSTOMER-FINANCIAL-DETAIL-FILE
+
            IF NOT CUST-FILE-OK
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CUST-FILE-STATUS
                MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
                PERFORM WRITE-ERROR-LOG
+               MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+
+           IF NOT MAINT-FILE-OK
+               DISPLAY 'ERROR OPENING MAINTENANCE FILE: '
+                       MAINT-FILE-STATUS
+               MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-BATCH-START-TIME FROM TIME
            DISPLAY 'CUSTOMER PROCESSING STARTED: ' WS-CURRENT-DATE.
-       
+
        PROCESS-CUSTOMERS.
-           PERFORM PROCESS-BY-ID
-           PERFORM PROCESS-BY-EMAIL
-           PERFORM UPDATE-BALANCE
-           PERFORM DISPLAY-STATISTICS.
-       
-       PROCESS-BY-ID.
-           DISPLAY 'PROCESSING CUSTOMERS BY ID...'
-           
-           MOVE 1000000001 TO WS-SEARCH-KEY
-           MOVE WS-SEARCH-KEY TO CUST-ID
-           
+           PERFORM READ-MAINT-TRANSACTION
+           PERFORM APPLY-MAINT-TRANSACTION
+               UNTIL END-OF-MAINT-FILE
+           PERFORM DISPLAY-STATISTICS
+           PERFORM DISPLAY-BATCH-TIMING.
+
+       READ-MAINT-TRANSACTION.
+           READ CUSTOMER-MAINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-END-OF-MAINT
+           END-READ.
+
+       APPLY-MAINT-TRANSACTION.
+           MOVE MT-OPERATION TO WS-OPERATION
+
+           EVALUATE TRUE
+               WHEN OP-READ
+                   PERFORM READ-CUSTOMER-BY-ID
+               WHEN OP-WRITE
+                   PERFORM ADD-NEW-CUSTOMER
+               WHEN OP-UPDATE
+                   PERFORM UPDATE-CUSTOMER
+               WHEN OP-DELETE
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   DISPLAY 'INVALID MAINTENANCE OPERATION: '
+                           MT-OPERATION
+                   MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE
+
+           PERFORM READ-MAINT-TRANSACTION.
+
+       READ-CUSTOMER-BY-ID.
+           MOVE MT-CUST-ID TO CUST-ID
+
            READ CUSTOMER-FILE KEY IS CUST-ID
                INVALID KEY
-                   DISPLAY 'CUSTOMER NOT FOUND: ' WS-SEARCH-KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' MT-CUST-ID
                    MOVE ERR-NOT-FOUND TO WS-ERROR-MESSAGE
                    PERFORM WRITE-ERROR-LOG
                    ADD 1 TO WS-ERROR-COUNT
@@ -117,24 +281,130 @@
                    ADD 1 TO WS-READ-COUNT
                    PERFORM VALIDATE-CUSTOMER
            END-READ.
-       
-       PROCESS-BY-EMAIL.
-           DISPLAY 'PROCESSING CUSTOMERS BY EMAIL (ALTERNATE KEY)...'
-           
-           MOVE 'customer@example.com' TO WS-SEARCH-EMAIL
-           MOVE WS-SEARCH-EMAIL TO CUST-EMAIL
-           
+
+       ADD-NEW-CUSTOMER.
+           PERFORM CHECK-DUPLICATE-EMAIL
+
+           MOVE MT-CUST-ID TO CUST-ID
+           MOVE MT-FIRST-NAME TO CUST-FIRST-NAME
+           MOVE MT-LAST-NAME TO CUST-LAST-NAME
+           MOVE MT-STREET TO CUST-STREET
+           MOVE MT-CITY TO CUST-CITY
+           MOVE MT-STATE TO CUST-STATE
+           MOVE MT-ZIP TO CUST-ZIP
+           MOVE MT-PHONE TO CUST-PHONE
+           MOVE MT-EMAIL TO CUST-EMAIL
+           MOVE MT-STATUS TO CUST-STATUS
+           MOVE MT-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+           MOVE ZERO TO CUST-BALANCE
+           MOVE WS-CURRENT-DATE TO CUST-OPEN-DATE
+           MOVE WS-CURRENT-DATE TO CUST-LAST-UPDATE
+
+           PERFORM VALIDATE-EMAIL-PHONE-FORMAT
+           PERFORM VALIDATE-CUSTOMER-ADDRESS
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR ADDING CUSTOMER: ' MT-CUST-ID
+                   MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER ADDED: ' CUST-ID
+                   ADD 1 TO WS-WRITE-COUNT
+           END-WRITE.
+
+       CHECK-DUPLICATE-EMAIL.
+           MOVE 'N' TO WS-DUP-EMAIL-FLAG
+           MOVE MT-EMAIL TO CUST-EMAIL
+
            READ CUSTOMER-FILE KEY IS CUST-EMAIL
                INVALID KEY
-                   DISPLAY 'CUSTOMER EMAIL NOT FOUND: ' WS-SEARCH-EMAIL
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CHECK-DUP-EMAIL-MATCH
+                   PERFORM CHECK-NEXT-DUP-EMAIL
+                       UNTIL DUP-EMAIL-FOUND
+                       OR CUST-EMAIL NOT = MT-EMAIL
+           END-READ.
+
+       CHECK-NEXT-DUP-EMAIL.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE HIGH-VALUES TO CUST-EMAIL
+               NOT AT END
+                   IF CUST-EMAIL = MT-EMAIL
+                       PERFORM CHECK-DUP-EMAIL-MATCH
+                   END-IF
+           END-READ.
+
+       CHECK-DUP-EMAIL-MATCH.
+           IF CUST-FIRST-NAME = MT-FIRST-NAME
+               AND CUST-LAST-NAME = MT-LAST-NAME
+                   MOVE 'Y' TO WS-DUP-EMAIL-FLAG
+                   DISPLAY '  POSSIBLE DUPLICATE SIGNUP, EMAIL: '
+                       MT-EMAIL
+                   MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+           END-IF.
+
+       UPDATE-CUSTOMER.
+           MOVE MT-CUST-ID TO CUST-ID
+
+           READ CUSTOMER-FILE KEY IS CUST-ID
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR UPDATE: ' MT-CUST-ID
                    MOVE ERR-NOT-FOUND TO WS-ERROR-MESSAGE
                    PERFORM WRITE-ERROR-LOG
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
-                   DISPLAY 'FOUND BY EMAIL: ' CUST-EMAIL
-                   ADD 1 TO WS-READ-COUNT
+                   MOVE MT-FIRST-NAME TO CUST-FIRST-NAME
+                   MOVE MT-LAST-NAME TO CUST-LAST-NAME
+                   MOVE MT-STREET TO CUST-STREET
+                   MOVE MT-CITY TO CUST-CITY
+                   MOVE MT-STATE TO CUST-STATE
+                   MOVE MT-ZIP TO CUST-ZIP
+                   MOVE MT-PHONE TO CUST-PHONE
+                   MOVE MT-EMAIL TO CUST-EMAIL
+                   MOVE MT-STATUS TO CUST-STATUS
+                   MOVE MT-CREDIT-LIMIT TO CUST-CREDIT-LIMIT
+                   MOVE WS-CURRENT-DATE TO CUST-LAST-UPDATE
+                   PERFORM VALIDATE-EMAIL-PHONE-FORMAT
+                   PERFORM VALIDATE-CUSTOMER-ADDRESS
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR REWRITING CUSTOMER'
+                           MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
+                           PERFORM WRITE-ERROR-LOG
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           DISPLAY 'CUSTOMER UPDATED: ' CUST-ID
+                           ADD 1 TO WS-UPDATE-COUNT
+                   END-REWRITE
            END-READ.
-       
+
+       DELETE-CUSTOMER.
+           MOVE MT-CUST-ID TO CUST-ID
+
+           READ CUSTOMER-FILE KEY IS CUST-ID
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR DELETE: ' MT-CUST-ID
+                   MOVE ERR-NOT-FOUND TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DELETE CUSTOMER-FILE
+                       INVALID KEY
+                           DISPLAY 'ERROR DELETING CUSTOMER: ' CUST-ID
+                           MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
+                           PERFORM WRITE-ERROR-LOG
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           DISPLAY 'CUSTOMER DELETED: ' CUST-ID
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ.
+
        VALIDATE-CUSTOMER.
            EVALUATE CUST-STATUS
                WHEN 'A'
@@ -152,41 +422,114 @@
            
            IF CUST-BALANCE > CUST-CREDIT-LIMIT
                DISPLAY '  WARNING: BALANCE EXCEEDS CREDIT LIMIT'
-               MOVE 'Balance over limit' TO WS-ERROR-MESSAGE
+
+      *        ERROR-LOG-FILE va vers des repertoires de support
+      *        general : les montants n'y paraissent qu'arrondis a
+      *        la centaine, jamais au centime pres.
+               COMPUTE WS-MASKED-BALANCE ROUNDED = CUST-BALANCE / 100
+               COMPUTE WS-MASKED-BALANCE = WS-MASKED-BALANCE * 100
+               COMPUTE WS-MASKED-LIMIT ROUNDED = CUST-CREDIT-LIMIT / 100
+               COMPUTE WS-MASKED-LIMIT = WS-MASKED-LIMIT * 100
+               MOVE WS-MASKED-BALANCE TO WS-MASKED-BALANCE-DISP
+               MOVE WS-MASKED-LIMIT TO WS-MASKED-LIMIT-DISP
+
+               STRING 'Balance over limit (approx bal '
+                       WS-MASKED-BALANCE-DISP
+                       ' / limit ' WS-MASKED-LIMIT-DISP ')'
+                   DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
                PERFORM WRITE-ERROR-LOG
+
+               PERFORM WRITE-FINANCIAL-DETAIL
            END-IF.
-       
-       UPDATE-BALANCE.
-           DISPLAY 'UPDATING CUSTOMER BALANCE...'
-           
-           MOVE 1000000001 TO CUST-ID
-           
-           READ CUSTOMER-FILE KEY IS CUST-ID
-               INVALID KEY
-                   DISPLAY 'CUSTOMER NOT FOUND FOR UPDATE'
+
+       VALIDATE-EMAIL-PHONE-FORMAT.
+           MOVE ZERO TO WS-AT-SIGN-COUNT WS-DOT-COUNT
+
+           IF CUST-EMAIL = SPACES
+               MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               INSPECT CUST-EMAIL TALLYING WS-AT-SIGN-COUNT FOR ALL '@'
+               INSPECT CUST-EMAIL TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF WS-AT-SIGN-COUNT NOT = 1 OR WS-DOT-COUNT = ZERO
+                   DISPLAY '  INVALID EMAIL FORMAT: ' CUST-EMAIL
+                   MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
                    ADD 1 TO WS-ERROR-COUNT
-               NOT INVALID KEY
-                   ADD 100.00 TO CUST-BALANCE
-                   MOVE WS-CURRENT-DATE TO CUST-LAST-UPDATE
-                   REWRITE CUSTOMER-RECORD
-                       INVALID KEY
-                           DISPLAY 'ERROR REWRITING CUSTOMER'
-                           MOVE ERR-DATABASE TO WS-ERROR-MESSAGE
-                           PERFORM WRITE-ERROR-LOG
-                           ADD 1 TO WS-ERROR-COUNT
-                       NOT INVALID KEY
-                           DISPLAY 'BALANCE UPDATED: ' CUST-BALANCE
-                           ADD 1 TO WS-UPDATE-COUNT
-                   END-REWRITE
-           END-READ.
-       
+               END-IF
+           END-IF
+
+           MOVE ZERO TO WS-PHONE-TRAIL-SPACES
+           INSPECT CUST-PHONE TALLYING WS-PHONE-TRAIL-SPACES
+               FOR TRAILING SPACES
+           COMPUTE WS-PHONE-DIGIT-LEN = 15 - WS-PHONE-TRAIL-SPACES
+
+           IF WS-PHONE-DIGIT-LEN < 7
+               DISPLAY '  INVALID PHONE FORMAT: ' CUST-PHONE
+               MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF CUST-PHONE(1:WS-PHONE-DIGIT-LEN) NOT NUMERIC
+                   DISPLAY '  INVALID PHONE FORMAT: ' CUST-PHONE
+                   MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER-ADDRESS.
+           IF CUST-STREET = SPACES AND CUST-CITY = SPACES
+                   AND CUST-STATE = SPACES AND CUST-ZIP = ZERO
+               DISPLAY '  BLANK ADDRESS: ' MT-CUST-ID
+               MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+               PERFORM WRITE-ERROR-LOG
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               COMPUTE WS-ZIP-LEAD-DIGIT = CUST-ZIP / 10000
+               SET WS-ZIP-IDX TO WS-ZIP-LEAD-DIGIT
+               SET WS-ZIP-IDX UP BY 1
+               SET WS-ZIP-STATE-IDX TO 1
+               MOVE 'N' TO WS-ADDR-VALID-FLAG
+               SEARCH WS-ZIP-STATE-CODE
+                   AT END
+                       CONTINUE
+                   WHEN WS-ZIP-STATE-CODE(WS-ZIP-IDX, WS-ZIP-STATE-IDX)
+                           = CUST-STATE
+                       MOVE 'Y' TO WS-ADDR-VALID-FLAG
+               END-SEARCH
+               IF NOT ADDR-STATE-VALID
+                   DISPLAY '  ZIP/STATE MISMATCH: ' CUST-ZIP
+                           '/' CUST-STATE
+                   MOVE ERR-INVALID-DATA TO WS-ERROR-MESSAGE
+                   PERFORM WRITE-ERROR-LOG
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF.
+
        WRITE-ERROR-LOG.
-           MOVE WS-ERROR-MESSAGE TO ERROR-LOG-RECORD
+           MOVE WS-CURRENT-DATE(1:8) TO ELOG-DATE
+           MOVE MT-CUST-ID TO ELOG-CUST-ID
+           MOVE WS-ERROR-MESSAGE TO ELOG-MESSAGE
            WRITE ERROR-LOG-RECORD
            IF ERR-FILE-STATUS NOT = '00'
                DISPLAY 'ERROR WRITING TO ERROR LOG'
            END-IF.
-       
+
+      *    Detail non tronque, reserve au fichier protege CUSTOMER-
+      *    FINANCIAL-DETAIL-FILE (revue back-office uniquement).
+       WRITE-FINANCIAL-DETAIL.
+           MOVE CUST-ID TO FDET-CUST-ID
+           MOVE CUST-BALANCE TO FDET-BALANCE
+           MOVE CUST-CREDIT-LIMIT TO FDET-CREDIT-LIMIT
+           MOVE WS-CURRENT-DATE(1:10) TO FDET-DATE
+
+           WRITE CUSTOMER-FINANCIAL-DETAIL-RECORD
+           IF FDET-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING FINANCIAL DETAIL FILE'
+           END-IF.
+
        DISPLAY-STATISTICS.
            DISPLAY ' '
            DISPLAY '===== PROCESSING STATISTICS ====='
@@ -196,8 +539,32 @@
            DISPLAY 'RECORDS DELETED : ' WS-DELETE-COUNT
            DISPLAY 'ERRORS          : ' WS-ERROR-COUNT
            DISPLAY '================================'.
-       
+
+       DISPLAY-BATCH-TIMING.
+           ACCEPT WS-BATCH-END-TIME FROM TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-START-HOUR * 3600 + WS-START-MINUTE * 60
+                  + WS-START-SECOND)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECS-DISPLAY
+           DISPLAY 'ELAPSED TIME (SECONDS) : ' WS-ELAPSED-SECS-DISPLAY
+           IF WS-ELAPSED-SECONDS > 0
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-READ-COUNT / WS-ELAPSED-SECONDS
+               MOVE WS-THROUGHPUT-RATE TO WS-THROUGHPUT-DISPLAY
+               DISPLAY 'THROUGHPUT (RECS/SEC)  : '
+                       WS-THROUGHPUT-DISPLAY
+           ELSE
+               DISPLAY 'THROUGHPUT (RECS/SEC)  : N/A (ZERO ELAPSED)'
+           END-IF
+           DISPLAY '================================'.
+
        TERMINATE-PROCESS.
            CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-MAINT-FILE
            CLOSE ERROR-LOG-FILE
+           CLOSE CUSTOMER-FINANCIAL-DETAIL-FILE
            DISPLAY 'CUSTOMER PROCESSING COMPLETED.'.
